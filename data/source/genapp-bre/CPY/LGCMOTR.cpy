@@ -0,0 +1,43 @@
+      ******************************************************************
+      *    LGCMOTR - MOTOR POLICY MASTER FILE RECORD LAYOUT.  KEYED   *
+      *    BY MTM-POLICY-NUM.  FIELDS MIRROR CA-POLICY-COMMON AND     *
+      *    CA-MOTOR IN LGCMARF3.  MTM-M-ACCIDENTS IS CARRIED HERE AS  *
+      *    A DERIVED TOTAL, ROLLED UP FROM THE ACCIDENT-HISTORY       *
+      *    DETAIL RECORDS ON THE MOTORACC FILE (SEE LGCMOTA) RATHER   *
+      *    THAN MAINTAINED DIRECTLY.                                 *
+      ******************************************************************
+       01  MOTOR-POLICY-MASTER-RECORD.
+           05  MTM-POLICY-NUM              PIC 9(10).
+           05  MTM-CUSTOMER-NUM            PIC 9(10).
+           05  MTM-POLICY-COMMON.
+               10  MTM-ISSUE-DATE          PIC X(10).
+               10  MTM-EXPIRY-DATE         PIC X(10).
+               10  MTM-BROKERID            PIC 9(10).
+               10  MTM-BROKERSREF          PIC X(10).
+               10  MTM-PAYMENT             PIC 9(06).
+           05  MTM-MOTOR.
+               10  MTM-M-MAKE              PIC X(15).
+               10  MTM-M-MODEL             PIC X(15).
+               10  MTM-M-VALUE             PIC 9(06).
+               10  MTM-M-REGNUMBER         PIC X(07).
+               10  MTM-M-COLOUR            PIC X(08).
+               10  MTM-M-CC                PIC 9(04).
+               10  MTM-M-MANUFACTURED      PIC X(10).
+               10  MTM-M-PREMIUM           PIC 9(06).
+               10  MTM-M-ACCIDENTS         PIC 9(06).
+           05  MTM-BASE-PREMIUM            PIC 9(06).
+      ******************************************************************
+      *    LGCMOTA - MOTOR POLICY ACCIDENT-HISTORY DETAIL RECORD.     *
+      *    ONE ROW PER ACCIDENT.  KEYED BY MTA-POLICY-NUM WITHIN      *
+      *    MTA-ACCIDENT-SEQ (ASCENDING, ASSIGNED ON ADD) SO THE FULL  *
+      *    HISTORY FOR A POLICY CAN BE BROWSED IN ACCIDENT ORDER.     *
+      ******************************************************************
+       01  MOTOR-ACCIDENT-DETAIL-RECORD.
+           05  MTA-KEY.
+               10  MTA-POLICY-NUM          PIC 9(10).
+               10  MTA-ACCIDENT-SEQ        PIC 9(04).
+           05  MTA-ACCIDENT-DATE           PIC X(10).
+           05  MTA-CLAIM-AMOUNT            PIC 9(08)V99.
+           05  MTA-AT-FAULT-FLAG           PIC X(01).
+               88  MTA-AT-FAULT                   VALUE 'Y'.
+               88  MTA-NOT-AT-FAULT                VALUE 'N'.
