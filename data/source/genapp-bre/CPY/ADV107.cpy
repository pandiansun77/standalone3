@@ -0,0 +1,16 @@
+      *================================================================
+      * ADV107-REC - HOST VARIABLE IMAGE OF ADV107 (PROMOTIONAL / AD
+      *              MARKDOWN PRICE) PLUS THE ADV107A CURSOR SWITCHES
+      *================================================================
+       01  ADV107-REC.
+           05  ITEM-NUMBER               PIC 9(09).
+           05  SALE-PRICE                PIC S9(07)V99 COMP-3.
+
+       01  ADV107A-EOF-SW                PIC X(01) VALUE 'N'.
+           88  ADV107A-EOF                       VALUE 'Y'.
+       01  ADV107A-FETCH-SW              PIC X(01) VALUE 'N'.
+           88  ADV107A-FETCHED                   VALUE 'Y'.
+       01  ITEM-MARKDOWN-SW              PIC X(01) VALUE 'N'.
+           88  ITEM-MARKDOWN                     VALUE 'Y'.
+       01  H-PRM-RTL-PRC                 PIC S9(07)V99 COMP-3.
+       01  PREV-ITM-NBR                  PIC 9(09) VALUE ZERO.
