@@ -0,0 +1,51 @@
+      *================================================================
+      * T3375-REC - HOST VARIABLE IMAGE OF T3375_LBR_PRC_HST (ITEM /
+      *             LOCATION RETAIL PRICE HISTORY) PLUS THE RELATED
+      *             DATE AND PRICE-DECISION WORKING FIELDS.
+      *================================================================
+       01  T3375-REC.
+           05  T024-ITM-NBR              PIC 9(09).
+           05  T063-LCT-NBR              PIC 9(04).
+           05  CST-AMT                   PIC S9(07)V99 COMP-3.
+           05  MRG-PCT                   PIC S9(03)V99 COMP-3.
+           05  RTL-PRC-AMT               PIC S9(07)V99 COMP-3.
+           05  PME-BGN-EFC-DT            PIC X(10).
+           05  PME-END-EFC-DT            PIC X(10).
+
+       01  H-TODAY                       PIC X(10).
+       01  H-TOMORROW                    PIC X(10).
+       01  H-PRC-EFF-DTE                 PIC X(10) VALUE SPACES.
+       01  H-AUTOREFRESH-FLG             PIC X(01) VALUE 'N'.
+       01  H-AUTOREFRESH-NBR             PIC 9(01) VALUE ZERO.
+       01  H-AUTOREFRESH-DTE             PIC X(10).
+
+       01  H-LCT-IDC                     PIC X(01).
+       01  H-PME-DT-IND                  PIC S9(04) COMP VALUE ZERO.
+       01  H-USER-PC                     PIC X(08).
+       01  MIN-MRG-PCT                   PIC S9(03)V99 COMP-3 VALUE 1.
+       01  CUR-RTL-PRC-AMT               PIC S9(07)V99 COMP-3.
+
+       01  ITM-CHANGE-TYP                PIC X(01) VALUE '0'.
+           88  MARKDOWN-PRICE                    VALUE '1'.
+           88  LBRST-PRICE                       VALUE '2'.
+           88  LBRPZ-PRICE                       VALUE '3'.
+           88  CORP-PRICE                        VALUE '4'.
+
+       01  REF-ITM-IDC                   PIC X(01) VALUE 'N'.
+           88  REF-ITM                           VALUE 'Y'.
+
+       01  WS-INIT-DATE                  PIC X(10) VALUE '0001-01-01'.
+
+      *--  DATE-AND-RECORD WORK AREA FOR TOMORROW'S EFFECTIVE DATE -*
+       01  WS-DATE-WORK.
+           05  WS-TOMORROW.
+               10  WS-TOMORROW-YY        PIC X(04).
+               10  FILLER                PIC X(01).
+               10  WS-TOMORROW-MM        PIC X(02).
+               10  FILLER                PIC X(01).
+               10  WS-TOMORROW-DD        PIC X(02).
+           05  WS-YY-TOMORROW            PIC X(04).
+           05  WS-MM-TOMORROW            PIC X(02).
+           05  WS-DD-TOMORROW            PIC X(02).
+           05  WS-FORM-TOMORROW-X        PIC X(08).
+           05  WS-FORM-TOMORROW REDEFINES WS-FORM-TOMORROW-X PIC 9(08).
