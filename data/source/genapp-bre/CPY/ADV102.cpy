@@ -0,0 +1,6 @@
+      *================================================================
+      * ADV102-REC - HOST VARIABLE IMAGE OF ADV102 (AD AREA / DROP)
+      *================================================================
+       01  ADV102-REC.
+           05  LOCATION                  PIC 9(04).
+           05  DROP-DATE                 PIC X(10).
