@@ -44,5 +44,10 @@
                  07 CA-M-CC              PIC 9(4).                              
                  07 CA-M-MANUFACTURED    PIC X(10).                             
                  07 CA-M-PREMIUM         PIC 9(6).                              
-                 07 CA-M-ACCIDENTS       PIC 9(6).                              
-                 07 CA-M-FILLER          PIC X(32323).                          
\ No newline at end of file
+                 07 CA-M-ACCIDENTS       PIC 9(6).
+      *       Fields used to record one accident on ADDACC -- see
+      *       the MOTORACC accident-history detail file in LGCMOTR
+                 07 CA-M-ACC-DATE        PIC X(10).
+                 07 CA-M-ACC-AMOUNT      PIC 9(8)V99.
+                 07 CA-M-ACC-AT-FAULT    PIC X(1).
+                 07 CA-M-FILLER          PIC X(32302).
