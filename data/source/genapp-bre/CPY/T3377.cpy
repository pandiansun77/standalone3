@@ -0,0 +1,19 @@
+      *================================================================
+      * T3377 HOST VARIABLES - CORPORATE LABOR PRICE CURSOR (T3377A)
+      *================================================================
+       01  T024-LBR-ITM-NBR              PIC 9(09).
+       01  LBR-ITM-CST-AMT               PIC S9(07)V99 COMP-3.
+       01  LBR-ITM-MRG-PCT               PIC S9(03)V99 COMP-3.
+       01  LBR-ITM-PRC-AMT               PIC S9(07)V99 COMP-3.
+       01  T3377-PRC-BGN-DT              PIC X(10).
+       01  H-PRC-BGN-DT                  PIC X(10).
+       01  H-T024-LBR-ITM-NBR            PIC 9(09) VALUE ZERO.
+
+       01  T3377-FND-SW                  PIC X(01) VALUE 'N'.
+           88  T3377-FND                         VALUE 'Y'.
+       01  T3377A-EOF-SW                 PIC X(01) VALUE 'N'.
+           88  T3377A-EOF                        VALUE 'Y'.
+       01  T3377A-FETCH-SW               PIC X(01) VALUE 'N'.
+           88  T3377A-FETCHED                    VALUE 'Y'.
+       01  DIFF-CORP-ITM-SW              PIC X(01) VALUE 'Y'.
+           88  DIFF-CORP-ITM                     VALUE 'Y'.
