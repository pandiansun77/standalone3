@@ -0,0 +1,18 @@
+      *================================================================
+      * T3422 HOST VARIABLES - LABOR PRICE MAINTENANCE CURSOR (T3422A)
+      *================================================================
+       01  H-T024-ITM-NBR                PIC 9(09) VALUE ZERO.
+       01  H-T164-LCT-GRP-NBR            PIC 9(04) VALUE ZERO.
+       01  H-T162-CGY-ONR-ID             PIC X(07).
+       01  NEW-CST-AMT                   PIC S9(07)V99 COMP-3.
+       01  NEW-RTL-PRC-AMT               PIC S9(07)V99 COMP-3.
+       01  NEW-MRG-PCT                   PIC S9(03)V99 COMP-3.
+       01  T3422-CNG-BGN-DT              PIC X(10).
+       01  H-CNG-BGN-DT                  PIC X(10).
+
+       01  T3422-FND-SW                  PIC X(01) VALUE 'N'.
+           88  T3422-FND                         VALUE 'Y'.
+       01  T3422A-EOF-SW                 PIC X(01) VALUE 'N'.
+           88  T3422A-EOF                        VALUE 'Y'.
+       01  T3422A-FETCH-SW               PIC X(01) VALUE 'N'.
+           88  T3422A-FETCHED                    VALUE 'Y'.
