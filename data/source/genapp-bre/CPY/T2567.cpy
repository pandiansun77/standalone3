@@ -0,0 +1,15 @@
+      *================================================================
+      * T2567-REC - HOST VARIABLE IMAGE FOR T2567A CURSOR (ITEMS IN
+      *             SCOPE, T2567_LBR_CGY_ITM / T2565_LBR_CGY_TYP)
+      *================================================================
+       01  T2567-REC.
+           05  T024-ITM-NBR              PIC 9(09).
+
+       01  T2567A-EOF-SW                 PIC X(01) VALUE 'N'.
+           88  T2567A-EOF                        VALUE 'Y'.
+
+       01  NEW-ITM-IDC                   PIC X(01) VALUE 'N'.
+           88  NEW-ITM                           VALUE 'Y'.
+       01  NEW-ITM-COUNT-IDC             PIC X(01) VALUE 'N'.
+           88  NEW-ITM-COUNT                      VALUE 'Y'.
+       01  H-EXISTS                      PIC X(01).
