@@ -0,0 +1,23 @@
+      ******************************************************************
+      *    HRHYRSND - TARGETED CLAIM RESEND CONTROL TABLE.  LOADED     *
+      *    FROM RESEND-CTL-FILE (HRBNRSND) AT INITIALIZATION.  WHEN    *
+      *    THE FILE IS PRESENT AND HAS AT LEAST ONE ENTRY, ONLY THE    *
+      *    CLAIM-CTL-NO VALUES LISTED ARE PASSED TO PROCESS-CLAIM SO   *
+      *    A SPECIFIC SET OF REJECTED/CORRECTED CLAIMS CAN BE RESENT   *
+      *    WITHOUT RERUNNING THE FULL HRHNIAPC BATCH.  A MISSING OR    *
+      *    EMPTY CONTROL FILE IS A NO-OP - EVERY CLAIM IS PROCESSED.   *
+      ******************************************************************
+       01  RESEND-CONTROL-TABLE.
+           05  RSN-MAX-ENTRIES          PIC 9(04) COMP VALUE 500.
+           05  RSN-ENTRY-COUNT          PIC 9(04) COMP VALUE 0.
+           05  RSN-ENTRY OCCURS 500 TIMES
+                         INDEXED BY RSN-NDX.
+               10  RSN-CLAIM-CTL-NO     PIC 9(15) VALUE ZEROS.
+
+       01  SW-RESEND-MODE               PIC X(01) VALUE 'N'.
+           88  RESEND-MODE-ON                   VALUE 'Y'.
+           88  RESEND-MODE-OFF                  VALUE 'N'.
+
+       01  SW-CLAIM-RESEND-MATCH        PIC X(01) VALUE 'N'.
+           88  CLAIM-RESEND-ELIGIBLE            VALUE 'Y'.
+           88  CLAIM-RESEND-NOT-ELIGIBLE        VALUE 'N'.
