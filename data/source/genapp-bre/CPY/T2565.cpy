@@ -0,0 +1,5 @@
+      *================================================================
+      * T2565 - LABOR CATEGORY TYPE TABLE. REFERENCED ONLY INSIDE THE
+      *         T2567A CURSOR'S SQL TEXT (T2565_LBR_CGY_TYP); NO HOST
+      *         VARIABLES ARE NEEDED FOR THIS TABLE.
+      *================================================================
