@@ -0,0 +1,26 @@
+      ******************************************************************
+      *    HRHYVNDT - NEW-VENDOR ONBOARDING TABLE.  LOADED FROM THE    *
+      *    VENDOR-ONBOARD-FILE AT INITIALIZATION.  LETS A VENDOR THAT  *
+      *    HAS NO HAND-CODED GENO-VENDOR-xxxx BRANCH YET BE ROUTED     *
+      *    THROUGH THE WHEN OTHER FALLBACK IN THE SENDER/RECEIVER-ID   *
+      *    EVALUATE WITH ITS OWN SENDER/RECEIVER IDENTITY AND PATIENT- *
+      *    ID SOURCE, AS A DATA CHANGE INSTEAD OF A NEW PARAGRAPH.     *
+      ******************************************************************
+       01  VENDOR-ONBOARD-TABLE.
+           05  VND-MAX-ENTRIES          PIC 9(03) COMP VALUE 25.
+           05  VND-ENTRY-COUNT          PIC 9(03) COMP VALUE 0.
+           05  VND-ENTRY OCCURS 25 TIMES
+                         INDEXED BY VND-NDX.
+               10  VND-VENDOR-CODE      PIC X(05).
+               10  VND-SENDER-ID        PIC X(05).
+               10  VND-SENDER-NAME      PIC X(15).
+               10  VND-RECEIVER-ID      PIC X(05).
+               10  VND-RECEIVER-NAME    PIC X(15).
+               10  VND-OUTPUT-DDNAME    PIC X(08).
+               10  VND-PATIENT-ID-SRC   PIC X(01).
+                   88  VND-PATIENT-SRC-CERT-BASE     VALUE 'C'.
+                   88  VND-PATIENT-SRC-SSN           VALUE 'S'.
+
+       01  SW-VENDOR-ONBOARD-MATCH      PIC X(01) VALUE 'N'.
+           88  VENDOR-ONBOARD-MATCHED           VALUE 'Y'.
+           88  VENDOR-ONBOARD-NOT-MATCHED       VALUE 'N'.
