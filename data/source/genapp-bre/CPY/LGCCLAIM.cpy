@@ -0,0 +1,30 @@
+      ******************************************************************
+      *    LGCCLAIM - CLAIM MASTER FILE RECORD LAYOUT.  KEYED BY      *
+      *    CLM-CLAIM-NUM.  FIELDS MIRROR CA-POLICY-COMMON AND         *
+      *    CA-CLAIM IN LGCMARF5, PLUS CLM-RECEIVED-TIMESTAMP (STAMPED *
+      *    BY LGACLM01 AT INTAKE -- THE COMMAREA HAS NO EQUIVALENT    *
+      *    FIELD) AND CLM-OPEN-FLAG, WHICH THE NIGHTLY LGRCLM01 AGING *
+      *    REPORT USES TO SKIP CLAIMS THAT HAVE ALREADY BEEN PAID OR  *
+      *    CLOSED OUT.                                                *
+      ******************************************************************
+       01  CLAIM-MASTER-RECORD.
+           05  CLM-CLAIM-NUM               PIC 9(10).
+           05  CLM-POLICY-NUM              PIC 9(10).
+           05  CLM-CUSTOMER-NUM            PIC 9(10).
+           05  CLM-POLICY-COMMON.
+               10  CLM-ISSUE-DATE          PIC X(10).
+               10  CLM-EXPIRY-DATE         PIC X(10).
+               10  CLM-BROKERID            PIC 9(10).
+               10  CLM-BROKERSREF          PIC X(10).
+               10  CLM-PAYMENT             PIC 9(06).
+           05  CLM-CLAIM.
+               10  CLM-C-NUM               PIC 9(10).
+               10  CLM-C-DATE              PIC X(10).
+               10  CLM-C-PAID              PIC 9(08).
+               10  CLM-C-VALUE             PIC 9(08).
+               10  CLM-C-CAUSE             PIC X(255).
+               10  CLM-C-OBSERVATIONS      PIC X(255).
+           05  CLM-RECEIVED-TIMESTAMP      PIC X(26).
+           05  CLM-OPEN-FLAG               PIC X(01) VALUE 'Y'.
+               88  CLM-CLAIM-OPEN                  VALUE 'Y'.
+               88  CLM-CLAIM-CLOSED                VALUE 'N'.
