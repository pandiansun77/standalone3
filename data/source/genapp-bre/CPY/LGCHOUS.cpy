@@ -0,0 +1,31 @@
+      ******************************************************************
+      *    LGCHOUS - HOUSE POLICY MASTER FILE RECORD LAYOUT.  KEYED   *
+      *    BY HSM-POLICY-NUM.  FIELDS MIRROR CA-POLICY-COMMON AND     *
+      *    CA-HOUSE IN LGCMARF2 (THE HOUSE-POLICY FIELDS SOME EXISTING*
+      *    DOCUMENTATION DESCRIBES AS LIVING IN LGCMARF1 ACTUALLY     *
+      *    LIVE IN LGCMARF2 IN THIS COPY LIBRARY -- SEE THE LGMHOUS1  *
+      *    PROGRAM HEADER FOR MORE ON THE DISCREPANCY), PLUS ONE      *
+      *    FIELD THE COMMAREA DOES NOT CARRY:                         *
+      *    HSM-LAST-VALUATION-DATE, THE DATE CA-H-VALUE WAS LAST SET, *
+      *    WHICH DRIVES THE 3-YEAR REBUILD/RENEWAL CHECK.             *
+      ******************************************************************
+       01  HOUSE-POLICY-MASTER-RECORD.
+           05  HSM-POLICY-NUM              PIC 9(10).
+           05  HSM-CUSTOMER-NUM             PIC 9(10).
+           05  HSM-POLICY-COMMON.
+               10  HSM-ISSUE-DATE          PIC X(10).
+               10  HSM-EXPIRY-DATE         PIC X(10).
+               10  HSM-BROKERID            PIC 9(10).
+               10  HSM-BROKERSREF          PIC X(10).
+               10  HSM-PAYMENT             PIC 9(06).
+           05  HSM-HOUSE.
+               10  HSM-H-PROPERTY-TYPE     PIC X(15).
+               10  HSM-H-BEDROOMS          PIC 9(03).
+               10  HSM-H-VALUE             PIC 9(08).
+               10  HSM-H-HOUSE-NAME        PIC X(20).
+               10  HSM-H-HOUSE-NUMBER      PIC X(04).
+               10  HSM-H-POSTCODE          PIC X(08).
+           05  HSM-LAST-VALUATION-DATE     PIC X(10).
+           05  HSM-REBUILD-CHECK-FLAG     PIC X(01).
+               88  HSM-REBUILD-CHECK-DUE          VALUE 'Y'.
+               88  HSM-REBUILD-CHECK-NOT-DUE      VALUE 'N'.
