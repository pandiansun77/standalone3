@@ -0,0 +1,27 @@
+      ******************************************************************
+      *    LGCCUST - CUSTOMER MASTER FILE RECORD LAYOUT.  THIS IS     *
+      *    THE RECORD AS IT SITS ON THE CUSTOMER FILE (KEYED BY       *
+      *    CUM-CUSTOMER-NUM) -- NOT THE COMMAREA.  SHAPE MIRRORS       *
+      *    CA-CUSTOMER-REQUEST IN LGCMARE1 SO MOVES BETWEEN THE TWO    *
+      *    ARE FIELD-FOR-FIELD, PLUS ONE TRAILING FIELD (CUM-DUP-KEY)  *
+      *    THAT IS NOT PART OF THE COMMAREA AT ALL -- IT EXISTS ONLY   *
+      *    SO LGACUS01'S DUPLICATE-CUSTOMER CHECK CAN BROWSE THE FILE  *
+      *    ON A LAST-NAME+DOB+POSTCODE PREFIX WITHOUT RE-DERIVING IT   *
+      *    ON EVERY COMPARE.                                          *
+      ******************************************************************
+       01  CUSTOMER-MASTER-RECORD.
+           05  CUM-CUSTOMER-NUM           PIC 9(10).
+           05  CUM-FIRST-NAME             PIC X(10).
+           05  CUM-LAST-NAME              PIC X(20).
+           05  CUM-DOB                    PIC X(10).
+           05  CUM-HOUSE-NAME              PIC X(20).
+           05  CUM-HOUSE-NUM              PIC X(04).
+           05  CUM-POSTCODE               PIC X(08).
+           05  CUM-NUM-POLICIES           PIC 9(03).
+           05  CUM-PHONE-MOBILE           PIC X(20).
+           05  CUM-PHONE-HOME             PIC X(20).
+           05  CUM-EMAIL-ADDRESS          PIC X(100).
+           05  CUM-DUP-KEY.
+               10  CUM-DUP-LAST-NAME      PIC X(20).
+               10  CUM-DUP-DOB            PIC X(10).
+               10  CUM-DUP-POSTCODE       PIC X(08).
