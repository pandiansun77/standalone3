@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    HRHYBHLC - BEHAVIORAL-HEALTH CLIENT/PROVIDER EXCLUSION      *
+      *    LOOKUP TABLE.  LOADED FROM THE BH-CLIENT-FILE AT            *
+      *    INITIALIZATION.  GENERALIZES THE OLD AOPTM-ONLY CLIENT      *
+      *    FILTER SO ANY VENDOR'S BH CLAIMS CAN BE EXCLUDED BY         *
+      *    VENDOR CODE + PROVIDER GROUP NUMBER WITHOUT A RECOMPILE.    *
+      ******************************************************************
+       01  BH-CLIENT-TABLE.
+           05  BHC-MAX-ENTRIES          PIC 9(03) COMP VALUE 50.
+           05  BHC-ENTRY-COUNT          PIC 9(03) COMP VALUE 0.
+           05  BHC-ENTRY OCCURS 50 TIMES
+                         INDEXED BY BHC-NDX.
+               10  BHC-VENDOR-CODE      PIC X(05).
+               10  BHC-PROV-ID          PIC X(30).
+
+       01  SW-BH-CLAIM                  PIC X(01) VALUE 'N'.
+           88  BH-CLAIM-EXCLUDED                VALUE 'Y'.
+           88  BH-CLAIM-NOT-EXCLUDED            VALUE 'N'.
