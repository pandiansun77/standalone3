@@ -4,6 +4,9 @@
            03 SQLCAID            PIC X(8).
            03 SQLCABC            PIC S9(9) COMP.
            03 SQLCODE            PIC S9(9) COMP.
+               88 SQL-OK                     VALUE 0.
+               88 SQL-NOT-FND                VALUE 100.
+               88 SQL-EOF                    VALUE 100.
            03 SQLERRM.
                49 SQLERRML       PIC S9(4) COMP.
                49 SQLERRMC       PIC X(70).
