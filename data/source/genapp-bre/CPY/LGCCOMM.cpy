@@ -0,0 +1,65 @@
+      ******************************************************************
+      *    LGCCOMM - COMMERCIAL POLICY MASTER FILE RECORD LAYOUT.     *
+      *    KEYED BY CML-POLICY-NUM.  FIELDS MIRROR CA-POLICY-COMMON   *
+      *    AND CA-COMMERCIAL IN LGCMARF4.                             *
+      ******************************************************************
+       01  COMMERCIAL-POLICY-MASTER-RECORD.
+           05  CML-POLICY-NUM              PIC 9(10).
+           05  CML-CUSTOMER-NUM            PIC 9(10).
+           05  CML-POLICY-COMMON.
+               10  CML-ISSUE-DATE          PIC X(10).
+               10  CML-EXPIRY-DATE         PIC X(10).
+               10  CML-BROKERID            PIC 9(10).
+               10  CML-BROKERSREF          PIC X(10).
+               10  CML-PAYMENT             PIC 9(06).
+           05  CML-COMMERCIAL.
+               10  CML-B-ADDRESS           PIC X(255).
+               10  CML-B-POSTCODE          PIC X(08).
+               10  CML-B-LATITUDE          PIC X(11).
+               10  CML-B-LONGITUDE         PIC X(11).
+               10  CML-B-CUSTOMER          PIC X(255).
+               10  CML-B-PROPTYPE          PIC X(255).
+               10  CML-B-FIREPERIL         PIC 9(04).
+               10  CML-B-FIREPREMIUM       PIC 9(08).
+               10  CML-B-CRIMEPERIL        PIC 9(04).
+               10  CML-B-CRIMEPREMIUM      PIC 9(08).
+               10  CML-B-FLOODPERIL        PIC 9(04).
+               10  CML-B-FLOODPREMIUM      PIC 9(08).
+               10  CML-B-WEATHERPERIL      PIC 9(04).
+               10  CML-B-WEATHERPREMIUM    PIC 9(08).
+               10  CML-B-STATUS            PIC 9(04).
+               10  CML-B-REJECTREASON      PIC X(255).
+      ******************************************************************
+      *    LGCBSTM - COMMERCIAL UNDERWRITING STATUS STATE MACHINE.    *
+      *    CML-B-STATUS MAY ONLY MOVE TO ONE OF THE TO-STATUS VALUES  *
+      *    LISTED AGAINST ITS CURRENT (FROM-STATUS) VALUE BELOW.      *
+      *    STATUS-UNDERWRITING-STARTED (ZERO) IS THE IMPLIED STATE OF *
+      *    A SUBMISSION THAT HAS NOT BEEN ADDED YET.                  *
+      ******************************************************************
+       01  CBSTM-STATUS-VALUES.
+           05  CBSTM-STARTED               PIC 9(04) VALUE 0000.
+           05  CBSTM-QUOTED                PIC 9(04) VALUE 1000.
+           05  CBSTM-REFERRED              PIC 9(04) VALUE 2000.
+           05  CBSTM-BOUND                 PIC 9(04) VALUE 3000.
+           05  CBSTM-REJECTED              PIC 9(04) VALUE 4000.
+      *
+       01  CBSTM-TRANSITION-TABLE.
+           05  CBSTM-TRANSITION OCCURS 7 TIMES
+                                 INDEXED BY CBSTM-IDX.
+               10  CBSTM-FROM-STATUS        PIC 9(04).
+               10  CBSTM-TO-STATUS          PIC 9(04).
+       01  FILLER REDEFINES CBSTM-TRANSITION-TABLE.
+           05  FILLER                      PIC 9(04) VALUE 0000.
+           05  FILLER                      PIC 9(04) VALUE 1000.
+           05  FILLER                      PIC 9(04) VALUE 1000.
+           05  FILLER                      PIC 9(04) VALUE 2000.
+           05  FILLER                      PIC 9(04) VALUE 1000.
+           05  FILLER                      PIC 9(04) VALUE 3000.
+           05  FILLER                      PIC 9(04) VALUE 1000.
+           05  FILLER                      PIC 9(04) VALUE 4000.
+           05  FILLER                      PIC 9(04) VALUE 2000.
+           05  FILLER                      PIC 9(04) VALUE 3000.
+           05  FILLER                      PIC 9(04) VALUE 2000.
+           05  FILLER                      PIC 9(04) VALUE 4000.
+           05  FILLER                      PIC 9(04) VALUE 2000.
+           05  FILLER                      PIC 9(04) VALUE 1000.
