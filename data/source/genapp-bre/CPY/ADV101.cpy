@@ -0,0 +1,5 @@
+      *================================================================
+      * ADV101-REC - HOST VARIABLE IMAGE OF ADV101 (AD EVENT MASTER)
+      *================================================================
+       01  ADV101-REC.
+           05  GOODTHRU-DATE             PIC X(10).
