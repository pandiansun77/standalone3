@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    HRHYVRTC - PER-VENDOR CLAIM ROUTING CONTROL TABLE           *
+      *    LOADED FROM HRBNVRTC AT INITIALIZATION SO VENDORS CAN BE    *
+      *    TURNED ON/OFF WITHOUT A RECOMPILE.  DEFAULTS EVERY VENDOR   *
+      *    TO ACTIVE SO A MISSING OR EMPTY CONTROL FILE IS A NO-OP.    *
+      ******************************************************************
+       01  VRT-CONTROL-TABLE.
+           05  VRT-MAX-VENDORS          PIC 9(02) COMP VALUE 12.
+           05  VRT-ENTRY OCCURS 12 TIMES
+                         INDEXED BY VRT-NDX.
+               10  VRT-VENDOR-CODE      PIC X(05).
+               10  VRT-ACTIVE-FLAG      PIC X(01) VALUE 'Y'.
+                   88  VRT-ACTIVE               VALUE 'Y'.
+                   88  VRT-INACTIVE             VALUE 'N'.
+
+       01  SW-CURRENT-VENDOR-ACTIVE     PIC X(01) VALUE 'Y'.
+           88  CURRENT-VENDOR-ACTIVE            VALUE 'Y'.
+           88  CURRENT-VENDOR-INACTIVE          VALUE 'N'.
