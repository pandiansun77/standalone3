@@ -0,0 +1,36 @@
+      *================================================================
+      * T165-REC - HOST VARIABLE IMAGE FOR T165A CURSOR (ACTIVE STORE
+      *            LOCATIONS, T165_LCT_CGY_GRP / T063A_LCT)
+      *================================================================
+       01  T165-REC.
+           05  T164-LCT-GRP-NBR          PIC 9(04).
+       01  H-MER-ARV-DT                  PIC X(10).
+
+       01  T165A-EOF-SW                  PIC X(01) VALUE 'N'.
+           88  T165A-EOF                         VALUE 'Y'.
+
+      *--  LOCATION TABLE BUILT FROM PARMFILE / T165A -------------*
+       01  LCT-MAX                       PIC 9(05) COMP VALUE 02000.
+       01  LCT-IDX                       PIC 9(05) COMP VALUE ZERO.
+       01  LCT-END                       PIC 9(05) COMP VALUE ZERO.
+       01  LCT-TABLE.
+           05  LCT-ENTRY OCCURS 2001 TIMES.
+               10  LCT-NBR               PIC 9(04).
+               10  LCT-NEW               PIC X(01).
+               10  LCT-REF                PIC X(01).
+
+       01  NEW-LCT-IDC                   PIC X(01) VALUE 'N'.
+           88  NEW-LCT                           VALUE 'Y'.
+       01  REF-LCT-IDC                   PIC X(01) VALUE 'N'.
+           88  REF-LCT                           VALUE 'Y'.
+
+       01  COUNT-LCT-SW                  PIC X(01) VALUE 'Y'.
+           88  COUNT-LCT                         VALUE 'Y'.
+
+      *--  MIS/COMLINK STORE-SYNC WORK FIELDS ----------------------*
+       01  MIS-STORE-NBR                 PIC 9(04) VALUE ZERO.
+       01  WS-MIS-STORE-SW               PIC X(01) VALUE 'Y'.
+           88  MIS-STORE-FND                     VALUE 'Y'.
+           88  MIS-STORE-NF                      VALUE 'N'.
+       01  DOING-ALL-STORE-SW            PIC X(01) VALUE 'N'.
+           88  DOING-ALL-STORES                  VALUE 'Y'.
