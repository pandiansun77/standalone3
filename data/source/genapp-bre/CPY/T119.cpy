@@ -0,0 +1,75 @@
+      *================================================================
+      * T119-REC - HOST VARIABLE IMAGE OF T119_CP_RSA_CTL
+      *            (CHECKPOINT / RESTART CONTROL TABLE)
+      *================================================================
+       01  T119-REC.
+           05  CP-ITEM                   PIC 9(09).
+           05  CP-ARA-TXT                PIC X(30).
+           05  CMI-QTY                   PIC S9(09) COMP-3.
+
+       01  PGM-ID                        PIC X(08) VALUE 'INSB610'.
+       01  JOB-USE-ID                    PIC X(08).
+       01  CP-ARA                        PIC X(30).
+       01  CP-ARA-INIT                   PIC X(30) VALUE SPACES.
+       01  CMI-FRQ-QTY                   PIC S9(09) COMP-3.
+       01  CP-DM                         PIC X(26).
+       01  COMMIT-POINT                  PIC S9(09) COMP-3 VALUE 500.
+
+       01  PGM-RESTART-IDC               PIC X(01) VALUE 'N'.
+           88  PGM-RESTART                        VALUE 'Y'.
+       01  RSA-ITM-NBR                   PIC 9(09).
+
+      *--  CHECKPOINTED RUNNING COUNTERS --------------------------*
+       01  ITEM-COUNT                    PIC 9(09) COMP VALUE ZERO.
+       01  LCT-COUNT                     PIC 9(09) COMP VALUE ZERO.
+       01  STR-COUNT                     PIC 9(09) COMP VALUE ZERO.
+       01  AUTO-COUNT                    PIC 9(09) COMP VALUE ZERO.
+       01  IREF-COUNT                    PIC 9(09) COMP VALUE ZERO.
+       01  IMAT-COUNT                    PIC 9(09) COMP VALUE ZERO.
+       01  NEW-COUNT                     PIC 9(09) COMP VALUE ZERO.
+       01  NEW-ITEMS                     PIC 9(09) COMP VALUE ZERO.
+       01  PROMO-COUNT                   PIC 9(09) COMP VALUE ZERO.
+       01  LBRST-COUNT                   PIC 9(09) COMP VALUE ZERO.
+       01  LBRPZ-COUNT                   PIC 9(09) COMP VALUE ZERO.
+       01  CORP-COUNT                    PIC 9(09) COMP VALUE ZERO.
+       01  PROMO-PC                      PIC 9(09) COMP VALUE ZERO.
+       01  LBRST-PC                      PIC 9(09) COMP VALUE ZERO.
+       01  LBRPZ-PC                      PIC 9(09) COMP VALUE ZERO.
+       01  CORP-PC                       PIC 9(09) COMP VALUE ZERO.
+       01  PRCF610B-COUNT                PIC 9(09) COMP VALUE ZERO.
+       01  T3375-INS-COUNT               PIC 9(09) COMP VALUE ZERO.
+       01  T3375-INS-803                 PIC 9(09) COMP VALUE ZERO.
+       01  ITEMS-PROCESSED               PIC 9(09) COMP VALUE ZERO.
+
+      *--  CHECKPOINT STAGING FIELDS (SAVED/RESTORED AT RESTART) --*
+       01  CP-ITEM-COUNT                 PIC 9(09) COMP VALUE ZERO.
+       01  CP-LCT-COUNT                  PIC 9(09) COMP VALUE ZERO.
+       01  CP-STR-COUNT                  PIC 9(09) COMP VALUE ZERO.
+       01  CP-AUTO-COUNT                 PIC 9(09) COMP VALUE ZERO.
+       01  CP-IREF-COUNT                 PIC 9(09) COMP VALUE ZERO.
+       01  CP-IMAT-COUNT                 PIC 9(09) COMP VALUE ZERO.
+       01  CP-NEW-COUNT                  PIC 9(09) COMP VALUE ZERO.
+       01  CP-NEW-ITEMS                  PIC 9(09) COMP VALUE ZERO.
+       01  CP-PROMO-COUNT                PIC 9(09) COMP VALUE ZERO.
+       01  CP-LBRST-COUNT                PIC 9(09) COMP VALUE ZERO.
+       01  CP-LBRPZ-COUNT                PIC 9(09) COMP VALUE ZERO.
+       01  CP-CORP-COUNT                 PIC 9(09) COMP VALUE ZERO.
+       01  CP-PROMO-PC                   PIC 9(09) COMP VALUE ZERO.
+       01  CP-LBRST-PC                   PIC 9(09) COMP VALUE ZERO.
+       01  CP-LBRPZ-PC                   PIC 9(09) COMP VALUE ZERO.
+       01  CP-CORP-PC                    PIC 9(09) COMP VALUE ZERO.
+       01  CP-PRCF610B-COUNT             PIC 9(09) COMP VALUE ZERO.
+       01  CP-T3375-INS-COUNT            PIC 9(09) COMP VALUE ZERO.
+       01  CP-T3375-INS-803              PIC 9(09) COMP VALUE ZERO.
+
+      *--  MISC ERROR-HANDLING / SQL-MESSAGE WORK FIELDS -----------*
+       01  WS-PROG-ID                    PIC X(08) VALUE 'INSB610'.
+       01  WS-SQL-ERROR.
+           05  WS-EXE-IDF                PIC X(12).
+           05  WS-SQL-CODE               PIC S9(09) COMP-3.
+           05  WS-ABORT-MESSAGE          PIC X(60).
+
+       01  WS-FLE-ERROR.
+           05  WS-FLE-NME                PIC X(08).
+           05  WS-FLE-ST-CD              PIC XX.
+           05  WS-FLE-FNC                PIC X(08).
