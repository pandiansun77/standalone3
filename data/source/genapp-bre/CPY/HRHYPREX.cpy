@@ -0,0 +1,20 @@
+      ******************************************************************
+      *    HRHYPREX - PROVIDER-EXCLUSION MAINTENANCE TABLE.  LOADED   *
+      *    FROM THE PROVIDER-EXCLUSION-FILE AT INITIALIZATION.        *
+      *    GENERALIZES THE HARDCODED 780200CAREMARK/7102000CMARK01/   *
+      *    2200BHCOMINGLE PROVIDER-GROUP-NUMBER EXCLUSIONS SO ADDING  *
+      *    OR REMOVING AN EXCLUDED PROVIDER IS A DATA CHANGE.  A      *
+      *    SPACE-FILLED PRX-VENDOR-CODE MEANS THE EXCLUSION APPLIES   *
+      *    TO THAT PROVIDER ID ACROSS ALL VENDORS.                    *
+      ******************************************************************
+       01  PROVIDER-EXCLUSION-TABLE.
+           05  PRX-MAX-ENTRIES          PIC 9(03) COMP VALUE 50.
+           05  PRX-ENTRY-COUNT          PIC 9(03) COMP VALUE 0.
+           05  PRX-ENTRY OCCURS 50 TIMES
+                         INDEXED BY PRX-NDX.
+               10  PRX-PROVIDER-ID      PIC X(14).
+               10  PRX-VENDOR-CODE      PIC X(05).
+
+       01  SW-PROVIDER-EXCLUSION        PIC X(01) VALUE 'N'.
+           88  PROVIDER-EXCLUDED                VALUE 'Y'.
+           88  PROVIDER-NOT-EXCLUDED            VALUE 'N'.
