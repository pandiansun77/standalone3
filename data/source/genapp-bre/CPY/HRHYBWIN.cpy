@@ -0,0 +1,29 @@
+      ******************************************************************
+      *    HRHYBWIN - BATCH WINDOW / CLAIM-VOLUME THROUGHPUT CONTROL   *
+      *    TABLE.  LOADED FROM THE BATCH-WINDOW-CONTROL-FILE AT        *
+      *    INITIALIZATION.  EVERY BWC-CHECK-INTERVAL-CLAIMS CLAIM      *
+      *    LINES PROCESSED, THROUGHPUT SINCE THE LAST CHECKPOINT IS    *
+      *    COMPARED AGAINST BWC-MIN-CLAIMS-PER-MINUTE SO A RUN THAT IS *
+      *    GOING TO BLOW THE NIGHTLY BATCH WINDOW CAN BE FLAGGED EARLY *
+      *    INSTEAD OF ONLY BEING OBVIOUS ONCE THE RUN IS ALREADY LATE. *
+      *    A MISSING, EMPTY, OR ZERO-INTERVAL CONTROL FILE DISABLES    *
+      *    THE CHECK ENTIRELY.                                        *
+      ******************************************************************
+       01  BATCH-WINDOW-CONTROL-TABLE.
+           05  BWC-CHECK-INTERVAL-CLAIMS  PIC 9(05) VALUE ZEROS.
+           05  BWC-MIN-CLAIMS-PER-MINUTE  PIC 9(05) VALUE ZEROS.
+
+       01  SW-BATCH-WINDOW-ALERT         PIC X(01) VALUE 'N'.
+           88  BATCH-WINDOW-BELOW-THRESHOLD    VALUE 'Y'.
+           88  BATCH-WINDOW-AT-THRESHOLD       VALUE 'N'.
+
+       01  W-BATCH-WINDOW-TIME-NOW.
+           05  W-BWT-HH                 PIC 9(02).
+           05  W-BWT-MM                 PIC 9(02).
+           05  W-BWT-SS                 PIC 9(02).
+
+       01  W-BATCH-WINDOW-START-SECS     PIC S9(07) COMP SYNC VALUE +0.
+       01  W-BATCH-WINDOW-NOW-SECS       PIC S9(07) COMP SYNC VALUE +0.
+       01  W-BATCH-WINDOW-ELAPSED-SECS   PIC S9(07) COMP SYNC VALUE +0.
+       01  W-BATCH-WINDOW-CLAIM-COUNT    PIC S9(07) COMP SYNC VALUE +0.
+       01  W-BATCH-WINDOW-THROUGHPUT-MIN PIC S9(07) COMP SYNC VALUE +0.
