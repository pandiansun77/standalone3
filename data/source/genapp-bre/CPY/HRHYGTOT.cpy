@@ -0,0 +1,20 @@
+      ******************************************************************
+      *    HRHYGTOT - PRIOR-RUN GRAND TOTAL AND TOLERANCE BAND,        *
+      *    LOADED FROM THE GRAND-TOTAL-PRIOR-FILE AT INITIALIZATION.   *
+      *    LETS FINALIZATION COMPARE THIS RUN'S GRAND-TOT-ADJ-AMOUNT   *
+      *    AGAINST THE LAST RUN'S TOTAL AND FLAG A RUN THAT IS OUT OF  *
+      *    A CONFIGURABLE PERCENT TOLERANCE INSTEAD OF JUST DISPLAYING *
+      *    A NUMBER NOBODY CHECKS.  A MISSING OR EMPTY CONTROL FILE    *
+      *    MEANS THERE IS NO PRIOR TOTAL TO COMPARE AGAINST (E.G. THE  *
+      *    FIRST RUN), SO THE COMPARISON IS SIMPLY SKIPPED.            *
+      ******************************************************************
+       01  GRAND-TOTAL-PRIOR-RUN.
+           05  GTC-PRIOR-GRAND-TOTAL   PIC S9(07)V9(02) VALUE ZEROS.
+           05  GTC-TOLERANCE-PERCENT   PIC 9(03)V9(02)  VALUE ZEROS.
+
+       01  SW-GRAND-TOTAL-ALERT         PIC X(01) VALUE 'N'.
+           88  GRAND-TOTAL-OUT-OF-TOLERANCE    VALUE 'Y'.
+           88  GRAND-TOTAL-IN-TOLERANCE        VALUE 'N'.
+
+       01  W-GRAND-TOTAL-VARIANCE       PIC S9(07)V9(02) VALUE ZEROS.
+       01  W-GRAND-TOTAL-VARIANCE-PCT   PIC S9(05)V9(02) VALUE ZEROS.
