@@ -0,0 +1,330 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGRCLM01.
+       AUTHOR. INSURANCE-APPLICATIONS-TEAM.
+       INSTALLATION. POLICY-ADMINISTRATION.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *================================================================
+      * MODIFICATION HISTORY
+      *   2026-08-09  PA  ORIGINAL -- NIGHTLY CLAIMS AGING REPORT,
+      *                   BUCKETING EVERY OPEN CLAIM BY DAYS SINCE
+      *                   CLM-C-DATE SO STALLING CLAIMS SHOW UP
+      *                   BEFORE THEY BLOW PAST AN ADJUSTER SLA.
+      *================================================================
+      *================================================================
+      *    FUNCTION:
+      *      BATCH REPORT PROGRAM.  READS THE CLAIM FILE (MAINTAINED
+      *      ONLINE BY LGACLM01) SEQUENTIALLY, SKIPS ANY CLAIM ALREADY
+      *      MARKED CLOSED, AND BUCKETS EVERY REMAINING OPEN CLAIM BY
+      *      DAYS-SINCE-CLM-C-DATE: 0-7, 8-30, 31-60, OR 60+.  WRITES
+      *      ONE DETAIL LINE PER OPEN CLAIM TO THE AGING REPORT FILE
+      *      AND A BUCKET-COUNT SUMMARY AT THE END OF THE RUN.
+      *
+      *    ENTRY POINTS: TOP OF PROGRAM LGRCLM01.
+      *
+      *    INPUT FILE:   - CLAIMPOL - CLAIM MASTER FILE.
+      *
+      *    OUTPUT FILE:  - CLMAGERP - CLAIMS AGING REPORT.
+      *
+      *    INPUT PARMS:  - NONE.
+      *
+      *    OUTPUT PARMS: - NONE.
+      *================================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+           SELECT CLAIMPOL ASSIGN TO CLAIMPOL
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS CLM-CLAIM-NUM
+              FILE STATUS IS CLAIMPOL-STATUS.
+      *
+           SELECT CLMAGERP ASSIGN TO CLMAGERP
+              FILE STATUS IS CLMAGERP-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  CLAIMPOL
+           BLOCK CONTAINS 0 RECORDS.
+       COPY LGCCLAIM.
+      *
+       FD  CLMAGERP
+           BLOCK CONTAINS 0 RECORDS.
+       01  CLMAGERP-RECORD                PIC X(100).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       77  FILLER                         PIC X(36) VALUE
+                   'LGRCLM01 WORKING STORAGE BEGINS HR'.
+      *
+       01  WS-AREA.
+           05  CLAIMPOL-STATUS            PIC XX VALUE '00'.
+               88  CLAIMPOL-VALID-STATUS          VALUE '00'.
+               88  CLAIMPOL-EOF                    VALUE '10'.
+           05  CLMAGERP-STATUS            PIC XX VALUE '00'.
+               88  CLMAGERP-VALID-STATUS          VALUE '00'.
+           05  SW-CLAIMPOL-EOF            PIC X(01) VALUE 'N'.
+               88  NO-MORE-CLAIMS                 VALUE 'Y'.
+           05  SW-ABORT                   PIC X(01) VALUE 'N'.
+               88  ABORT-RUN                      VALUE 'Y'.
+           05  SW-CLAIMPOL-OPENED         PIC X(01) VALUE 'N'.
+               88  CLAIMPOL-OPENED                VALUE 'Y'.
+           05  SW-CLMAGERP-OPENED         PIC X(01) VALUE 'N'.
+               88  CLMAGERP-OPENED                VALUE 'Y'.
+      *
+       01  WS-TODAY-DATE                  PIC 9(08).
+       01  WS-TODAY-DATE-X REDEFINES WS-TODAY-DATE.
+           05  WS-TODAY-YYYY              PIC 9(04).
+           05  WS-TODAY-MM                PIC 9(02).
+           05  WS-TODAY-DD                PIC 9(02).
+      *
+       01  WS-CLAIM-DATE                  PIC 9(08) VALUE ZERO.
+       01  WS-CLAIM-DATE-X REDEFINES WS-CLAIM-DATE.
+           05  WS-CLAIM-YYYY              PIC 9(04).
+           05  WS-CLAIM-MM                PIC 9(02).
+           05  WS-CLAIM-DD                PIC 9(02).
+      *
+       01  WS-AGING-AREA.
+           05  WS-TODAY-INTDATE           PIC 9(07).
+           05  WS-CLAIM-INTDATE           PIC 9(07).
+           05  WS-DAYS-OPEN               PIC S9(07) VALUE ZERO.
+      *
+       01  WS-BUCKET-COUNTS.
+           05  WS-BUCKET-0-7              PIC 9(07) VALUE ZERO.
+           05  WS-BUCKET-8-30             PIC 9(07) VALUE ZERO.
+           05  WS-BUCKET-31-60            PIC 9(07) VALUE ZERO.
+           05  WS-BUCKET-OVER-60          PIC 9(07) VALUE ZERO.
+           05  WS-CLAIMS-READ             PIC 9(07) VALUE ZERO.
+           05  WS-CLAIMS-CLOSED-SKIPPED   PIC 9(07) VALUE ZERO.
+      *
+       01  CLMAGERP-DETAIL-LINE.
+           05  CDL-CLAIM-NUM              PIC 9(10).
+           05  FILLER                     PIC X(01) VALUE SPACE.
+           05  CDL-POLICY-NUM             PIC 9(10).
+           05  FILLER                     PIC X(01) VALUE SPACE.
+           05  CDL-CLAIM-DATE             PIC X(10).
+           05  FILLER                     PIC X(01) VALUE SPACE.
+           05  CDL-CLAIM-VALUE            PIC 9(08).
+           05  FILLER                     PIC X(01) VALUE SPACE.
+           05  CDL-DAYS-OPEN              PIC 9(07).
+           05  FILLER                     PIC X(01) VALUE SPACE.
+           05  CDL-BUCKET                 PIC X(08).
+           05  FILLER                     PIC X(33) VALUE SPACE.
+      *
+       01  CLMAGERP-SUMMARY-LINE.
+           05  CSL-LABEL                  PIC X(30).
+           05  CSL-COUNT                  PIC 9(07).
+           05  FILLER                     PIC X(63) VALUE SPACE.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAINLINE.
+      *
+           PERFORM 0100-INITIALIZATION
+      *
+           IF NOT ABORT-RUN
+              PERFORM 0200-MAIN-PROCESS
+           END-IF
+      *
+           PERFORM 0900-CLOSE-FILES
+      *
+           GOBACK.
+      *
+      *================================================================
+      * 0100-INITIALIZATION - OPENS THE FILES AND ESTABLISHES TODAY'S
+      *     DATE AS A JULIAN-STYLE DAY NUMBER SO "DAYS SINCE" IS A
+      *     SIMPLE SUBTRACTION.  A FAILED OPEN SETS ABORT-RUN SO
+      *     0000-MAINLINE SKIPS 0200-MAIN-PROCESS RATHER THAN READING
+      *     OR WRITING A FILE THAT NEVER CAME OPEN.
+      *================================================================
+       0100-INITIALIZATION.
+      *
+           OPEN INPUT  CLAIMPOL
+      *
+           IF NOT CLAIMPOL-VALID-STATUS
+              DISPLAY '**LGRCLM01 - CLAIMPOL OPEN ERROR - STATUS '
+                      CLAIMPOL-STATUS
+              SET ABORT-RUN               TO TRUE
+              GO TO 0100-INITIALIZATION-EXIT
+           END-IF
+      *
+           SET CLAIMPOL-OPENED            TO TRUE
+      *
+           OPEN OUTPUT CLMAGERP
+      *
+           IF NOT CLMAGERP-VALID-STATUS
+              DISPLAY '**LGRCLM01 - CLMAGERP OPEN ERROR - STATUS '
+                      CLMAGERP-STATUS
+              SET ABORT-RUN               TO TRUE
+              GO TO 0100-INITIALIZATION-EXIT
+           END-IF
+      *
+           SET CLMAGERP-OPENED            TO TRUE
+      *
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+      *
+           COMPUTE WS-TODAY-INTDATE =
+                   FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE)
+      *
+       0100-INITIALIZATION-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 0200-MAIN-PROCESS - READS EVERY CLAIM, SKIPS CLOSED CLAIMS,
+      *     AND BUCKETS THE REST.
+      *================================================================
+       0200-MAIN-PROCESS.
+      *
+           PERFORM 0210-READ-NEXT-CLAIM
+      *
+           PERFORM 0220-PROCESS-ONE-CLAIM
+              UNTIL NO-MORE-CLAIMS
+      *
+           PERFORM 0950-WRITE-SUMMARY
+      *
+       0200-MAIN-PROCESS-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 0210-READ-NEXT-CLAIM - READS THE NEXT CLAIM FROM CLAIMPOL.
+      *================================================================
+       0210-READ-NEXT-CLAIM.
+      *
+           READ CLAIMPOL NEXT RECORD
+              AT END
+                 SET NO-MORE-CLAIMS       TO TRUE
+           END-READ
+      *
+           IF CLAIMPOL-VALID-STATUS
+              ADD 1                      TO WS-CLAIMS-READ
+           END-IF
+      *
+       0210-READ-NEXT-CLAIM-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 0220-PROCESS-ONE-CLAIM - BUCKETS THE CURRENT CLAIM (UNLESS
+      *     ALREADY CLOSED) AND READS THE NEXT ONE.
+      *================================================================
+       0220-PROCESS-ONE-CLAIM.
+      *
+           IF CLM-CLAIM-CLOSED
+              ADD 1                      TO WS-CLAIMS-CLOSED-SKIPPED
+           ELSE
+              PERFORM 0300-BUCKET-CLAIM
+                 THRU 0300-BUCKET-CLAIM-EXIT
+           END-IF
+      *
+           PERFORM 0210-READ-NEXT-CLAIM
+      *
+       0220-PROCESS-ONE-CLAIM-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 0300-BUCKET-CLAIM - COMPUTES DAYS-SINCE-CLM-C-DATE FOR THE
+      *     CURRENT CLAIM, ASSIGNS IT TO A BUCKET, AND WRITES THE
+      *     DETAIL LINE.
+      *================================================================
+       0300-BUCKET-CLAIM.
+      *
+           MOVE CLM-C-DATE(1:4)          TO WS-CLAIM-YYYY
+           MOVE CLM-C-DATE(6:2)          TO WS-CLAIM-MM
+           MOVE CLM-C-DATE(9:2)          TO WS-CLAIM-DD
+      *
+           COMPUTE WS-CLAIM-INTDATE =
+                   FUNCTION INTEGER-OF-DATE(WS-CLAIM-DATE)
+      *
+           COMPUTE WS-DAYS-OPEN =
+                   WS-TODAY-INTDATE - WS-CLAIM-INTDATE
+      *
+           IF WS-DAYS-OPEN < 0
+              MOVE 0                     TO WS-DAYS-OPEN
+           END-IF
+      *
+           EVALUATE TRUE
+              WHEN WS-DAYS-OPEN <= 7
+                 ADD 1                   TO WS-BUCKET-0-7
+                 MOVE '0-7     '         TO CDL-BUCKET
+              WHEN WS-DAYS-OPEN <= 30
+                 ADD 1                   TO WS-BUCKET-8-30
+                 MOVE '8-30    '         TO CDL-BUCKET
+              WHEN WS-DAYS-OPEN <= 60
+                 ADD 1                   TO WS-BUCKET-31-60
+                 MOVE '31-60   '         TO CDL-BUCKET
+              WHEN OTHER
+                 ADD 1                   TO WS-BUCKET-OVER-60
+                 MOVE '60+     '         TO CDL-BUCKET
+           END-EVALUATE
+      *
+           MOVE CLM-CLAIM-NUM            TO CDL-CLAIM-NUM
+           MOVE CLM-POLICY-NUM           TO CDL-POLICY-NUM
+           MOVE CLM-C-DATE               TO CDL-CLAIM-DATE
+           MOVE CLM-C-VALUE              TO CDL-CLAIM-VALUE
+           MOVE WS-DAYS-OPEN             TO CDL-DAYS-OPEN
+      *
+           WRITE CLMAGERP-RECORD FROM CLMAGERP-DETAIL-LINE
+      *
+       0300-BUCKET-CLAIM-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 0950-WRITE-SUMMARY - WRITES THE BUCKET-COUNT SUMMARY LINES AT
+      *     THE END OF THE REPORT.
+      *================================================================
+       0950-WRITE-SUMMARY.
+      *
+           MOVE 'OPEN CLAIMS 0-7 DAYS'    TO CSL-LABEL
+           MOVE WS-BUCKET-0-7            TO CSL-COUNT
+           WRITE CLMAGERP-RECORD FROM CLMAGERP-SUMMARY-LINE
+      *
+           MOVE 'OPEN CLAIMS 8-30 DAYS'   TO CSL-LABEL
+           MOVE WS-BUCKET-8-30           TO CSL-COUNT
+           WRITE CLMAGERP-RECORD FROM CLMAGERP-SUMMARY-LINE
+      *
+           MOVE 'OPEN CLAIMS 31-60 DAYS'  TO CSL-LABEL
+           MOVE WS-BUCKET-31-60          TO CSL-COUNT
+           WRITE CLMAGERP-RECORD FROM CLMAGERP-SUMMARY-LINE
+      *
+           MOVE 'OPEN CLAIMS OVER 60 DAYS' TO CSL-LABEL
+           MOVE WS-BUCKET-OVER-60        TO CSL-COUNT
+           WRITE CLMAGERP-RECORD FROM CLMAGERP-SUMMARY-LINE
+      *
+           MOVE 'CLAIMS READ TOTAL'       TO CSL-LABEL
+           MOVE WS-CLAIMS-READ           TO CSL-COUNT
+           WRITE CLMAGERP-RECORD FROM CLMAGERP-SUMMARY-LINE
+      *
+           MOVE 'CLOSED CLAIMS SKIPPED'   TO CSL-LABEL
+           MOVE WS-CLAIMS-CLOSED-SKIPPED TO CSL-COUNT
+           WRITE CLMAGERP-RECORD FROM CLMAGERP-SUMMARY-LINE
+      *
+           DISPLAY 'LGRCLM01 - CLAIMS READ      = ' WS-CLAIMS-READ
+           DISPLAY 'LGRCLM01 - CLOSED SKIPPED    = '
+                   WS-CLAIMS-CLOSED-SKIPPED
+           DISPLAY 'LGRCLM01 - BUCKET 0-7        = ' WS-BUCKET-0-7
+           DISPLAY 'LGRCLM01 - BUCKET 8-30       = ' WS-BUCKET-8-30
+           DISPLAY 'LGRCLM01 - BUCKET 31-60      = ' WS-BUCKET-31-60
+           DISPLAY 'LGRCLM01 - BUCKET 60+        = ' WS-BUCKET-OVER-60
+      *
+       0950-WRITE-SUMMARY-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 0900-CLOSE-FILES - CLOSES WHICHEVER FILES 0100-INITIALIZATION
+      *     ACTUALLY MANAGED TO OPEN.
+      *================================================================
+       0900-CLOSE-FILES.
+      *
+           IF CLAIMPOL-OPENED
+              CLOSE CLAIMPOL
+           END-IF
+      *
+           IF CLMAGERP-OPENED
+              CLOSE CLMAGERP
+           END-IF
+      *
+       0900-CLOSE-FILES-EXIT.
+           EXIT.
