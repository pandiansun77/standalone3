@@ -0,0 +1,355 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGMHOUS1.
+       AUTHOR. INSURANCE-APPLICATIONS-TEAM.
+       INSTALLATION. POLICY-ADMINISTRATION.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *================================================================
+      * MODIFICATION HISTORY
+      *   2026-08-09  PA  ORIGINAL -- HOUSE POLICY MAINTENANCE
+      *                   TRANSACTION BUILT AGAINST THE LGCMARF2
+      *                   COMMAREA (THE COPYBOOK CARRYING CA-HOUSE /
+      *                   CA-H-PROPERTY-TYPE ETC.; SEE THE
+      *                   RECONCILIATION NOTE BELOW), WITH A
+      *                   REBUILD/RENEWAL VALUATION-AGE CHECK.
+      *================================================================
+      *================================================================
+      *    FUNCTION:
+      *      SINGLE COMMAREA-DRIVEN TRANSACTION HANDLING INQUIRE, ADD,
+      *      UPDATE AND DELETE FOR A HOUSE POLICY, PER THE LGCMARF2
+      *      COPYBOOK'S OWN COMMENT THAT "THIS COMMAREA CAN BE USED
+      *      FOR ALL FUNCTIONS".  EVERY INQUIRE, ADD OR UPDATE ALSO
+      *      CHECKS WHETHER CA-H-VALUE HAS GONE MORE THAN 3 YEARS
+      *      WITHOUT A FRESH VALUATION AND, IF SO, RETURNS A NON-ZERO
+      *      BUT NON-FAILING RETURN CODE SO THE CALLER CAN SURFACE A
+      *      REBUILD/RENEWAL WARNING TO THE UNDERWRITER INSTEAD OF
+      *      ONLY FINDING OUT WHEN THE NIGHTLY LGRHOUS1 REPORT RUNS.
+      *
+      *    RECONCILIATION NOTE:
+      *      SOME EXISTING DOCUMENTATION DESCRIBES THE HOUSE POLICY
+      *      FIELDS (CA-POLICY-COMMON PLUS CA-HOUSE / CA-H-PROPERTY-
+      *      TYPE / CA-H-BEDROOMS / CA-H-VALUE / CA-H-HOUSE-NAME /
+      *      CA-H-HOUSE-NUMBER / CA-H-POSTCODE) AS LIVING IN COPYBOOK
+      *      "LGCMARF1".  IN THIS COPY LIBRARY THE MEMBER ACTUALLY
+      *      CARRYING THOSE FIELDS IS LGCMARF2 -- LGCMARF1 HOLDS THE
+      *      ENDOWMENT-POLICY COMMAREA INSTEAD.  THIS PROGRAM IS
+      *      THEREFORE WRITTEN AGAINST LGCMARF2, THE COPYBOOK WHOSE
+      *      LAYOUT ACTUALLY MATCHES THE FIELDS DESCRIBED, THE SAME
+      *      WAY LGACDB02 WAS ALREADY RECONCILED TO ACTUALLY CONTAIN
+      *      HRHSAO3C/PANDIAN RATHER THAN WHATEVER ITS FILE NAME
+      *      MIGHT SUGGEST.
+      *
+      *    ENTRY POINTS:  TOP OF PROGRAM, VIA DFHCOMMAREA.
+      *
+      *    FILES:         HOUSEPOL - CICS KSDS, KEYED BY
+      *                               HSM-POLICY-NUM.
+      *
+      *    CA-REQUEST-ID VALUES HANDLED:
+      *       'INQHSE'  -  INQUIRE HOUSE POLICY
+      *       'ADDHSE'  -  ADD HOUSE POLICY
+      *       'UPDHSE'  -  UPDATE HOUSE POLICY (RE-VALUATION INCLUDED)
+      *       'DELHSE'  -  DELETE HOUSE POLICY
+      *
+      *    CA-RETURN-CODE VALUES SET:
+      *       00  -  REQUEST SUCCESSFUL, NO REBUILD CHECK DUE
+      *       04  -  REQUEST SUCCESSFUL, REBUILD/RENEWAL CHECK DUE
+      *       10  -  POLICY NOT FOUND
+      *       30  -  UNRECOGNIZED CA-REQUEST-ID
+      *       90  -  FILE I/O ERROR
+      *================================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       77  FILLER                         PIC X(36) VALUE
+                   'LGMHOUS1 WORKING STORAGE BEGINS HR'.
+      *
+       01  WS-AREA.
+           05  WS-RESP                    PIC S9(08) COMP.
+           05  WS-ABSTIME                 PIC S9(15) COMP-3.
+           05  WS-TODAY-DATE               PIC X(10).
+           05  WS-TODAY-NUMDATE           PIC 9(08) VALUE ZERO.
+           05  WS-TODAY-INTDATE           PIC 9(07) VALUE ZERO.
+           05  WS-VALUATION-NUMDATE       PIC 9(08) VALUE ZERO.
+           05  WS-VALUATION-INTDATE       PIC 9(07) VALUE ZERO.
+           05  WS-VALUATION-AGE-DAYS      PIC S9(07) VALUE ZERO.
+      *
+       COPY LGCHOUS.
+      *
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA.
+           COPY LGCMARF2.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAINLINE.
+      *
+           PERFORM 0010-GET-TODAY-DATE
+              THRU 0010-GET-TODAY-DATE-EXIT
+      *
+           EVALUATE CA-REQUEST-ID
+              WHEN 'INQHSE'
+                 PERFORM 1000-INQUIRE-HOUSE
+                    THRU 1000-INQUIRE-HOUSE-EXIT
+              WHEN 'ADDHSE'
+                 PERFORM 2000-ADD-HOUSE
+                    THRU 2000-ADD-HOUSE-EXIT
+              WHEN 'UPDHSE'
+                 PERFORM 3000-UPDATE-HOUSE
+                    THRU 3000-UPDATE-HOUSE-EXIT
+              WHEN 'DELHSE'
+                 PERFORM 4000-DELETE-HOUSE
+                    THRU 4000-DELETE-HOUSE-EXIT
+              WHEN OTHER
+                 MOVE 30                  TO CA-RETURN-CODE
+           END-EVALUATE
+      *
+           EXEC CICS RETURN
+           END-EXEC
+      *
+           GOBACK.
+      *
+      *================================================================
+      * 0010-GET-TODAY-DATE - ESTABLISHES TODAY'S DATE AS A
+      *     CCYY-MM-DD STRING (FOR STAMPING A FRESH VALUATION) AND AS
+      *     THE INTEGER DAY NUMBER FUNCTION INTEGER-OF-DATE USES SO
+      *     5100-CHECK-REBUILD-DUE CAN COMPARE TRUE ELAPSED TIME
+      *     RATHER THAN CALENDAR YEARS.
+      *================================================================
+       0010-GET-TODAY-DATE.
+      *
+           EXEC CICS ASSIGN
+                ABSTIME(WS-ABSTIME)
+           END-EXEC
+      *
+           EXEC CICS FORMATTIME
+                ABSTIME(WS-ABSTIME)
+                YYYYMMDD(WS-TODAY-DATE)
+                DATESEP('-')
+           END-EXEC
+      *
+           MOVE WS-TODAY-DATE(1:4)        TO WS-TODAY-NUMDATE(1:4)
+           MOVE WS-TODAY-DATE(6:2)        TO WS-TODAY-NUMDATE(5:2)
+           MOVE WS-TODAY-DATE(9:2)        TO WS-TODAY-NUMDATE(7:2)
+      *
+           COMPUTE WS-TODAY-INTDATE =
+                   FUNCTION INTEGER-OF-DATE(WS-TODAY-NUMDATE)
+      *
+       0010-GET-TODAY-DATE-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 1000-INQUIRE-HOUSE - READS THE POLICY AND RUNS THE REBUILD
+      *     CHECK AGAINST THE STORED VALUATION DATE.
+      *================================================================
+       1000-INQUIRE-HOUSE.
+      *
+           MOVE 0                        TO CA-RETURN-CODE
+      *
+           EXEC CICS READ
+                FILE('HOUSEPOL')
+                INTO(HOUSE-POLICY-MASTER-RECORD)
+                RIDFLD(CA-POLICY-NUM)
+                RESP(WS-RESP)
+           END-EXEC
+      *
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 10                    TO CA-RETURN-CODE
+              GO TO 1000-INQUIRE-HOUSE-EXIT
+           END-IF
+      *
+           PERFORM 5000-MOVE-MASTER-TO-CA
+              THRU 5000-MOVE-MASTER-TO-CA-EXIT
+      *
+           PERFORM 5100-CHECK-REBUILD-DUE
+              THRU 5100-CHECK-REBUILD-DUE-EXIT
+      *
+           IF HSM-REBUILD-CHECK-DUE
+              MOVE 4                     TO CA-RETURN-CODE
+           END-IF
+      *
+       1000-INQUIRE-HOUSE-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 2000-ADD-HOUSE - ADDS A NEW HOUSE POLICY.  THE VALUATION DATE
+      *     ON ADD IS TAKEN AS TODAY, SINCE CA-H-VALUE IS BY
+      *     DEFINITION FRESH AT THE TIME A POLICY IS WRITTEN.
+      *================================================================
+       2000-ADD-HOUSE.
+      *
+           MOVE 0                        TO CA-RETURN-CODE
+      *
+           PERFORM 5200-MOVE-CA-TO-MASTER
+              THRU 5200-MOVE-CA-TO-MASTER-EXIT
+      *
+           MOVE WS-TODAY-DATE             TO HSM-LAST-VALUATION-DATE
+           SET HSM-REBUILD-CHECK-NOT-DUE TO TRUE
+      *
+           EXEC CICS WRITE
+                FILE('HOUSEPOL')
+                FROM(HOUSE-POLICY-MASTER-RECORD)
+                RIDFLD(CA-POLICY-NUM)
+                RESP(WS-RESP)
+           END-EXEC
+      *
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 90                    TO CA-RETURN-CODE
+           END-IF
+      *
+       2000-ADD-HOUSE-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 3000-UPDATE-HOUSE - UPDATES AN EXISTING HOUSE POLICY.  WHEN
+      *     THE INCOMING CA-H-VALUE DIFFERS FROM WHAT IS ON FILE, THE
+      *     CHANGE IS TREATED AS A FRESH VALUATION AND THE VALUATION
+      *     DATE IS RESET TO TODAY; OTHERWISE THE EXISTING VALUATION
+      *     DATE IS LEFT ALONE SO AN UNRELATED UPDATE (E.G. A BROKER
+      *     REFERENCE CHANGE) DOES NOT MASK A STALE VALUATION.
+      *================================================================
+       3000-UPDATE-HOUSE.
+      *
+           MOVE 0                        TO CA-RETURN-CODE
+      *
+           EXEC CICS READ
+                FILE('HOUSEPOL')
+                INTO(HOUSE-POLICY-MASTER-RECORD)
+                RIDFLD(CA-POLICY-NUM)
+                UPDATE
+                RESP(WS-RESP)
+           END-EXEC
+      *
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 10                    TO CA-RETURN-CODE
+              GO TO 3000-UPDATE-HOUSE-EXIT
+           END-IF
+      *
+           IF CA-H-VALUE NOT = HSM-H-VALUE
+              MOVE WS-TODAY-DATE          TO HSM-LAST-VALUATION-DATE
+           END-IF
+      *
+           PERFORM 5200-MOVE-CA-TO-MASTER
+              THRU 5200-MOVE-CA-TO-MASTER-EXIT
+      *
+           EXEC CICS REWRITE
+                FILE('HOUSEPOL')
+                FROM(HOUSE-POLICY-MASTER-RECORD)
+                RESP(WS-RESP)
+           END-EXEC
+      *
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 90                    TO CA-RETURN-CODE
+              GO TO 3000-UPDATE-HOUSE-EXIT
+           END-IF
+      *
+           PERFORM 5100-CHECK-REBUILD-DUE
+              THRU 5100-CHECK-REBUILD-DUE-EXIT
+      *
+           IF HSM-REBUILD-CHECK-DUE
+              MOVE 4                     TO CA-RETURN-CODE
+           END-IF
+      *
+       3000-UPDATE-HOUSE-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 4000-DELETE-HOUSE - REMOVES A HOUSE POLICY FROM THE FILE.
+      *================================================================
+       4000-DELETE-HOUSE.
+      *
+           MOVE 0                        TO CA-RETURN-CODE
+      *
+           EXEC CICS DELETE
+                FILE('HOUSEPOL')
+                RIDFLD(CA-POLICY-NUM)
+                RESP(WS-RESP)
+           END-EXEC
+      *
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 10                    TO CA-RETURN-CODE
+           END-IF
+      *
+       4000-DELETE-HOUSE-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 5000-MOVE-MASTER-TO-CA - COPIES THE FILE RECORD BACK INTO THE
+      *     COMMAREA FOR AN INQUIRY RESPONSE.
+      *================================================================
+       5000-MOVE-MASTER-TO-CA.
+      *
+           MOVE HSM-ISSUE-DATE            TO CA-ISSUE-DATE
+           MOVE HSM-EXPIRY-DATE           TO CA-EXPIRY-DATE
+           MOVE HSM-BROKERID              TO CA-BROKERID
+           MOVE HSM-BROKERSREF            TO CA-BROKERSREF
+           MOVE HSM-PAYMENT               TO CA-PAYMENT
+           MOVE HSM-H-PROPERTY-TYPE       TO CA-H-PROPERTY-TYPE
+           MOVE HSM-H-BEDROOMS            TO CA-H-BEDROOMS
+           MOVE HSM-H-VALUE               TO CA-H-VALUE
+           MOVE HSM-H-HOUSE-NAME          TO CA-H-HOUSE-NAME
+           MOVE HSM-H-HOUSE-NUMBER        TO CA-H-HOUSE-NUMBER
+           MOVE HSM-H-POSTCODE            TO CA-H-POSTCODE
+      *
+       5000-MOVE-MASTER-TO-CA-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 5200-MOVE-CA-TO-MASTER - COPIES THE COMMAREA INTO THE FILE
+      *     RECORD FOR AN ADD OR UPDATE.
+      *================================================================
+       5200-MOVE-CA-TO-MASTER.
+      *
+           MOVE CA-POLICY-NUM             TO HSM-POLICY-NUM
+           MOVE CA-CUSTOMER-NUM           TO HSM-CUSTOMER-NUM
+           MOVE CA-ISSUE-DATE             TO HSM-ISSUE-DATE
+           MOVE CA-EXPIRY-DATE            TO HSM-EXPIRY-DATE
+           MOVE CA-BROKERID               TO HSM-BROKERID
+           MOVE CA-BROKERSREF             TO HSM-BROKERSREF
+           MOVE CA-PAYMENT                TO HSM-PAYMENT
+           MOVE CA-H-PROPERTY-TYPE        TO HSM-H-PROPERTY-TYPE
+           MOVE CA-H-BEDROOMS             TO HSM-H-BEDROOMS
+           MOVE CA-H-VALUE                TO HSM-H-VALUE
+           MOVE CA-H-HOUSE-NAME           TO HSM-H-HOUSE-NAME
+           MOVE CA-H-HOUSE-NUMBER         TO HSM-H-HOUSE-NUMBER
+           MOVE CA-H-POSTCODE             TO HSM-H-POSTCODE
+      *
+       5200-MOVE-CA-TO-MASTER-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 5100-CHECK-REBUILD-DUE - FLAGS HSM-REBUILD-CHECK-FLAG WHEN
+      *     MORE THAN 3 YEARS HAVE PASSED SINCE HSM-LAST-VALUATION-
+      *     DATE.  THE AGE IS MEASURED IN ELAPSED DAYS VIA
+      *     FUNCTION INTEGER-OF-DATE, NOT BY SUBTRACTING CALENDAR
+      *     YEARS -- A STRAIGHT YEAR SUBTRACTION WOULD UNDERSTATE THE
+      *     AGE OF A VALUATION DONE LATE IN ONE YEAR AND CHECKED
+      *     EARLY IN A LATER ONE BY UP TO A FULL YEAR.
+      *================================================================
+       5100-CHECK-REBUILD-DUE.
+      *
+           MOVE HSM-LAST-VALUATION-DATE(1:4) TO WS-VALUATION-NUMDATE(1:4)
+           MOVE HSM-LAST-VALUATION-DATE(6:2) TO WS-VALUATION-NUMDATE(5:2)
+           MOVE HSM-LAST-VALUATION-DATE(9:2) TO WS-VALUATION-NUMDATE(7:2)
+      *
+           COMPUTE WS-VALUATION-INTDATE =
+                   FUNCTION INTEGER-OF-DATE(WS-VALUATION-NUMDATE)
+      *
+           COMPUTE WS-VALUATION-AGE-DAYS =
+                   WS-TODAY-INTDATE - WS-VALUATION-INTDATE
+      *
+           IF WS-VALUATION-AGE-DAYS < 0
+              MOVE 0                     TO WS-VALUATION-AGE-DAYS
+           END-IF
+      *
+           IF WS-VALUATION-AGE-DAYS > 1095
+              SET HSM-REBUILD-CHECK-DUE  TO TRUE
+           ELSE
+              SET HSM-REBUILD-CHECK-NOT-DUE TO TRUE
+           END-IF
+      *
+       5100-CHECK-REBUILD-DUE-EXIT.
+           EXIT.
