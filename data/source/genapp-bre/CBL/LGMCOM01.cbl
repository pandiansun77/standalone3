@@ -0,0 +1,292 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGMCOM01.
+       AUTHOR. INSURANCE-APPLICATIONS-TEAM.
+       INSTALLATION. POLICY-ADMINISTRATION.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *================================================================
+      * MODIFICATION HISTORY
+      *   2026-08-09  PA  ORIGINAL -- COMMERCIAL POLICY UNDERWRITING
+      *                   WORKFLOW BUILT AGAINST THE LGCMARF4
+      *                   COMMAREA, ENFORCING A CML-B-STATUS STATE
+      *                   MACHINE AND A MANDATORY CML-B-REJECTREASON
+      *                   WHENEVER A SUBMISSION MOVES TO REJECTED.
+      *================================================================
+      *================================================================
+      *    FUNCTION:
+      *      SINGLE COMMAREA-DRIVEN TRANSACTION HANDLING ADD (NEW
+      *      SUBMISSION, ALWAYS STARTING AT QUOTED) AND STATUS-CHANGE
+      *      MAINTENANCE FOR A COMMERCIAL POLICY, USING THE
+      *      CBSTM-TRANSITION-TABLE IN LGCCOMM TO DECIDE WHETHER A
+      *      REQUESTED CML-B-STATUS MOVE IS ALLOWED.  A MOVE TO
+      *      REJECTED IS REFUSED UNLESS CA-B-REJECTREASON IS SUPPLIED,
+      *      SO A REJECTED SUBMISSION CAN NEVER BE LEFT WITHOUT A
+      *      DOCUMENTED REASON.
+      *
+      *    ENTRY POINTS:  TOP OF PROGRAM, VIA DFHCOMMAREA.
+      *
+      *    FILES:         COMMPOL  - CICS KSDS, KEYED BY
+      *                               CML-POLICY-NUM.
+      *
+      *    CA-REQUEST-ID VALUES HANDLED:
+      *       'INQCOM'  -  INQUIRE COMMERCIAL POLICY
+      *       'ADDCOM'  -  ADD COMMERCIAL POLICY (STATUS = QUOTED)
+      *       'CHGCOM'  -  CHANGE CML-B-STATUS (UNDERWRITING
+      *                    DECISION) -- THE INCOMING CA-B-STATUS IS
+      *                    THE REQUESTED NEW STATUS
+      *
+      *    CA-RETURN-CODE VALUES SET:
+      *       00  -  REQUEST SUCCESSFUL
+      *       10  -  POLICY NOT FOUND
+      *       30  -  UNRECOGNIZED CA-REQUEST-ID
+      *       40  -  REQUESTED STATUS TRANSITION NOT ALLOWED
+      *       42  -  CA-B-REJECTREASON IS REQUIRED TO REJECT
+      *       90  -  FILE I/O ERROR
+      *================================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       77  FILLER                         PIC X(36) VALUE
+                   'LGMCOM01 WORKING STORAGE BEGINS HR'.
+      *
+       01  WS-AREA.
+           05  WS-RESP                    PIC S9(08) COMP.
+           05  SW-TRANSITION-ALLOWED      PIC X(01) VALUE 'N'.
+               88  TRANSITION-ALLOWED             VALUE 'Y'.
+               88  TRANSITION-NOT-ALLOWED         VALUE 'N'.
+      *
+       COPY LGCCOMM.
+      *
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA.
+           COPY LGCMARF4.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAINLINE.
+      *
+           EVALUATE CA-REQUEST-ID
+              WHEN 'INQCOM'
+                 PERFORM 1000-INQUIRE-COMMERCIAL
+                    THRU 1000-INQUIRE-COMMERCIAL-EXIT
+              WHEN 'ADDCOM'
+                 PERFORM 2000-ADD-COMMERCIAL
+                    THRU 2000-ADD-COMMERCIAL-EXIT
+              WHEN 'CHGCOM'
+                 PERFORM 3000-CHANGE-STATUS
+                    THRU 3000-CHANGE-STATUS-EXIT
+              WHEN OTHER
+                 MOVE 30                  TO CA-RETURN-CODE
+           END-EVALUATE
+      *
+           EXEC CICS RETURN
+           END-EXEC
+      *
+           GOBACK.
+      *
+      *================================================================
+      * 1000-INQUIRE-COMMERCIAL - READS THE POLICY AND RETURNS IT.
+      *================================================================
+       1000-INQUIRE-COMMERCIAL.
+      *
+           MOVE 0                        TO CA-RETURN-CODE
+      *
+           EXEC CICS READ
+                FILE('COMMPOL')
+                INTO(COMMERCIAL-POLICY-MASTER-RECORD)
+                RIDFLD(CA-POLICY-NUM)
+                RESP(WS-RESP)
+           END-EXEC
+      *
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 10                    TO CA-RETURN-CODE
+              GO TO 1000-INQUIRE-COMMERCIAL-EXIT
+           END-IF
+      *
+           PERFORM 5000-MOVE-MASTER-TO-CA
+              THRU 5000-MOVE-MASTER-TO-CA-EXIT
+      *
+       1000-INQUIRE-COMMERCIAL-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 2000-ADD-COMMERCIAL - ADDS A NEW COMMERCIAL SUBMISSION.  EVERY
+      *     NEW SUBMISSION STARTS AT QUOTED REGARDLESS OF WHAT STATUS
+      *     (IF ANY) WAS PASSED IN -- THE STATE MACHINE OWNS THE
+      *     STARTING STATE, NOT THE CALLER.
+      *================================================================
+       2000-ADD-COMMERCIAL.
+      *
+           MOVE 0                        TO CA-RETURN-CODE
+      *
+           PERFORM 5200-MOVE-CA-TO-MASTER
+              THRU 5200-MOVE-CA-TO-MASTER-EXIT
+      *
+           MOVE CBSTM-QUOTED              TO CML-B-STATUS
+           MOVE SPACES                   TO CML-B-REJECTREASON
+      *
+           EXEC CICS WRITE
+                FILE('COMMPOL')
+                FROM(COMMERCIAL-POLICY-MASTER-RECORD)
+                RIDFLD(CA-POLICY-NUM)
+                RESP(WS-RESP)
+           END-EXEC
+      *
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 90                    TO CA-RETURN-CODE
+              GO TO 2000-ADD-COMMERCIAL-EXIT
+           END-IF
+      *
+           PERFORM 5000-MOVE-MASTER-TO-CA
+              THRU 5000-MOVE-MASTER-TO-CA-EXIT
+      *
+       2000-ADD-COMMERCIAL-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 3000-CHANGE-STATUS - MOVES CML-B-STATUS TO THE STATUS REQUESTED
+      *     IN CA-B-STATUS, PROVIDED THE STATE MACHINE ALLOWS THE
+      *     TRANSITION FROM THE CURRENT STATUS AND, WHEN THE NEW
+      *     STATUS IS REJECTED, THE CALLER SUPPLIED A REASON.
+      *================================================================
+       3000-CHANGE-STATUS.
+      *
+           MOVE 0                        TO CA-RETURN-CODE
+      *
+           EXEC CICS READ
+                FILE('COMMPOL')
+                INTO(COMMERCIAL-POLICY-MASTER-RECORD)
+                RIDFLD(CA-POLICY-NUM)
+                UPDATE
+                RESP(WS-RESP)
+           END-EXEC
+      *
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 10                    TO CA-RETURN-CODE
+              GO TO 3000-CHANGE-STATUS-EXIT
+           END-IF
+      *
+           PERFORM 3100-VALIDATE-TRANSITION
+              THRU 3100-VALIDATE-TRANSITION-EXIT
+      *
+           IF TRANSITION-NOT-ALLOWED
+              MOVE 40                    TO CA-RETURN-CODE
+              GO TO 3000-CHANGE-STATUS-EXIT
+           END-IF
+      *
+           IF CA-B-STATUS = CBSTM-REJECTED
+              AND CA-B-REJECTREASON = SPACES
+              MOVE 42                    TO CA-RETURN-CODE
+              GO TO 3000-CHANGE-STATUS-EXIT
+           END-IF
+      *
+           MOVE CA-B-STATUS               TO CML-B-STATUS
+           IF CA-B-STATUS = CBSTM-REJECTED
+              MOVE CA-B-REJECTREASON      TO CML-B-REJECTREASON
+           ELSE
+              MOVE SPACES                TO CML-B-REJECTREASON
+           END-IF
+      *
+           EXEC CICS REWRITE
+                FILE('COMMPOL')
+                FROM(COMMERCIAL-POLICY-MASTER-RECORD)
+                RESP(WS-RESP)
+           END-EXEC
+      *
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 90                    TO CA-RETURN-CODE
+              GO TO 3000-CHANGE-STATUS-EXIT
+           END-IF
+      *
+           PERFORM 5000-MOVE-MASTER-TO-CA
+              THRU 5000-MOVE-MASTER-TO-CA-EXIT
+      *
+       3000-CHANGE-STATUS-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 3100-VALIDATE-TRANSITION - SEARCHES CBSTM-TRANSITION-TABLE FOR
+      *     A ROW WHOSE FROM-STATUS MATCHES THE POLICY'S CURRENT
+      *     STATUS AND WHOSE TO-STATUS MATCHES THE REQUESTED STATUS.
+      *================================================================
+       3100-VALIDATE-TRANSITION.
+      *
+           SET TRANSITION-NOT-ALLOWED    TO TRUE
+           SET CBSTM-IDX                 TO 1
+      *
+           SEARCH CBSTM-TRANSITION
+              AT END
+                 SET TRANSITION-NOT-ALLOWED TO TRUE
+              WHEN CBSTM-FROM-STATUS(CBSTM-IDX) = CML-B-STATUS
+                 AND CBSTM-TO-STATUS(CBSTM-IDX) = CA-B-STATUS
+                 SET TRANSITION-ALLOWED  TO TRUE
+           END-SEARCH
+      *
+       3100-VALIDATE-TRANSITION-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 5000-MOVE-MASTER-TO-CA - COPIES THE FILE RECORD BACK INTO THE
+      *     COMMAREA.
+      *================================================================
+       5000-MOVE-MASTER-TO-CA.
+      *
+           MOVE CML-ISSUE-DATE            TO CA-ISSUE-DATE
+           MOVE CML-EXPIRY-DATE           TO CA-EXPIRY-DATE
+           MOVE CML-BROKERID              TO CA-BROKERID
+           MOVE CML-BROKERSREF            TO CA-BROKERSREF
+           MOVE CML-PAYMENT               TO CA-PAYMENT
+           MOVE CML-B-ADDRESS             TO CA-B-ADDRESS
+           MOVE CML-B-POSTCODE            TO CA-B-POSTCODE
+           MOVE CML-B-LATITUDE            TO CA-B-LATITUDE
+           MOVE CML-B-LONGITUDE           TO CA-B-LONGITUDE
+           MOVE CML-B-CUSTOMER            TO CA-B-CUSTOMER
+           MOVE CML-B-PROPTYPE            TO CA-B-PROPTYPE
+           MOVE CML-B-FIREPERIL           TO CA-B-FIREPERIL
+           MOVE CML-B-FIREPREMIUM          TO CA-B-FIREPREMIUM
+           MOVE CML-B-CRIMEPERIL          TO CA-B-CRIMEPERIL
+           MOVE CML-B-CRIMEPREMIUM        TO CA-B-CRIMEPREMIUM
+           MOVE CML-B-FLOODPERIL          TO CA-B-FLOODPERIL
+           MOVE CML-B-FLOODPREMIUM        TO CA-B-FLOODPREMIUM
+           MOVE CML-B-WEATHERPERIL        TO CA-B-WEATHERPERIL
+           MOVE CML-B-WEATHERPREMIUM      TO CA-B-WEATHERPREMIUM
+           MOVE CML-B-STATUS              TO CA-B-STATUS
+           MOVE CML-B-REJECTREASON        TO CA-B-REJECTREASON
+      *
+       5000-MOVE-MASTER-TO-CA-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 5200-MOVE-CA-TO-MASTER - COPIES THE COMMAREA INTO THE FILE
+      *     RECORD FOR AN ADD.
+      *================================================================
+       5200-MOVE-CA-TO-MASTER.
+      *
+           MOVE CA-POLICY-NUM             TO CML-POLICY-NUM
+           MOVE CA-CUSTOMER-NUM           TO CML-CUSTOMER-NUM
+           MOVE CA-ISSUE-DATE             TO CML-ISSUE-DATE
+           MOVE CA-EXPIRY-DATE            TO CML-EXPIRY-DATE
+           MOVE CA-BROKERID               TO CML-BROKERID
+           MOVE CA-BROKERSREF             TO CML-BROKERSREF
+           MOVE CA-PAYMENT                TO CML-PAYMENT
+           MOVE CA-B-ADDRESS              TO CML-B-ADDRESS
+           MOVE CA-B-POSTCODE             TO CML-B-POSTCODE
+           MOVE CA-B-LATITUDE             TO CML-B-LATITUDE
+           MOVE CA-B-LONGITUDE            TO CML-B-LONGITUDE
+           MOVE CA-B-CUSTOMER             TO CML-B-CUSTOMER
+           MOVE CA-B-PROPTYPE             TO CML-B-PROPTYPE
+           MOVE CA-B-FIREPERIL            TO CML-B-FIREPERIL
+           MOVE CA-B-FIREPREMIUM          TO CML-B-FIREPREMIUM
+           MOVE CA-B-CRIMEPERIL           TO CML-B-CRIMEPERIL
+           MOVE CA-B-CRIMEPREMIUM         TO CML-B-CRIMEPREMIUM
+           MOVE CA-B-FLOODPERIL           TO CML-B-FLOODPERIL
+           MOVE CA-B-FLOODPREMIUM         TO CML-B-FLOODPREMIUM
+           MOVE CA-B-WEATHERPERIL         TO CML-B-WEATHERPERIL
+           MOVE CA-B-WEATHERPREMIUM       TO CML-B-WEATHERPREMIUM
+      *
+       5200-MOVE-CA-TO-MASTER-EXIT.
+           EXIT.
