@@ -0,0 +1,219 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGACUS01.
+       AUTHOR. INSURANCE-APPLICATIONS-TEAM.
+       INSTALLATION. POLICY-ADMINISTRATION.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *================================================================
+      * MODIFICATION HISTORY
+      *   2026-08-09  PA  ORIGINAL -- ADD-CUSTOMER TRANSACTION BUILT
+      *                   AGAINST THE LGCMARE1 (CA-CUSTOMER-REQUEST)
+      *                   COMMAREA, WITH A DUPLICATE-CUSTOMER CHECK ON
+      *                   LAST-NAME + DOB + POSTCODE BEFORE THE ADD IS
+      *                   ALLOWED TO PROCEED.
+      *================================================================
+      *================================================================
+      *    FUNCTION:
+      *      CICS TRANSACTION BEHIND THE LGCMARE1 COMMAREA.  ADDS A
+      *      NEW CUSTOMER TO THE CUSTOMER FILE AFTER FIRST CONFIRMING
+      *      NO EXISTING CUSTOMER SHARES THE SAME LAST NAME, DATE OF
+      *      BIRTH AND POSTCODE -- THE COMBINATION THAT HAS REPEATEDLY
+      *      TURNED OUT TO BE THE SAME PERSON ONBOARDED TWICE UNDER A
+      *      SLIGHTLY DIFFERENT HOUSE NUMBER.
+      *
+      *    ENTRY POINTS:  TOP OF PROGRAM, VIA DFHCOMMAREA.
+      *
+      *    FILES:         CUSTOMER - CICS KSDS, KEYED BY
+      *                               CUM-CUSTOMER-NUM.
+      *
+      *    CA-REQUEST-ID VALUES HANDLED:
+      *       'ADDCUS'  -  ADD A NEW CUSTOMER (WITH DUPLICATE CHECK)
+      *
+      *    CA-RETURN-CODE VALUES SET:
+      *       00  -  CUSTOMER ADDED
+      *       10  -  CUSTOMER NUMBER ALREADY ON FILE
+      *       20  -  DUPLICATE CUSTOMER (SAME NAME/DOB/POSTCODE)
+      *       30  -  UNRECOGNIZED CA-REQUEST-ID
+      *================================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       77  FILLER                         PIC X(36) VALUE
+                   'LGACUS01 WORKING STORAGE BEGINS HR'.
+      *
+       01  WS-AREA.
+           05  WS-RESP                    PIC S9(08) COMP.
+           05  SW-DUPLICATE-FOUND         PIC X(01) VALUE 'N'.
+               88  DUPLICATE-FOUND                VALUE 'Y'.
+               88  DUPLICATE-NOT-FOUND             VALUE 'N'.
+           05  SW-END-OF-BROWSE           PIC X(01) VALUE 'N'.
+               88  END-OF-BROWSE                  VALUE 'Y'.
+           05  WS-BROWSE-KEY              PIC 9(10) VALUE ZERO.
+      *
+       01  WS-DUP-COMPARE-KEY.
+           05  WS-DUP-LAST-NAME           PIC X(20).
+           05  WS-DUP-DOB                 PIC X(10).
+           05  WS-DUP-POSTCODE            PIC X(08).
+      *
+       COPY LGCCUST.
+      *
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA.
+           COPY LGCMARE1.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAINLINE.
+      *
+           EVALUATE CA-REQUEST-ID
+              WHEN 'ADDCUS'
+                 PERFORM 1000-ADD-CUSTOMER
+                    THRU 1000-ADD-CUSTOMER-EXIT
+              WHEN OTHER
+                 MOVE 30                  TO CA-RETURN-CODE
+           END-EVALUATE
+      *
+           EXEC CICS RETURN
+           END-EXEC
+      *
+           GOBACK.
+      *
+      *================================================================
+      * 1000-ADD-CUSTOMER - VALIDATES THE CUSTOMER NUMBER IS NOT
+      *     ALREADY ON FILE, RUNS THE NAME/DOB/POSTCODE DUPLICATE
+      *     CHECK, AND WRITES THE NEW CUSTOMER RECORD WHEN BOTH PASS.
+      *================================================================
+       1000-ADD-CUSTOMER.
+      *
+           MOVE 0                        TO CA-RETURN-CODE
+      *
+           EXEC CICS READ
+                FILE('CUSTOMER')
+                INTO(CUSTOMER-MASTER-RECORD)
+                RIDFLD(CA-CUSTOMER-NUM)
+                RESP(WS-RESP)
+           END-EXEC
+      *
+           IF WS-RESP = DFHRESP(NORMAL)
+              MOVE 10                    TO CA-RETURN-CODE
+              GO TO 1000-ADD-CUSTOMER-EXIT
+           END-IF
+      *
+           MOVE CA-LAST-NAME             TO WS-DUP-LAST-NAME
+           MOVE CA-DOB                   TO WS-DUP-DOB
+           MOVE CA-POSTCODE              TO WS-DUP-POSTCODE
+      *
+           PERFORM 1100-CHECK-DUPLICATE
+              THRU 1100-CHECK-DUPLICATE-EXIT
+      *
+           IF DUPLICATE-FOUND
+              MOVE 20                    TO CA-RETURN-CODE
+              GO TO 1000-ADD-CUSTOMER-EXIT
+           END-IF
+      *
+           MOVE CA-CUSTOMER-NUM           TO CUM-CUSTOMER-NUM
+           MOVE CA-FIRST-NAME             TO CUM-FIRST-NAME
+           MOVE CA-LAST-NAME              TO CUM-LAST-NAME
+           MOVE CA-DOB                    TO CUM-DOB
+           MOVE CA-HOUSE-NAME             TO CUM-HOUSE-NAME
+           MOVE CA-HOUSE-NUM              TO CUM-HOUSE-NUM
+           MOVE CA-POSTCODE               TO CUM-POSTCODE
+           MOVE CA-NUM-POLICIES           TO CUM-NUM-POLICIES
+           MOVE CA-PHONE-MOBILE           TO CUM-PHONE-MOBILE
+           MOVE CA-PHONE-HOME             TO CUM-PHONE-HOME
+           MOVE CA-EMAIL-ADDRESS          TO CUM-EMAIL-ADDRESS
+           MOVE WS-DUP-LAST-NAME          TO CUM-DUP-LAST-NAME
+           MOVE WS-DUP-DOB                TO CUM-DUP-DOB
+           MOVE WS-DUP-POSTCODE           TO CUM-DUP-POSTCODE
+      *
+           EXEC CICS WRITE
+                FILE('CUSTOMER')
+                FROM(CUSTOMER-MASTER-RECORD)
+                RIDFLD(CA-CUSTOMER-NUM)
+                RESP(WS-RESP)
+           END-EXEC
+      *
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 90                    TO CA-RETURN-CODE
+           END-IF
+      *
+       1000-ADD-CUSTOMER-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 1100-CHECK-DUPLICATE - BROWSES THE CUSTOMER FILE LOOKING FOR
+      *     AN EXISTING ROW WHOSE LAST NAME, DATE OF BIRTH AND
+      *     POSTCODE ALL MATCH THE INCOMING REQUEST -- A MATCH ON
+      *     HOUSE NUMBER IS DELIBERATELY NOT REQUIRED, SINCE A
+      *     TRANSPOSED OR MISTYPED HOUSE NUMBER IS EXACTLY THE
+      *     SITUATION THIS CHECK EXISTS TO CATCH.  THE BROWSE IS
+      *     POSITIONED FROM WS-BROWSE-KEY, NOT CA-CUSTOMER-NUM, SO
+      *     THAT IT STARTS AT THE FRONT OF THE FILE AND COVERS EVERY
+      *     EXISTING CUSTOMER -- A NEW CUSTOMER'S KEY IS NORMALLY
+      *     HIGHER THAN ALL OF THEM, SO STARTING FROM CA-CUSTOMER-NUM
+      *     WOULD SKIP STRAIGHT TO END-OF-FILE.  CA-CUSTOMER-NUM IS
+      *     LEFT UNTOUCHED HERE SINCE 1000-ADD-CUSTOMER STILL NEEDS
+      *     IT, UNCHANGED, FOR THE WRITE.
+      *================================================================
+       1100-CHECK-DUPLICATE.
+      *
+           SET DUPLICATE-NOT-FOUND       TO TRUE
+           MOVE 'N'                      TO SW-END-OF-BROWSE
+           MOVE ZERO                     TO WS-BROWSE-KEY
+      *
+           EXEC CICS STARTBR
+                FILE('CUSTOMER')
+                RIDFLD(WS-BROWSE-KEY)
+                GTEQ
+                RESP(WS-RESP)
+           END-EXEC
+      *
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              GO TO 1100-CHECK-DUPLICATE-EXIT
+           END-IF
+      *
+           PERFORM 1150-BROWSE-NEXT-CUSTOMER
+              THRU 1150-BROWSE-NEXT-CUSTOMER-EXIT
+              UNTIL END-OF-BROWSE
+                 OR DUPLICATE-FOUND
+      *
+           EXEC CICS ENDBR
+                FILE('CUSTOMER')
+           END-EXEC
+      *
+       1100-CHECK-DUPLICATE-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 1150-BROWSE-NEXT-CUSTOMER - ONE STEP OF THE DUPLICATE-CHECK
+      *     BROWSE.  PERFORMED REPEATEDLY BY 1100 RATHER THAN CODED AS
+      *     AN INLINE LOOP.  RIDFLD(WS-BROWSE-KEY) HERE TOO, SO THE
+      *     RETURNED KEY OF EACH BROWSED RECORD OVERWRITES THE BROWSE
+      *     KEY RATHER THAN CA-CUSTOMER-NUM.
+      *================================================================
+       1150-BROWSE-NEXT-CUSTOMER.
+      *
+           EXEC CICS READNEXT
+                FILE('CUSTOMER')
+                INTO(CUSTOMER-MASTER-RECORD)
+                RIDFLD(WS-BROWSE-KEY)
+                RESP(WS-RESP)
+           END-EXEC
+      *
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              SET END-OF-BROWSE TO TRUE
+              GO TO 1150-BROWSE-NEXT-CUSTOMER-EXIT
+           END-IF
+      *
+           IF CUM-DUP-LAST-NAME = WS-DUP-LAST-NAME
+              AND CUM-DUP-DOB = WS-DUP-DOB
+              AND CUM-DUP-POSTCODE = WS-DUP-POSTCODE
+              SET DUPLICATE-FOUND        TO TRUE
+           END-IF
+      *
+       1150-BROWSE-NEXT-CUSTOMER-EXIT.
+           EXIT.
