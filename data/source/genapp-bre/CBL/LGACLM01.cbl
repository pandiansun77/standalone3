@@ -0,0 +1,229 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGACLM01.
+       AUTHOR. INSURANCE-APPLICATIONS-TEAM.
+       INSTALLATION. POLICY-ADMINISTRATION.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *================================================================
+      * MODIFICATION HISTORY
+      *   2026-08-09  PA  ORIGINAL -- CLAIMS-INTAKE TRANSACTION BUILT
+      *                   AGAINST THE LGCMARF5 COMMAREA, TIMESTAMPING
+      *                   CLAIM RECEIPT SO THERE IS A PERMANENT RECORD
+      *                   OF WHEN EACH CLAIM FIRST ARRIVED.  NOTE THAT
+      *                   THE NIGHTLY LGRCLM01 AGING REPORT BUCKETS ON
+      *                   CLM-C-DATE (THE DATE OF LOSS), NOT ON THIS
+      *                   TIMESTAMP -- SEE LGRCLM01'S OWN HEADER.
+      *================================================================
+      *================================================================
+      *    FUNCTION:
+      *      COMMAREA-DRIVEN TRANSACTION THAT ADDS A NEW CLAIM TO THE
+      *      CLAIM FILE AND STAMPS IT WITH THE CICS RECEIPT TIMESTAMP.
+      *      THIS IS THE ONLY PLACE CLM-RECEIVED-TIMESTAMP IS EVER
+      *      SET, SO IT ALWAYS REFLECTS WHEN THE CLAIM FIRST ARRIVED,
+      *      NOT WHEN IT WAS LAST TOUCHED.  IT IS A RECEIPT RECORD
+      *      ONLY -- LGRCLM01'S AGING REPORT MEASURES AGE FROM
+      *      CLM-C-DATE, THE DATE OF LOSS, NOT FROM THIS FIELD.
+      *
+      *    ENTRY POINTS:  TOP OF PROGRAM, VIA DFHCOMMAREA.
+      *
+      *    FILES:         CLAIMPOL - CICS KSDS, KEYED BY
+      *                               CLM-CLAIM-NUM.
+      *
+      *    CA-REQUEST-ID VALUES HANDLED:
+      *       'INQCLM'  -  INQUIRE CLAIM
+      *       'ADDCLM'  -  INTAKE (ADD) A NEW CLAIM
+      *       'CLSCLM'  -  CLOSE A CLAIM (PAID/SETTLED)
+      *
+      *    CA-RETURN-CODE VALUES SET:
+      *       00  -  REQUEST SUCCESSFUL
+      *       10  -  CLAIM NOT FOUND
+      *       30  -  UNRECOGNIZED CA-REQUEST-ID
+      *       90  -  FILE I/O ERROR
+      *================================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       77  FILLER                         PIC X(36) VALUE
+                   'LGACLM01 WORKING STORAGE BEGINS HR'.
+      *
+       01  WS-AREA.
+           05  WS-RESP                    PIC S9(08) COMP.
+           05  WS-ABSTIME                 PIC S9(15) COMP-3.
+      *
+       COPY LGCCLAIM.
+      *
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA.
+           COPY LGCMARF5.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAINLINE.
+      *
+           EVALUATE CA-REQUEST-ID
+              WHEN 'INQCLM'
+                 PERFORM 1000-INQUIRE-CLAIM
+                    THRU 1000-INQUIRE-CLAIM-EXIT
+              WHEN 'ADDCLM'
+                 PERFORM 2000-ADD-CLAIM
+                    THRU 2000-ADD-CLAIM-EXIT
+              WHEN 'CLSCLM'
+                 PERFORM 3000-CLOSE-CLAIM
+                    THRU 3000-CLOSE-CLAIM-EXIT
+              WHEN OTHER
+                 MOVE 30                  TO CA-RETURN-CODE
+           END-EVALUATE
+      *
+           EXEC CICS RETURN
+           END-EXEC
+      *
+           GOBACK.
+      *
+      *================================================================
+      * 1000-INQUIRE-CLAIM - READS THE CLAIM AND RETURNS IT.
+      *================================================================
+       1000-INQUIRE-CLAIM.
+      *
+           MOVE 0                        TO CA-RETURN-CODE
+      *
+           EXEC CICS READ
+                FILE('CLAIMPOL')
+                INTO(CLAIM-MASTER-RECORD)
+                RIDFLD(CA-C-NUM)
+                RESP(WS-RESP)
+           END-EXEC
+      *
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 10                    TO CA-RETURN-CODE
+              GO TO 1000-INQUIRE-CLAIM-EXIT
+           END-IF
+      *
+           PERFORM 5000-MOVE-MASTER-TO-CA
+              THRU 5000-MOVE-MASTER-TO-CA-EXIT
+      *
+       1000-INQUIRE-CLAIM-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 2000-ADD-CLAIM - INTAKES A NEW CLAIM, STAMPING IT WITH THE
+      *     CICS RECEIPT TIMESTAMP AND MARKING IT OPEN.  CLAIMPOL IS
+      *     KEYED BY CLM-CLAIM-NUM, A CLAIM'S OWN NUMBER -- NOT BY THE
+      *     POLICY NUMBER, SINCE ONE POLICY CAN HAVE MORE THAN ONE
+      *     CLAIM AGAINST IT OVER ITS LIFE.  CA-C-NUM IS THE CALLER-
+      *     SUPPLIED CLAIM NUMBER CARRIED IN THE COMMAREA, THE SAME
+      *     WAY CA-POLICY-NUM/CA-CUSTOMER-NUM ARE THE CALLER-SUPPLIED
+      *     KEYS FOR EVERY OTHER ADD TRANSACTION IN THIS SYSTEM.
+      *================================================================
+       2000-ADD-CLAIM.
+      *
+           MOVE 0                        TO CA-RETURN-CODE
+      *
+           MOVE CA-C-NUM                  TO CLM-CLAIM-NUM
+           MOVE CA-POLICY-NUM             TO CLM-POLICY-NUM
+           MOVE CA-CUSTOMER-NUM           TO CLM-CUSTOMER-NUM
+           MOVE CA-ISSUE-DATE             TO CLM-ISSUE-DATE
+           MOVE CA-EXPIRY-DATE            TO CLM-EXPIRY-DATE
+           MOVE CA-BROKERID               TO CLM-BROKERID
+           MOVE CA-BROKERSREF             TO CLM-BROKERSREF
+           MOVE CA-PAYMENT                TO CLM-PAYMENT
+           MOVE CA-C-NUM                  TO CLM-C-NUM
+           MOVE CA-C-DATE                 TO CLM-C-DATE
+           MOVE CA-C-PAID                 TO CLM-C-PAID
+           MOVE CA-C-VALUE                TO CLM-C-VALUE
+           MOVE CA-C-CAUSE                TO CLM-C-CAUSE
+           MOVE CA-C-OBSERVATIONS         TO CLM-C-OBSERVATIONS
+           SET CLM-CLAIM-OPEN             TO TRUE
+      *
+           EXEC CICS ASSIGN
+                ABSTIME(WS-ABSTIME)
+           END-EXEC
+      *
+           EXEC CICS FORMATTIME
+                ABSTIME(WS-ABSTIME)
+                YYYYMMDD(CLM-RECEIVED-TIMESTAMP(1:10))
+                TIME(CLM-RECEIVED-TIMESTAMP(12:8))
+                DATESEP('-')
+                TIMESEP(':')
+           END-EXEC
+      *
+           MOVE '-'                      TO CLM-RECEIVED-TIMESTAMP(11:1)
+      *
+           EXEC CICS WRITE
+                FILE('CLAIMPOL')
+                FROM(CLAIM-MASTER-RECORD)
+                RIDFLD(CA-C-NUM)
+                RESP(WS-RESP)
+           END-EXEC
+      *
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 90                    TO CA-RETURN-CODE
+              GO TO 2000-ADD-CLAIM-EXIT
+           END-IF
+      *
+           PERFORM 5000-MOVE-MASTER-TO-CA
+              THRU 5000-MOVE-MASTER-TO-CA-EXIT
+      *
+       2000-ADD-CLAIM-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 3000-CLOSE-CLAIM - MARKS A CLAIM CLOSED SO IT DROPS OUT OF THE
+      *     NIGHTLY AGING REPORT.
+      *================================================================
+       3000-CLOSE-CLAIM.
+      *
+           MOVE 0                        TO CA-RETURN-CODE
+      *
+           EXEC CICS READ
+                FILE('CLAIMPOL')
+                INTO(CLAIM-MASTER-RECORD)
+                RIDFLD(CA-C-NUM)
+                UPDATE
+                RESP(WS-RESP)
+           END-EXEC
+      *
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 10                    TO CA-RETURN-CODE
+              GO TO 3000-CLOSE-CLAIM-EXIT
+           END-IF
+      *
+           MOVE CA-C-PAID                 TO CLM-C-PAID
+           SET CLM-CLAIM-CLOSED           TO TRUE
+      *
+           EXEC CICS REWRITE
+                FILE('CLAIMPOL')
+                FROM(CLAIM-MASTER-RECORD)
+                RESP(WS-RESP)
+           END-EXEC
+      *
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 90                    TO CA-RETURN-CODE
+           END-IF
+      *
+       3000-CLOSE-CLAIM-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 5000-MOVE-MASTER-TO-CA - COPIES THE FILE RECORD BACK INTO THE
+      *     COMMAREA.
+      *================================================================
+       5000-MOVE-MASTER-TO-CA.
+      *
+           MOVE CLM-ISSUE-DATE            TO CA-ISSUE-DATE
+           MOVE CLM-EXPIRY-DATE           TO CA-EXPIRY-DATE
+           MOVE CLM-BROKERID              TO CA-BROKERID
+           MOVE CLM-BROKERSREF            TO CA-BROKERSREF
+           MOVE CLM-PAYMENT               TO CA-PAYMENT
+           MOVE CLM-C-NUM                  TO CA-C-NUM
+           MOVE CLM-C-DATE                 TO CA-C-DATE
+           MOVE CLM-C-PAID                 TO CA-C-PAID
+           MOVE CLM-C-VALUE                TO CA-C-VALUE
+           MOVE CLM-C-CAUSE                TO CA-C-CAUSE
+           MOVE CLM-C-OBSERVATIONS         TO CA-C-OBSERVATIONS
+      *
+       5000-MOVE-MASTER-TO-CA-EXIT.
+           EXIT.
