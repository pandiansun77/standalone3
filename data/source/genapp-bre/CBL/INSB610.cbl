@@ -1,8 +1,8 @@
-       IDENTIFICATION DIVISION.                                                 
-       PROGRAM-ID. INSB610.                                                    
-       ENVIRONMENT DIVISION.                                                    
-       CONFIGURATION SECTION.                                                   
-      *                                                                         
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INSB610.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
@@ -13,11 +13,14 @@
               FILE STATUS IS MISF999A-STATUS.
 
            SELECT PRCF610B ASSIGN TO PRCF610B
-              FILE STATUS IS PRCF610B0-STATUS.
-         
+              FILE STATUS IS PRCF610B-STATUS.
+
+           SELECT PRCF610X ASSIGN TO PRCF610X
+              FILE STATUS IS PRCF610X-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
-  
+
        FD  PARMFILE
            BLOCK CONTAINS 0 RECORDS.
        01  PARMFILE-RECORD                PIC X(80).
@@ -28,9 +31,14 @@
 
        FD  PRCF610B
            BLOCK CONTAINS 0 RECORDS.
-       01  PRCF610B-RECORD                PIC X(68).
-                                                                  
-       WORKING-STORAGE SECTION.                                                 
+       01  PRCF610B-RECORD                PIC X(90).
+
+      *--  DUPLICATE-KEY / REJECT EXCEPTION REPORT -----------------*
+       FD  PRCF610X
+           BLOCK CONTAINS 0 RECORDS.
+       01  PRCF610X-RECORD                PIC X(80).
+
+       WORKING-STORAGE SECTION.
 
        77  FILLER                         PIC X(36) VALUE
                    'INSB610 WORKING STORAGE BEGINS HERE'.
@@ -40,10 +48,12 @@
                88  PARMFILE-VALID-STATUS          VALUE '00'.
            05  MISF999A-STATUS            PIC XX  VALUE '00'.
                88  MISF999A-VALID-STATUS          VALUE '00' '10'.
-           05  PRCF610-STATUS             PIC XX  VALUE '00'.
+           05  PRCF610B-STATUS            PIC XX  VALUE '00'.
                88 PRCF610B-VALID-STATUS           VALUE '00'.
+           05  PRCF610X-STATUS            PIC XX  VALUE '00'.
+               88 PRCF610X-VALID-STATUS           VALUE '00'.
 
-       01  HOST-VARIABLES.
+      *--  HOST VARIABLES ------------------------------------------*
 
            COPY T119.
            COPY T2565.
@@ -77,7 +87,7 @@
                    AND B.ARA_NBR          >  0
                    AND B.RGN_NBR          >  0
                    AND (B.MER_ARV_DT -7 DAYS) < CURRENT DATE
-                   AND (CURRRENT DATE < (B.CSE_DT - 2 DAYS)
+                   AND (CURRENT DATE < (B.CSE_DT - 2 DAYS)
                         OR B.CSE_DT IS NULL)
              ORDER BY A.T164_LCT_GRP_NBR
               WITH UR
@@ -97,27 +107,27 @@
 
 
            EXEC SQL
-              DECLAE T3422A CURSOR WITH HOLD FOR
+              DECLARE T3422A CURSOR WITH HOLD FOR
                SELECT COALESCE (L.T024_ITM_NBR, R.T024_ITM_NBR)
                             AS T024_ITM_NBR,
                       COALESCE (L.T164_LCT_GRP_NBR, R.T164_LCT_GRP_NBR)
                             AS T164_LCT_GRP_NBR,
-                      COALESCE (L.T162_CGY_ONR_ID, R.T162_CGY_ONR_ID0
+                      COALESCE (L.T162_CGY_ONR_ID, R.T162_CGY_ONR_ID)
                             AS T162_CGY_ONR_ID,
                       COALESCE (L.NEW_CST_AMT, R.NEW_CST_AMT)
-                            AS NEW_CST_AMT
+                            AS NEW_CST_AMT,
                       COALESCE (L.NEW_RTL_PRC_AMT, R.NEW_RTL_PRC_AMT)
                             AS NEW_RTL_PRC_AMT,
                       COALESCE (L.NEW_MRG_PCT, R.NEW_MRG_PCT)
-                            AS NEW_PRG_PCT,
-                      COALESCE (L.T3422_CNG_BGN_DT, R.T3422-CNG_BGN_DT)
+                            AS NEW_MRG_PCT,
+                      COALESCE (L.T3422_CNG_BGN_DT, R.T3422_CNG_BGN_DT)
                             AS T3422_CNG_BGN_DT
                FROM
                 (SELECT T3422.T024_ITM_NBR,
                         T165.T164_LCT_GRP_NBR,
                         T165.T162_CGY_ONR_ID,
                         T3422.NEW_CST_AMT,
-                        T3422.NEW_RTL_PRC-AMT,
+                        T3422.NEW_RTL_PRC_AMT,
                         T3422.NEW_MRG_PCT,
                         T3422.T3422_CNG_BGN_DT
                    FROM T3422_LBR_PRC_MNT         T3422,
@@ -126,8 +136,8 @@
                     AND T3422.T162_CGY_SHT_NME  = T165.T162_CGY_SHT_NME
                     AND T3422.T162_CGY_ONR_ID   = T165.T162_CGY_ONR_ID
                     AND T3422.T3422_CNG_BGN_DT <= :H-TOMORROW
-                    AND T3422.CNG_END-DT       >= "H-TOMORROW
-                    AND T165.T158_LC_GRP_CD     = 10
+                    AND T3422.CNG_END_DT       >= :H-TOMORROW
+                    AND T165.T158_LCT_GRP_CD    = 10
                     AND T165.T224_LCT_CGY_CD    = 300
                     AND T165.T162_CGY_ONR_ID    = 'LBRST') L
                FULL OUTER JOIN
@@ -141,8 +151,8 @@
                    FROM T3422_LBR_PRC_MNT         T3422,
                         T165_LCT_CGY_GRP          T165
                   WHERE T3422.T224_LCT_CGY_CD   = T165.T224_LCT_CGY_CD
-                    AND T3422_CGY_SHT_NME       = T165.T162_CGY_SHT_NME
-                    AND T3422.T162.CGY_ONR_ID   = T165.T162_CGY_ONR_ID
+                    AND T3422.T162_CGY_SHT_NME  = T165.T162_CGY_SHT_NME
+                    AND T3422.T162_CGY_ONR_ID   = T165.T162_CGY_ONR_ID
                     AND T3422.T3422_CNG_BGN_DT <= :H-TOMORROW
                     AND T3422.CNG_END_DT       >= :H-TOMORROW
                     AND T165.T158_LCT_GRP_CD    = 10
@@ -187,7 +197,7 @@
                               T2565_LBR_CGY_TYP B
                         WHERE A.T2565_LBR_CGY_CD = B.T2565_LBR_CGY_CD
                           AND B.T2565_LBR_CGY_CD NOT IN (0,54)) T2567
-                WHERE ADV101.EVENT_ID        = ADV102.EVEBT_ID
+                WHERE ADV101.EVENT_ID        = ADV102.EVENT_ID
                   AND ADV102.EVENT_ID        = ADV107.EVENT_ID
                   AND ADV102.DROP_DATE      <= :H-TOMORROW
                   AND ADV101.GOODTHRU_DATE  >= :H-TOMORROW
@@ -199,21 +209,148 @@
               WITH UR
            END-EXEC.
 
+      *--  PARMFILE CONTROL-CARD LAYOUT ----------------------------*
+       01  PARMFILE-REC.
+           05  PR-ACTION                 PIC X(01).
+               88  PA-PRICECHANGE                VALUE 'P'.
+               88  PA-STOREUPDATE                VALUE 'S'.
+               88  PA-COMMITRATE                 VALUE 'C'.
+               88  PA-PRC-EFF-DTE                VALUE 'E'.
+               88  PA-AUTOREFRESH                VALUE 'A'.
+               88  PA-EXCLUDE                    VALUE 'X'.
+               88  PA-TRACE                      VALUE 'T'.
+               88  PA-DRYRUN                     VALUE 'D'.
+               88  PA-LCTRANGE                   VALUE 'R'.
+           05  PR-BODY                   PIC X(79).
+           05  PR-BODY-LCT REDEFINES PR-BODY.
+               10  PARM-LCT OCCURS 19 TIMES      PIC 9(04).
+           05  PR-BODY-LCT-X REDEFINES PR-BODY.
+               10  PARM-LCT-X OCCURS 19 TIMES    PIC X(04).
+           05  PR-BODY-DTE REDEFINES PR-BODY.
+               10  PR-PRC-EFF-DTE                PIC X(10).
+               10  FILLER                        PIC X(69).
+           05  PR-BODY-REF REDEFINES PR-BODY.
+               10  PR-AUTOREFRESH-FLG            PIC X(01).
+               10  PR-AUTOREFRESH-NBR            PIC 9(01).
+               10  FILLER                        PIC X(77).
+           05  PR-BODY-TRC REDEFINES PR-BODY.
+               10  PR-TRACE-FLG                  PIC X(01).
+               10  FILLER                        PIC X(78).
+           05  PR-BODY-DRY REDEFINES PR-BODY.
+               10  PR-DRYRUN-FLG                 PIC X(01).
+               10  FILLER                        PIC X(78).
+           05  PR-BODY-RNG REDEFINES PR-BODY.
+               10  PR-LCT-RANGE-LOW              PIC 9(04).
+               10  PR-LCT-RANGE-HIGH             PIC 9(04).
+               10  FILLER                        PIC X(71).
+
+       01  WS-PARMFILE-SW                PIC X(01) VALUE SPACE.
+           88  PARMFILE-OK                       VALUE SPACE.
+           88  PARMFILE-EOF                      VALUE 'Y'.
+           88  PARMFILE-NF                       VALUE 'N'.
+
+       01  WS-ACTION-SW                  PIC X(01) VALUE SPACE.
+           88  PRICECHANGE-FND                   VALUE 'P'.
+           88  STOREUPDATE-FND                   VALUE 'S'.
+           88  COMMITRATE-FND                    VALUE 'C'.
+           88  PRC-EFF-DTE-FND                   VALUE 'E'.
+           88  AUTOREFRESH-FND                   VALUE 'A'.
+           88  EXCLUDE-FND                       VALUE 'X'.
+           88  TRACE-FND                         VALUE 'T'.
+           88  DRYRUN-FND                        VALUE 'D'.
+           88  LCTRANGE-FND                      VALUE 'R'.
+
+       01  REFRESH-ALL-SW                PIC X(01) VALUE 'N'.
+           88  REFRESH-ALL                       VALUE 'Y'.
+
+       01  PARM-MAX                      PIC 9(03) COMP VALUE 019.
+       01  PARM-IDX                      PIC 9(03) COMP VALUE ZERO.
+       01  PARM-COUNT                    PIC 9(07) COMP VALUE ZERO.
+
+       01  STR-MAX                       PIC 9(05) COMP VALUE 02000.
+       01  STR-IDX                       PIC 9(05) COMP VALUE ZERO.
+       01  STR-END                       PIC 9(05) COMP VALUE ZERO.
+       01  STR-TABLE.
+           05  STR-NBR OCCURS 2001 TIMES PIC 9(04).
+
+       01  STR-UPD-IDC                   PIC X(01) VALUE 'N'.
+           88  STR-UPD                           VALUE 'Y'.
+
+      *--  STORE-EXCLUSION TABLE (LOADED BY THE PA-EXCLUDE ACTION) -*
+       01  EXCL-MAX                      PIC 9(03) COMP VALUE 019.
+       01  EXCL-IDX                      PIC 9(03) COMP VALUE ZERO.
+       01  EXCL-END                      PIC 9(03) COMP VALUE ZERO.
+       01  EXCL-TABLE.
+           05  EXCL-NBR OCCURS 19 TIMES  PIC 9(04).
+       01  LCT-EXCLUDED-SW               PIC X(01) VALUE 'N'.
+           88  LCT-EXCLUDED                      VALUE 'Y'.
+
+       01  MISF999A-REC.
+           05  MIS-REC-STORE-NBR         PIC 9(04).
+           05  FILLER                    PIC X(76).
+
+       01  PRCF610B-REC.
+           05  PRCF610B-ITEM-NUM         PIC 9(09).
+           05  PRCF610B-STORE            PIC 9(04).
+           05  PRCF610B-BUYER            PIC X(07).
+           05  PRCF610B-TCODE            PIC X(01).
+           05  PRCF610B-STATUS-CODE      PIC X(01).
+           05  PRCF610B-STOCK-CODE       PIC X(01).
+           05  PRCF610B-ELP-CODE         PIC X(01).
+           05  PRCF610B-COMP-NET         PIC S9(07)V99.
+           05  PRCF610B-STORE-NET        PIC S9(07)V99.
+           05  PRCF610B-CONSUMER-SELL    PIC S9(07)V99.
+           05  PRCF610B-EFF-DATE         PIC 9(08).
+           05  PRCF610B-PRIORITY-SEQ     PIC 9(02).
+           05  PRCF610B-LMP-AMT          PIC S9(03)V99.
+           05  PRCF610B-LMP-EXP-DT       PIC 9(08).
+           05  PRCF610B-NLP-EXP-DT       PIC X(08).
+           05  PRCF610B-NLP-EFC-DT       PIC X(08).
+
+      *--  STORE-LEVEL NET PRICE ADJUSTMENT -------------------------*
+       01  H-STR-NET-ADJ                 PIC S9(07)V99 COMP-3
+                                             VALUE ZERO.
+
+      *--  DIAGNOSTIC TRACE MODE, SET BY THE PA-TRACE ACTION ---------*
+       01  WS-TRACE-SW                   PIC X(01) VALUE 'N'.
+           88  TRACE-ON                          VALUE 'Y'.
+
+      *--  DRY-RUN / SIMULATION MODE, SET BY THE PA-DRYRUN ACTION -----*
+       01  WS-DRYRUN-SW                  PIC X(01) VALUE 'N'.
+           88  DRY-RUN                           VALUE 'Y'.
+
+      *--  PARTITIONED RERUN BY LOCATION RANGE, SET BY PA-LCTRANGE ----*
+       01  WS-LCT-RANGE-LOW              PIC 9(04) VALUE ZERO.
+       01  WS-LCT-RANGE-HIGH             PIC 9(04) VALUE 9999.
+       01  WS-LCT-RANGE-SW               PIC X(01) VALUE 'N'.
+           88  LCT-RANGE-ACTIVE                  VALUE 'Y'.
+       01  WS-LCT-RANGE-OK-SW            PIC X(01) VALUE 'Y'.
+           88  LCT-RANGE-OK                      VALUE 'Y'.
+
+      *--  END-OF-JOB SUMMARY / REPORT WORK FIELDS --------------------*
+       01  WS-REPORT-LINE                PIC X(80).
+       01  WS-RPT-CNT                    PIC Z(8)9.
+       01  WS-RPT-AMT                    PIC -(6)9.99.
+       01  WS-RPT-AMT2                   PIC -(6)9.99.
+       01  WS-RPT-CNT-TBL.
+           05  WS-RPT-CNTS OCCURS 4 TIMES PIC Z(8)9.
+
+       01  WS-YOY-CHANGE-COUNT           PIC 9(09) COMP VALUE ZERO.
 
        PROCEDURE DIVISION.
-       
+
        0000-MAINLINE.
 
            PERFORM 0100-INITIALIZATION
            PERFORM 0200-MAIN-PROCESS
            PERFORM 0900-CLOSE-FILES
+           PERFORM 0970-WRITE-SUMMARY-RPT
 
            IF REFRESH-ALL
               MOVE LCT-COUNT  TO STR-COUNT
            END-IF
 
-           GO BACK.
-         
+           GOBACK.
 
        0100-INITIALIZATION.
            MOVE ZERO  TO PREV-ITM-NBR.
@@ -246,6 +383,11 @@
               PERFORM 0999-ABORT
            END-IF.
 
+           IF DRY-RUN
+              DISPLAY '**DRY-RUN MODE IS ON -- PRCF610B WILL BE'
+                      ' OPENED BUT NO RECORDS WILL BE WRITTEN'
+           END-IF.
+
            OPEN OUTPUT PRCF610B
            IF (NOT PRCF610B-VALID-STATUS)
               MOVE 'PRCF610B'       TO WS-FLE-NME
@@ -255,6 +397,18 @@
               PERFORM 0999-ABORT
            END-IF.
 
+           OPEN OUTPUT PRCF610X
+           IF (NOT PRCF610X-VALID-STATUS)
+              MOVE 'PRCF610X'       TO WS-FLE-NME
+              MOVE PRCF610X-STATUS  TO WS-FLE-ST-CD
+              MOVE 'OPEN-OUT'       TO WS-FLE-FNC
+              CALL 'JOBLOG3'       USING WS-FLE-ERROR
+              PERFORM 0999-ABORT
+           END-IF.
+           MOVE '-------- INSB610 REJECT / EXCEPTION REPORT -------'
+                TO PRCF610X-RECORD
+           WRITE PRCF610X-RECORD.
+
            CALL 'GETJOB3'  USING JOB-USE-ID.
 
            PERFORM 0130-CHECK-RESTART
@@ -273,9 +427,10 @@
              SET :H-TOMORROW = CURRENT_DATE + 1 DAY
            END-EXEC.
 
-           IF H-PRX-EFF-DATE = SPACE OR 'CCYY-MM-DD'
+           IF H-PRC-EFF-DTE = SPACE OR 'CCYY-MM-DD'
               NEXT SENTENCE
            ELSE
+              PERFORM 0115-VALIDATE-PRC-EFF-DTE
               MOVE H-PRC-EFF-DTE  TO H-TOMORROW
               EXEC SQL
                 SET :H-TODAY =
@@ -287,7 +442,9 @@
            MOVE WS-TOMORROW-MM    TO WS-MM-TOMORROW
            MOVE WS-TOMORROW-DD    TO WS-DD-TOMORROW
            MOVE WS-TOMORROW-YY    TO WS-YY-TOMORROW
- 
+           STRING WS-YY-TOMORROW WS-MM-TOMORROW WS-DD-TOMORROW
+              DELIMITED BY SIZE INTO WS-FORM-TOMORROW-X
+
            IF H-AUTOREFRESH-FLG = 'Y'
               EXEC SQL
                SET :H-AUTOREFRESH-DTE =
@@ -295,6 +452,7 @@
               END-EXEC
               DISPLAY '**AUTO-REFRESH FLAG IS : ON'
               DISPLAY '**AUTO-REFRESH DATE IS : ' H-AUTOREFRESH-DTE
+              PERFORM 0117-AUTOREFRESH-LOOKAHEAD
            ELSE
               DISPLAY '**AUTO-REFRESH FLAG IS : OFF'
            END-IF.
@@ -304,11 +462,50 @@
               PERFORM 0120-LOAD-T165-LCT
            END-IF.
 
-           INITIALIZE T3375-REC, T3377-REC, T3422-REC,
-                     ADV101-REC, ADV102-REC, ADV107-REC.
+           INITIALIZE T3375-REC, ADV101-REC, ADV102-REC, ADV107-REC.
+
+      *================================================================
+      * 0115-VALIDATE-PRC-EFF-DTE - CONFIRMS A PARMFILE PA-PRC-EFF-DTE
+      *     OVERRIDE IS A SENSIBLE DATE RATHER THAN SILENTLY LETTING
+      *     AN OPERATOR TYPO (E.G. A DATE ALREADY IN THE PAST) DRIVE
+      *     A WHOLE RUN; WHEN AUTO-REFRESH IS ALSO ON, THE OVERRIDE IS
+      *     FURTHER CHECKED AGAINST ITS LOOK-AHEAD WINDOW.
+      *================================================================
+       0115-VALIDATE-PRC-EFF-DTE.
+
+           IF H-PRC-EFF-DTE < H-TOMORROW
+              DISPLAY '**WARNING - PA-PRC-EFF-DTE OVERRIDE '
+                      H-PRC-EFF-DTE ' IS EARLIER THAN TOMORROW''S '
+                      'DATE ' H-TOMORROW ' - CHECK FOR AN OPERATOR '
+                      'TYPO'
+           END-IF
+
+           IF H-AUTOREFRESH-FLG = 'Y'
+              IF H-PRC-EFF-DTE > H-AUTOREFRESH-DTE
+                 DISPLAY '**WARNING - PA-PRC-EFF-DTE OVERRIDE '
+                         H-PRC-EFF-DTE ' FALLS OUTSIDE THE '
+                         'AUTO-REFRESH WINDOW ENDING '
+                         H-AUTOREFRESH-DTE
+              END-IF
+           END-IF.
+
+      *================================================================
+      * 0117-AUTOREFRESH-LOOKAHEAD - WRITES A ONE-LINE REPORT ENTRY
+      *     SHOWING THE WINDOW THAT WILL TRIGGER AUTO-REFRESH LOGIC,
+      *     SO OPERATIONS CAN SEE IN ADVANCE WHICH STORES ARE DUE TO
+      *     REFRESH BEFORE THE RUN REACHES THEM.
+      *================================================================
+       0117-AUTOREFRESH-LOOKAHEAD.
+
+           STRING '**AUTO-REFRESH LOOK-AHEAD: STORES ARRIVING '
+                  H-TOMORROW ' THROUGH ' H-AUTOREFRESH-DTE
+                  ' WILL BE AUTO-REFRESHED THIS RUN'
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+           DISPLAY WS-REPORT-LINE
+           WRITE PRCF610X-RECORD FROM WS-REPORT-LINE.
 
        0110-LOAD-PARM-LCT.
-           
+
            MOVE ZERO   TO LCT-IDX
            PERFORM 0800-PROCESS-PARMFILE
                    UNTIL PARMFILE-EOF OR PARMFILE-NF
@@ -316,7 +513,16 @@
                    OR  STR-IDX = STR-MAX
            MOVE LCT-IDX  TO LCT-END, LCT-COUNT
            MOVE STR-IDX  TO STR-END, STR-COUNT
-   
+
+           IF LCT-IDX = LCT-MAX
+              DISPLAY '**WARNING - LCT-MAX (' LCT-MAX
+                      ') REACHED - LOCATION LIST MAY BE TRUNCATED'
+           END-IF
+           IF STR-IDX = STR-MAX
+              DISPLAY '**WARNING - STR-MAX (' STR-MAX
+                      ') REACHED - STORE LIST MAY BE TRUNCATED'
+           END-IF
+
            IF LCT-END = ZERO
               MOVE 'N' TO WS-PARMFILE-SW
            END-IF
@@ -345,7 +551,7 @@
               IF H-AUTOREFRESH-FLG = 'Y' AND
                  H-AUTOREFRESH-DTE = H-MER-ARV-DT
                  MOVE 'Y'      TO LCT-REF(LCT-IDX)
-                 ADD 1         TO AUTO-CONNECT
+                 ADD 1         TO AUTO-COUNT
                  DISPLAY '*-REFESH NEW STORE --> ' LCT-NBR(LCT-IDX)
               ELSE
                  MOVE 'N'      TO LCT-REF(LCT-IDX)
@@ -360,7 +566,7 @@
            PERFORM 0920-CLOSE-T165A.
 
        0130-CHECK-RESTART.
-                  
+
            EXEC SQL
              SELECT CP_ARA_TXT,
                     CMI_FRQ_QTY,
@@ -401,6 +607,7 @@
                  MOVE CP-PRCF610B-COUNT TO PRCF610B-COUNT
                  MOVE CP-T3375-INS-COUNT TO T3375-INS-COUNT
                  MOVE CP-T3375-INS-803   TO T3375-INS-803
+                 PERFORM 0135-WRITE-RESTART-RPT
               END-IF
            ELSE
               IF SQL-NOT-FND
@@ -416,11 +623,24 @@
               END-IF
            END-IF.
 
+      *================================================================
+      * 0135-WRITE-RESTART-RPT - LOGS A CHECKPOINT/RESTART SUMMARY
+      *     LINE TO THE EXCEPTION REPORT EVERY TIME THIS RUN PICKS
+      *     UP FROM A PRIOR CHECKPOINT, SO OPERATIONS HAS A RECORD
+      *     OF WHERE AND WHY THE JOB RESTARTED.
+      *================================================================
+       0135-WRITE-RESTART-RPT.
+
+           MOVE CP-ITEM-COUNT TO WS-RPT-CNT
+           STRING '**RESTARTED AT ITEM# ' CP-ITEM
+                  ' ITEMS-PROCESSED-SO-FAR=' WS-RPT-CNT
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE PRCF610X-RECORD FROM WS-REPORT-LINE.
 
        0140-INSERT-T119.
-           
+
            MOVE ZERO TO CMI-QTY OF T119-REC
-           MOVE CP-ARA-INT TO CP-ARA-TXT OF T119-REC
+           MOVE CP-ARA-INIT TO CP-ARA-TXT OF T119-REC
 
            EXEC SQL
              INSERT INTO T119_CP_RSA_CTL
@@ -490,7 +710,7 @@
            PERFORM 0560-OPEN-T3377A
            PERFORM 0580-OPEN-ADV107A
            PERFORM 0210-PROCESS-ALL-ITEMS
-           PERFOMR 0930-CLOSE-T2567A
+           PERFORM 0930-CLOSE-T2567A
            PERFORM 0940-CLOSE-T3422A
            PERFORM 0950-CLOSE-T3377A
            PERFORM 0960-CLOSE-ADV107A
@@ -498,7 +718,7 @@
            MOVE ZERO TO CMI-QTY OF T119-REC
            MOVE CP-ARA-INIT TO CP-ARA
            PERFORM 0150-UPDATE-T119
-           EXED SQL COMMIT END-EXEC
+           EXEC SQL COMMIT END-EXEC
            .
 
        0210-PROCESS-ALL-ITEMS.
@@ -514,91 +734,204 @@
                  MOVE LCT-NEW(LCT-IDX) TO NEW-LCT-IDC
                  MOVE LCT-REF(LCT-IDX) TO REF-LCT-IDC
 
-                 IF STR-END > 0
-                    PERFORM 0720-CHECK-STORE-UPD
-                 END-IF
+                 PERFORM 0725-CHECK-EXCLUDED
+                 PERFORM 0726-CHECK-LCT-RANGE
 
-                 IF REFRESH-ALL
-                    MOVE 'Y' TO STR-UPD-IDC
-                 END-IF
+                 IF NOT LCT-EXCLUDED AND LCT-RANGE-OK
+                    IF STR-END > 0
+                       PERFORM 0720-CHECK-STORE-UPD
+                    END-IF
 
-                 INITIALIZE T3375-REC
-                 MOVE '0' TO ITM-CHANGE-TYP
-                 MOVE 'N' TO ADV107A-FETCH-SW
-                 PERFORM 0581-FETCH-MARKDOWN
-                    UNTIL (ADV107A-FETCHED OR ADV107A-EOF)
-
-                 MOVE 'N' TO T3422A-FETCH-SW
-                 PERFORM 0551-FETCH-T3422A
-                    UNTIL (T3422A-FETCHED OR T3422A-EOF)
-                 IF T3422-FND
-                    PERFORM 0555-MOVE-T3422-DATA
-                 ELSE
-                    MOVE 'N' TO T3377A-FETCH-SW
-                    PERFORM 0561-FETCH-T3377A
-                       UNTIL (T3377A-FETCHED OR T3377A-EOF)
-                    IF T3377-FND
-                       PERFORM 0565-MOVE-T3377-DATA
+                    IF REFRESH-ALL
+                       MOVE 'Y' TO STR-UPD-IDC
                     END-IF
-                 END-IF
 
-                 IF ITEM-MARKDOWN
-                    IF (T3422-FND OR T3377-FND)
-                       IF H-PRM-RTL-PRC < RTL-PRC-AMT
+                    INITIALIZE T3375-REC
+                    MOVE '0' TO ITM-CHANGE-TYP
+                    MOVE 'N' TO ADV107A-FETCH-SW
+                    PERFORM 0581-FETCH-MARKDOWN
+                       UNTIL (ADV107A-FETCHED OR ADV107A-EOF)
+
+                    MOVE 'N' TO T3422A-FETCH-SW
+                    PERFORM 0551-FETCH-T3422A
+                       UNTIL (T3422A-FETCHED OR T3422A-EOF)
+                    IF T3422-FND
+                       PERFORM 0555-MOVE-T3422-DATA
+                    ELSE
+                       MOVE 'N' TO T3377A-FETCH-SW
+                       PERFORM 0561-FETCH-T3377A
+                          UNTIL (T3377A-FETCHED OR T3377A-EOF)
+                       IF T3377-FND
+                          PERFORM 0565-MOVE-T3377-DATA
+                       END-IF
+                    END-IF
+
+                    IF ITEM-MARKDOWN
+                       IF (T3422-FND OR T3377-FND)
+                          IF H-PRM-RTL-PRC < RTL-PRC-AMT
+                             PERFORM 0585-MOVE-TMRKDN-DATA
+                          ELSE
+                             PERFORM 0586-LOG-MARKDOWN-CONFLICT
+                          END-IF
+                       ELSE
                           PERFORM 0585-MOVE-TMRKDN-DATA
                        END-IF
-                    ELSE
-                       PERFORM 0585-MOVE-TMRKDN-DATA
                     END-IF
-                 END-IF
 
-                 IF MARKDOWN-PRICE
-                    ADD 1 TO PROMO-PC
-                 END-IF
-                 IF LBRST-PRICE
-                    ADD 1 TO LBRST-COUNT
-                 END-IF
-                 IF LBRPZ-PRICE
-                    ADD 1 TO LBRPZ-COUNT
-                 END-IF
-                 IF CORP-PRICE AND DIFF-CORP-ITM
-                    ADD 1 TO CORP-COUNT
-                 END-IF
+                    IF MARKDOWN-PRICE
+                       ADD 1 TO PROMO-PC
+                    END-IF
+                    IF LBRST-PRICE
+                       ADD 1 TO LBRST-COUNT
+                    END-IF
+                    IF LBRPZ-PRICE
+                       ADD 1 TO LBRPZ-COUNT
+                    END-IF
+                    IF CORP-PRICE AND DIFF-CORP-ITM
+                       ADD 1 TO CORP-COUNT
+                    END-IF
 
-                 MOVE 'N' TO REF-ITM-IDC
-                 IF MARKDOWN-PRICE
-                    MOVE ZERO TO H-PME-DT-IND
-                    PERFORM 0600-INSERT-T3375
-                 ELSE
-                    IF LBRST-PRICE OR LBRPZ-PRICE OR CORP-PRICE
-                       MOVE -1 TO H-PME-DT-IND
-                       IF H-AUTOREFRESH-FLG = 'Y'
-                          PERFORM 0730-CK-4-PRC-CHG
-                       END-IF
+                    MOVE 'N' TO REF-ITM-IDC
+                    IF MARKDOWN-PRICE
+                       MOVE ZERO TO H-PME-DT-IND
                        PERFORM 0600-INSERT-T3375
+                          THRU 0600-INSERT-T3375-EXIT
+                    ELSE
+                       IF LBRST-PRICE OR LBRPZ-PRICE OR CORP-PRICE
+                          MOVE -1 TO H-PME-DT-IND
+                          IF H-AUTOREFRESH-FLG = 'Y'
+                             PERFORM 0730-CK-4-PRC-CHG
+                          END-IF
+                          PERFORM 0600-INSERT-T3375
+                             THRU 0600-INSERT-T3375-EXIT
+                          PERFORM 0745-GET-STORE-NET-ADJ
 
-                       IF ((LBRST-PRICE OR LBRPZ-PRICE) AND
-                           (H-CNG-BGN-DT = H-TOMORROW OR
-                            REF-LCT OR REF-ITM OR
-                            NEW-LCT OR NEW-ITM OR STR-UPD))
-                           PERFORM 0850-FORMAT-PRCF610B
-                       ELSE
-                          IF (CORP-PRICE AND
-                              (H-PRC-BGN-DT = H-TOMORROW OR
+                          IF ((LBRST-PRICE OR LBRPZ-PRICE) AND
+                              (H-CNG-BGN-DT = H-TOMORROW OR
                                REF-LCT OR REF-ITM OR
                                NEW-LCT OR NEW-ITM OR STR-UPD))
-                             PERFORM 0850-FORMAT-PRCF610B
+                              PERFORM 0850-FORMAT-PRCF610B
+                          ELSE
+                             IF (CORP-PRICE AND
+                                 (H-PRC-BGN-DT = H-TOMORROW OR
+                                  REF-LCT OR REF-ITM OR
+                                  NEW-LCT OR NEW-ITM OR STR-UPD))
+                                PERFORM 0850-FORMAT-PRCF610B
+                             END-IF
                           END-IF
                        END-IF
+                   END-IF
+                 ELSE
+                    IF WS-TRACE-SW = 'Y'
+                       PERFORM 0727-TRACE-SKIP
                     END-IF
-                END-IF
-                ADD 1 TO LCT-IDX
+                 END-IF
+                 ADD 1 TO LCT-IDX
               END-PERFORM
 
               PERFORM 0220-CHECKPOINT
               PERFORM 0540-FETCH-T2567A
            END-PERFORM.
 
+      *================================================================
+      * 0725-CHECK-EXCLUDED - FLAGS THE CURRENT LOCATION AS EXCLUDED
+      *     WHEN IT APPEARS ON THE PA-EXCLUDE LIST LOADED FROM THE
+      *     PARMFILE.
+      *================================================================
+       0725-CHECK-EXCLUDED.
+
+           MOVE 'N' TO LCT-EXCLUDED-SW
+           IF EXCL-END > 0
+              MOVE 1 TO EXCL-IDX
+              PERFORM UNTIL EXCL-IDX > EXCL-END OR LCT-EXCLUDED
+                 IF LCT-NBR(LCT-IDX) = EXCL-NBR(EXCL-IDX)
+                    MOVE 'Y' TO LCT-EXCLUDED-SW
+                 END-IF
+                 ADD 1 TO EXCL-IDX
+              END-PERFORM
+           END-IF.
+
+      *================================================================
+      * 0726-CHECK-LCT-RANGE - WHEN A LOCATION RANGE WAS SUPPLIED ON
+      *     THE PA-LCTRANGE CONTROL CARD, SKIPS ANY LOCATION OUTSIDE
+      *     THAT RANGE SO THE SAME PARMFILE CAN BE SPLIT ACROSS
+      *     SEVERAL CONCURRENT PARTITIONED RUNS.
+      *================================================================
+       0726-CHECK-LCT-RANGE.
+
+           MOVE 'Y' TO WS-LCT-RANGE-OK-SW
+           IF LCT-RANGE-ACTIVE
+              IF LCT-NBR(LCT-IDX) < WS-LCT-RANGE-LOW OR
+                 LCT-NBR(LCT-IDX) > WS-LCT-RANGE-HIGH
+                 MOVE 'N' TO WS-LCT-RANGE-OK-SW
+              END-IF
+           END-IF.
+
+      *================================================================
+      * 0727-TRACE-SKIP - DIAGNOSTIC TRACE MODE. WHEN ON, EXPLAINS
+      *     WHY A GIVEN ITEM/LOCATION COMBINATION PRODUCED NO
+      *     PRCF610B RECORD THIS RUN.
+      *================================================================
+       0727-TRACE-SKIP.
+
+           STRING 'TRACE: ITEM=' T024-ITM-NBR OF T2567-REC
+                  ' LCT=' LCT-NBR(LCT-IDX)
+                  ' SKIPPED - EXCLUDED OR OUTSIDE RERUN RANGE'
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+           DISPLAY WS-REPORT-LINE.
+
+      *================================================================
+      * 0586-LOG-MARKDOWN-CONFLICT - THE MARKDOWN/AD PRICE LOST TO A
+      *     LOWER LABOR OR CORPORATE PRICE THIS CYCLE (H-PRM-RTL-PRC
+      *     WAS NOT BELOW THE COMPETING RTL-PRC-AMT); THAT'S A
+      *     PRICING CONFLICT WORTH A LINE ON THE EXCEPTION REPORT
+      *     RATHER THAN SILENT SUPPRESSION.
+      *================================================================
+       0586-LOG-MARKDOWN-CONFLICT.
+
+           MOVE H-PRM-RTL-PRC TO WS-RPT-AMT
+           MOVE RTL-PRC-AMT   TO WS-RPT-AMT2
+           STRING '**MARKDOWN SUPPRESSED - ITEM='
+                  T024-ITM-NBR OF T2567-REC
+                  ' LCT=' T164-LCT-GRP-NBR OF T165-REC
+                  ' AD-PRICE=' WS-RPT-AMT
+                  ' COMPETING-PRICE=' WS-RPT-AMT2
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE PRCF610X-RECORD FROM WS-REPORT-LINE.
+
+      *================================================================
+      * 0745-GET-STORE-NET-ADJ - LOOKS UP A STORE-SPECIFIC NET-PRICE
+      *     ADJUSTMENT SO PRCF610B-STORE-NET CAN DIFFER FROM
+      *     PRCF610B-COMP-NET (THE COMPANY'S NEGOTIATED COST).  WHEN
+      *     NO ADJUSTMENT ROW EXISTS, STORE-NET STAYS EQUAL TO
+      *     COMP-NET, MATCHING TODAY'S BEHAVIOR.
+      *================================================================
+       0745-GET-STORE-NET-ADJ.
+
+           MOVE ZERO TO H-STR-NET-ADJ
+
+           EXEC SQL
+              SELECT STR_NET_ADJ_AMT
+                INTO :H-STR-NET-ADJ
+                FROM T165_STR_NET_ADJ
+               WHERE T164_LCT_GRP_NBR = :T165-REC.T164-LCT-GRP-NBR
+                 AND T024_ITM_NBR     = :T3375-REC.T024-ITM-NBR
+              FETCH FIRST ROW ONLY
+               WITH UR
+           END-EXEC.
+
+           IF SQL-OK OR SQL-NOT-FND
+              CONTINUE
+           ELSE
+              MOVE 'SELSTRNET' TO WS-EXE-IDF
+              MOVE SQLCODE TO WS-SQL-CODE
+              MOVE '** PROGRAM ABENDED ** SQL SELECT FAILED !!!'
+                   TO WS-ABORT-MESSAGE
+              CALL 'SQLMSGB3' USING WS-PROG-ID, WS-EXE-IDF, SQLCA
+              CALL 'JOBLOG3' USING WS-SQL-ERROR
+              PERFORM 0999-ABORT
+           END-IF.
+
        0220-CHECKPOINT.
 
            ADD 1 TO ITEMS-PROCESSED
@@ -609,7 +942,7 @@
 
 
                MOVE ITEM-COUNT   TO CP-ITEM-COUNT
-               MOVE LCT-COUNT    TO CP-LCT-COUNT 
+               MOVE LCT-COUNT    TO CP-LCT-COUNT
                MOVE STR-COUNT    TO CP-STR-COUNT
                MOVE AUTO-COUNT   TO CP-AUTO-COUNT
                MOVE IREF-COUNT   TO CP-IREF-COUNT
@@ -623,7 +956,7 @@
                MOVE PROMO-PC     TO CP-PROMO-PC
                MOVE LBRST-PC     TO CP-LBRST-PC
                MOVE LBRPZ-PC     TO CP-LBRPZ-PC
-               MOVE COPR-PC      TO CP-CORP-PC
+               MOVE CORP-PC      TO CP-CORP-PC
                MOVE PRCF610B-COUNT TO CP-PRCF610B-COUNT
                MOVE T3375-INS-COUNT TO CP-T3375-INS-COUNT
                MOVE T3375-INS-803 TO CP-T3375-INS-803
@@ -691,7 +1024,8 @@
                                TO WS-ABORT-MESSAGE
               CALL 'SQLMSGB3' USING WS-PROG-ID, WS-EXE-IDF, SQLCA
               CALL 'JOBLOG3' USING WS-SQL-ERROR
-              PERFORM 0999-ABORT.
+              PERFORM 0999-ABORT
+           END-IF.
 
        0540-FETCH-T2567A.
            EXEC SQL
@@ -706,7 +1040,7 @@
                  MOVE 'Y' TO T2567A-EOF-SW
               ELSE
                  MOVE 'FET2567A' TO WS-EXE-IDF
-                 MOVE SQLCODE TOWS-SQL-CODE
+                 MOVE SQLCODE TO WS-SQL-CODE
                  MOVE '** PROGRAM ABENDED ** SQL FETCH FAILED T2567A'
                           TO WS-ABORT-MESSAGE
                  CALL 'SQLMSGB3' USING WS-PROG-ID, WS-EXE-IDF, SQLCA
@@ -729,7 +1063,8 @@
                                TO WS-ABORT-MESSAGE
               CALL 'SQLMSGB3' USING WS-PROG-ID, WS-EXE-IDF, SQLCA
               CALL 'JOBLOG3' USING WS-SQL-ERROR
-              PERFORM 0999-ABORT.
+              PERFORM 0999-ABORT
+           END-IF.
 
        0551-FETCH-T3422A.
 
@@ -771,7 +1106,7 @@
               ELSE
                  MOVE 'Y' TO T3422A-FETCH-SW
                  IF H-T024-ITM-NBR   = T024-ITM-NBR OF T2567-REC AND
-                    H-T164-LCT-GRP-NBR = T164-LCT-GRP-NBR 0F T165-REC
+                    H-T164-LCT-GRP-NBR = T164-LCT-GRP-NBR OF T165-REC
                     MOVE 'Y' TO T3422-FND-SW
                     MOVE T3422-CNG-BGN-DT TO H-CNG-BGN-DT
                     IF H-T162-CGY-ONR-ID = 'LBRST'
@@ -786,8 +1121,9 @@
 
        0555-MOVE-T3422-DATA.
 
-           MOVE T024-ITM-NBR OF T2567-REC OF TO T024-ITM-NBR OF T3375-REC
+           MOVE T024-ITM-NBR OF T2567-REC TO T024-ITM-NBR OF T3375-REC
            MOVE NEW-CST-AMT TO CST-AMT
+           MOVE NEW-RTL-PRC-AMT TO RTL-PRC-AMT
            MOVE NEW-MRG-PCT TO MRG-PCT
            IF MRG-PCT = ZERO
               MOVE MIN-MRG-PCT TO MRG-PCT
@@ -806,7 +1142,8 @@
                                TO WS-ABORT-MESSAGE
               CALL 'SQLMSGB3'  USING WS-PROG-ID, WS-EXE-IDF, SQLCA
               CALL 'JOBLOG3'   USING WS-SQL-ERROR
-              PERFORM 0999-ABORT.
+              PERFORM 0999-ABORT
+           END-IF.
 
        0561-FETCH-T3377A.
 
@@ -825,7 +1162,7 @@
                   END-EXEC
 
                   IF SQL-OK
-                     NEXT SENETENCE
+                     NEXT SENTENCE
                   ELSE
                      IF SQL-EOF
                         MOVE 'Y' TO T3377A-EOF-SW
@@ -853,9 +1190,9 @@
                        MOVE 'Y' TO DIFF-CORP-ITM-SW
                        MOVE T024-LBR-ITM-NBR TO H-T024-LBR-ITM-NBR
                     END-IF
-                   END-IF
-                  END-IF
-                 END-IF.
+                 END-IF
+              END-IF
+           END-IF.
 
        0565-MOVE-T3377-DATA.
 
@@ -880,13 +1217,14 @@
                            TO WS-ABORT-MESSAGE
               CALL 'SQLMSGB3' USING WS-PROG-ID, WS-EXE-IDF, SQLCA
               CALL 'JOBLOG3' USING WS-SQL-ERROR
-              PERFORM 0999-ABORT.
+              PERFORM 0999-ABORT
+           END-IF.
 
        0581-FETCH-MARKDOWN.
 
            MOVE 'N' TO ITEM-MARKDOWN-SW.
            IF NOT ADV107A-EOF
-              IF ITEM-NUMBER < T024-ITM-NBR OF T2567-RC
+              IF ITEM-NUMBER < T024-ITM-NBR OF T2567-REC
               OR (ITEM-NUMBER = T024-ITM-NBR OF T2567-REC AND
                   LOCATION < T164-LCT-GRP-NBR OF T165-REC)
 
@@ -910,13 +1248,14 @@
                         MOVE
                        '** PROGRAM ABENDED ** SQL FETCH FAILED ADV107A'
                                      TO WS-ABORT-MESSAGE
-                        CALL 'SQLMSGB3' USING WS-PROG-ID, WS-EXE-IDF, SQLCA
+                        CALL 'SQLMSGB3' USING
+                                        WS-PROG-ID, WS-EXE-IDF, SQLCA
                         CALL 'JOBLOG3' USING WS-SQL-ERROR
                         PERFORM 0999-ABORT
                       END-IF
                    END-IF
               ELSE
-                 MOVE 'Y' YO ADV107A-FETCH-SW
+                 MOVE 'Y' TO ADV107A-FETCH-SW
                  IF ITEM-NUMBER = T024-ITM-NBR  OF T2567-REC AND
                     LOCATION = T164-LCT-GRP-NBR OF T165-REC
                     MOVE 'Y' TO ITEM-MARKDOWN-SW
@@ -960,10 +1299,15 @@
               MOVE 'INSB610C' TO H-USER-PC
            END-IF.
 
+           IF DRY-RUN
+              ADD 1 TO T3375-INS-COUNT
+              GO TO 0600-INSERT-T3375-EXIT
+           END-IF.
+
            EXEC SQL
               INSERT INTO T3375_LBR_PRC_HST
                      (T024_ITM_NBR, T053_LCT_NBR,
-                      T3375_PRC_DT, CST-AMT,
+                      T3375_PRC_DT, CST_AMT,
                       MRG_PCT,      RTL_PRC_AMT,
                       PME_BGN_EFC_DT,  PME_END_EFC_DT,
                       ADD_DT, UPD_DM, UPD_ID)
@@ -979,16 +1323,17 @@
                        CURRENT_TIMESTAMP,
                       :H-USER-PC )
            END-EXEC.
-            
+
            IF SQL-OK
               ADD 1 TO T3375-INS-COUNT
            ELSE
               IF SQLCODE = -803
-                 DISPLAY 'DUPE KEY. ITM=' T024-ITM-NBR OF T3375-REC,
-                     'LCT=' T164-LCT-GRP-NBR OF T165-REC
+                 DISPLAY 'DUPE KEY. ITM=' T024-ITM-NBR OF T3375-REC
+                         ' LCT=' T164-LCT-GRP-NBR OF T165-REC
                  COMPUTE
                     T3375-INS-803 = T3375-INS-803 + 1
                  END-COMPUTE
+                 PERFORM 0605-WRITE-DUPKEY-RPT
               ELSE
                  MOVE 'INS3375' TO WS-EXE-IDF
                  MOVE SQLCODE TO WS-SQL-CODE
@@ -1000,20 +1345,41 @@
               END-IF
            END-IF.
 
+       0600-INSERT-T3375-EXIT.
+           EXIT.
+
+      *================================================================
+      * 0605-WRITE-DUPKEY-RPT - WRITES ONE LINE TO PRCF610X FOR EVERY
+      *     T3375 DUPLICATE-KEY REJECT (SQLCODE -803), GIVING THE
+      *     ITEM/LOCATION/PRICE-DATE THAT WAS REJECTED SO DOWNSTREAM
+      *     CAN TELL A DUPLICATE FROM A RECORD THAT WAS SIMPLY NEVER
+      *     ATTEMPTED.
+      *================================================================
+       0605-WRITE-DUPKEY-RPT.
+
+           MOVE RTL-PRC-AMT TO WS-RPT-AMT
+           STRING 'DUPKEY REJECT - ITEM=' T024-ITM-NBR OF T3375-REC
+                  ' LCT=' T164-LCT-GRP-NBR OF T165-REC
+                  ' PRICE-DATE=' H-TOMORROW
+                  ' RTL-PRC=' WS-RPT-AMT
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE PRCF610X-RECORD FROM WS-REPORT-LINE.
+
        0700-CHECK-NEW-LCT.
            EXEC SQL
-               SELECT 1 
+               SELECT 1
                INTO :H-LCT-IDC
                FROM T3375_LBR_PRC_HST
                WHERE T063_LCT_NBR = :T3375-REC.T063-LCT-NBR
                FETCH FIRST ROW ONLY
             END-EXEC.
- 
+
             IF SQL-OK
                MOVE 'N' TO NEW-LCT-IDC
             ELSE IF SQL-NOT-FND
                ADD 1 TO NEW-COUNT
                MOVE 'Y' TO NEW-LCT-IDC
+               PERFORM 0705-WRITE-ONBOARD-RPT
             ELSE
                MOVE 'SEL3375-LCT' TO WS-EXE-IDF
                MOVE SQLCODE TO WS-SQL-CODE
@@ -1024,12 +1390,25 @@
                PERFORM 0999-ABORT
            END-IF.
 
+      *================================================================
+      * 0705-WRITE-ONBOARD-RPT - NEW-LOCATION/NEW-ITEM ONBOARDING
+      *     CHECKLIST. LOGS EVERY LOCATION OR ITEM THAT HAD NO PRIOR
+      *     T3375 PRICE HISTORY ROW, SO MERCHANDISING CAN CONFIRM
+      *     EACH NEW STORE/ITEM ACTUALLY GOT PRICED.
+      *================================================================
+       0705-WRITE-ONBOARD-RPT.
+
+           STRING '**NEW LOCATION ONBOARDED - LCT='
+                  T063-LCT-NBR OF T3375-REC
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE PRCF610X-RECORD FROM WS-REPORT-LINE.
+
        0710-CHECK-NEW-ITEM.
 
            EXEC SQL
               SELECT 'Y'
               INTO :H-EXISTS
-              FROM T3375_LBR_PRC-HST
+              FROM T3375_LBR_PRC_HST
               WHERE T024_ITM_NBR = :T2567-REC.T024-ITM-NBR
               FETCH FIRST ROW ONLY
               WITH UR
@@ -1039,6 +1418,10 @@
               MOVE 'N' TO NEW-ITM-COUNT-IDC
            ELSE IF SQL-NOT-FND
               MOVE 'Y' TO NEW-ITM-IDC NEW-ITM-COUNT-IDC
+              STRING '**NEW ITEM ONBOARDED - ITEM='
+                     T024-ITM-NBR OF T2567-REC
+                     DELIMITED BY SIZE INTO WS-REPORT-LINE
+              WRITE PRCF610X-RECORD FROM WS-REPORT-LINE
            ELSE
               MOVE 'SEL3375-ITM' TO WS-EXE-IDF
               MOVE SQLCODE TO WS-SQL-CODE
@@ -1063,10 +1446,10 @@
 
        0730-CK-4-PRC-CHG.
 
-          IF ((LBRST-PRICE OR LBRPZ-PRICE) AND
-              (H-CNG-BGN-DT = H-TOMORROW OR
-               REF-LCT OR
-               NEW-LCT OR NEW-ITM OR STR-UPD))
+           IF ((LBRST-PRICE OR LBRPZ-PRICE) AND
+               (H-CNG-BGN-DT = H-TOMORROW OR
+                REF-LCT OR
+                NEW-LCT OR NEW-ITM OR STR-UPD))
                CONTINUE
            ELSE
               IF (CORP-PRICE AND
@@ -1078,7 +1461,7 @@
                  PERFORM 0740-IS-PRICE-SAME
               END-IF
            END-IF.
-       
+
        0740-IS-PRICE-SAME.
 
            EXEC SQL
@@ -1094,21 +1477,25 @@
            IF SQL-OK
               IF RTL-PRC-AMT = CUR-RTL-PRC-AMT
                  ADD 1  TO IMAT-COUNT
+                 IF WS-TRACE-SW = 'Y'
+                    PERFORM 0742-TRACE-PRICE-SAME
+                 END-IF
               ELSE
                  ADD 1  TO IREF-COUNT
                  MOVE 'Y' TO REF-ITM-IDC
+                 PERFORM 0741-WRITE-AUDIT-RPT
               END-IF
            ELSE
               IF SQL-NOT-FND
                  ADD 1  TO IREF-COUNT
                  MOVE 'Y' TO REF-ITM-IDC
-                 DISPLAT '**PREVIOUS PRICE MISSING FOR STORE/ITEM'
+                 DISPLAY '**PREVIOUS PRICE MISSING FOR STORE/ITEM'
                          ' ' T164-LCT-GRP-NBR OF T165-REC
                          ' ' T024-ITM-NBR     OF T3375-REC
               ELSE
-                 MOVE '0740 PARAGRAPH' TO WS-EX4-IDF
+                 MOVE '0740PARA' TO WS-EXE-IDF
                  MOVE SQLCODE TO WS-SQL-CODE
-                 MOVE '** PROGRAM ABENDD ** SQL SELECT FAILED !!!'
+                 MOVE '** PROGRAM ABENDED ** SQL SELECT FAILED !!!'
                       TO WS-ABORT-MESSAGE
                  CALL 'SQLMSGB3' USING WS-PROG-ID, WS-EXE-IDF, SQLCA
                  CALL 'JOBLOG3' USING WS-SQL-ERROR
@@ -1116,31 +1503,79 @@
               END-IF
            END-IF.
 
-        
+      *================================================================
+      * 0741-WRITE-AUDIT-RPT - ITEM-LEVEL AUDIT TRAIL. LOGS TODAY'S
+      *     PRICE VERSUS THE NEW PRICE EFFECTIVE TOMORROW ANY TIME A
+      *     CHANGE IS DETECTED, SO EVERY PRICE MOVE CAN BE TRACED
+      *     BACK TO ITS CAUSE.
+      *================================================================
+       0741-WRITE-AUDIT-RPT.
+
+           MOVE CUR-RTL-PRC-AMT TO WS-RPT-AMT
+           MOVE RTL-PRC-AMT     TO WS-RPT-AMT2
+           STRING 'PRICE CHANGE - ITEM=' T024-ITM-NBR OF T3375-REC
+                  ' LCT=' T164-LCT-GRP-NBR OF T165-REC
+                  ' TODAY-PRICE=' WS-RPT-AMT
+                  ' TOMORROW-PRICE=' WS-RPT-AMT2
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE PRCF610X-RECORD FROM WS-REPORT-LINE.
+
+      *================================================================
+      * 0742-TRACE-PRICE-SAME - DIAGNOSTIC TRACE MODE. WHEN ON,
+      *     EXPLAINS WHY AN AUTO-REFRESH CANDIDATE ITEM/LOCATION
+      *     PRODUCED NO PRCF610B RECORD THIS RUN: TOMORROW'S PRICE
+      *     MATCHES WHAT IS ALREADY ON FILE FOR TODAY, SO THERE IS
+      *     NOTHING TO SEND.
+      *================================================================
+       0742-TRACE-PRICE-SAME.
+
+           STRING 'TRACE: ITEM=' T024-ITM-NBR OF T3375-REC
+                  ' LCT=' T164-LCT-GRP-NBR OF T165-REC
+                  ' SKIPPED - TOMORROW''S PRICE MATCHES TODAY''S'
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+           DISPLAY WS-REPORT-LINE.
+
+
        0800-PROCESS-PARMFILE.
            PERFORM 0840-READ-PARMFILE
            IF PARMFILE-OK
-              IF PR-ACTION = PA-PRICECHANGE
+              IF PA-PRICECHANGE
                  MOVE 'P' TO WS-ACTION-SW
                  PERFORM 0840-READ-PARMFILE
               END-IF
-              IF PR-ACTION = PA-STOREUPDATE
+              IF PA-STOREUPDATE
                  MOVE 'S' TO WS-ACTION-SW
                  PERFORM 0840-READ-PARMFILE
               END-IF
-              IF PR-ACTION = PA-COMMITRATE
+              IF PA-COMMITRATE
                  MOVE 'C' TO WS-ACTION-SW
                  PERFORM 0840-READ-PARMFILE
               END-IF
-              IF PR-ACTION = PA-PRC-EFF-DTE
+              IF PA-PRC-EFF-DTE
                  MOVE 'E' TO WS-ACTION-SW
                  PERFORM 0840-READ-PARMFILE
               END-IF
-              IF PR-ACTION = PA-AUTOREFRESH
+              IF PA-AUTOREFRESH
                  MOVE 'A' TO WS-ACTION-SW
                  PERFORM 0840-READ-PARMFILE
               END-IF
- 
+              IF PA-EXCLUDE
+                 MOVE 'X' TO WS-ACTION-SW
+                 PERFORM 0840-READ-PARMFILE
+              END-IF
+              IF PA-TRACE
+                 MOVE 'T' TO WS-ACTION-SW
+                 PERFORM 0840-READ-PARMFILE
+              END-IF
+              IF PA-DRYRUN
+                 MOVE 'D' TO WS-ACTION-SW
+                 PERFORM 0840-READ-PARMFILE
+              END-IF
+              IF PA-LCTRANGE
+                 MOVE 'R' TO WS-ACTION-SW
+                 PERFORM 0840-READ-PARMFILE
+              END-IF
+
               IF PRICECHANGE-FND AND NOT PARMFILE-EOF
                  PERFORM 0810-LOAD-LCTS
               END-IF
@@ -1148,7 +1583,7 @@
                  PERFORM 0820-LOAD-STRS
               END-IF
               IF COMMITRATE-FND AND NOT PARMFILE-EOF
-                 MOVE PARM-LCT(1) TO COMMIT-POINT           
+                 MOVE PARM-LCT(1) TO COMMIT-POINT
               END-IF
               IF PRC-EFF-DTE-FND AND NOT PARMFILE-EOF
                  MOVE PR-PRC-EFF-DTE TO H-PRC-EFF-DTE
@@ -1157,9 +1592,29 @@
                  MOVE PR-AUTOREFRESH-FLG TO H-AUTOREFRESH-FLG
                  IF PR-AUTOREFRESH-NBR NUMERIC AND
                     PR-AUTOREFRESH-NBR < 6
-                    MOVE PR-AUTORESFRESH-NBR TO H-AUTOREFRESH-NBR
+                    MOVE PR-AUTOREFRESH-NBR TO H-AUTOREFRESH-NBR
                  END-IF
-              ELSE
+              END-IF
+              IF EXCLUDE-FND AND NOT PARMFILE-EOF
+                 PERFORM 0830-LOAD-EXCL
+              END-IF
+              IF TRACE-FND AND NOT PARMFILE-EOF
+                 IF PR-TRACE-FLG = 'Y'
+                    MOVE 'Y' TO WS-TRACE-SW
+                 END-IF
+              END-IF
+              IF DRYRUN-FND AND NOT PARMFILE-EOF
+                 IF PR-DRYRUN-FLG = 'Y'
+                    MOVE 'Y' TO WS-DRYRUN-SW
+                 END-IF
+              END-IF
+              IF LCTRANGE-FND AND NOT PARMFILE-EOF
+                 PERFORM 0835-LOAD-LCTRANGE
+              END-IF
+              IF NOT (PRICECHANGE-FND OR STOREUPDATE-FND OR
+                      COMMITRATE-FND OR PRC-EFF-DTE-FND OR
+                      AUTOREFRESH-FND OR EXCLUDE-FND OR
+                      TRACE-FND OR DRYRUN-FND OR LCTRANGE-FND)
                  IF PARM-COUNT= ZERO OR
                     (LCT-IDX = ZERO AND STR-IDX = ZERO)
                      MOVE 'N' TO WS-PARMFILE-SW
@@ -1196,6 +1651,36 @@
                ADD 1 TO PARM-IDX
            END-PERFORM.
 
+      *================================================================
+      * 0830-LOAD-EXCL - LOADS THE PA-EXCLUDE LIST OF STORE/LOCATION
+      *     NUMBERS THAT ARE TO BE SKIPPED THIS RUN EVEN WHEN
+      *     PA-STOREUPDATE SAYS 'ALL'.
+      *================================================================
+       0830-LOAD-EXCL.
+
+           MOVE 1 TO PARM-IDX
+           PERFORM UNTIL PARM-IDX > PARM-MAX OR
+                         PARM-LCT(PARM-IDX) = SPACE OR
+                         EXCL-IDX = EXCL-MAX
+               ADD 1 TO EXCL-IDX
+               MOVE PARM-LCT(PARM-IDX) TO EXCL-NBR(EXCL-IDX)
+               ADD 1 TO PARM-IDX
+           END-PERFORM
+           MOVE EXCL-IDX TO EXCL-END.
+
+      *================================================================
+      * 0835-LOAD-LCTRANGE - LOADS THE PA-LCTRANGE LOW/HIGH LOCATION
+      *     BOUNDARIES SO A PARMFILE CAN BE SPLIT ACROSS SEVERAL
+      *     CONCURRENT PARTITIONED RUNS.
+      *================================================================
+       0835-LOAD-LCTRANGE.
+
+           IF PR-LCT-RANGE-LOW NUMERIC AND PR-LCT-RANGE-HIGH NUMERIC
+              MOVE PR-LCT-RANGE-LOW  TO WS-LCT-RANGE-LOW
+              MOVE PR-LCT-RANGE-HIGH TO WS-LCT-RANGE-HIGH
+              MOVE 'Y'               TO WS-LCT-RANGE-SW
+           END-IF.
+
        0840-READ-PARMFILE.
            READ PARMFILE INTO PARMFILE-REC
               AT END MOVE 'Y' TO WS-PARMFILE-SW
@@ -1210,10 +1695,10 @@
            END-IF
 
            PERFORM UNTIL (T164-LCT-GRP-NBR NOT > MIS-STORE-NBR)
-              READ MISF99A INTO MISF999A-REC
+              READ MISF999A INTO MISF999A-REC
                 AT END MOVE 9999 TO MIS-STORE-NBR
               END-READ
-            
+
               IF NOT MISF999A-VALID-STATUS
                  MOVE 'MISF999A'  TO WS-FLE-NME
                  MOVE  MISF999A-STATUS TO WS-FLE-ST-CD
@@ -1222,13 +1707,34 @@
                  PERFORM 0999-ABORT
               END-IF
 
+              IF NOT MISF999A-VALID-STATUS OR MIS-STORE-NBR = 9999
+                 CONTINUE
+              ELSE
+                 MOVE MIS-REC-STORE-NBR TO MIS-STORE-NBR
+              END-IF
+
               IF T164-LCT-GRP-NBR = MIS-STORE-NBR
                  MOVE 'Y' TO WS-MIS-STORE-SW
               ELSE
                  MOVE 'N' TO WS-MIS-STORE-SW
                  DISPLAY '*------------ STORE --> ' T164-LCT-GRP-NBR
                          'BYPASSED --- NOT IN COMLINK FILE'
-              END-IF.
+                 PERFORM 0846-WRITE-RECON-RPT
+              END-IF
+           END-PERFORM.
+
+      *================================================================
+      * 0846-WRITE-RECON-RPT - MISF999A-VS-T165A RECONCILIATION.
+      *     EVERY TIME AN ACTIVE T165A STORE HAS NO MATCHING COMLINK
+      *     (MISF999A) ENTRY IT IS SKIPPED SILENTLY TODAY; THIS LOGS
+      *     EACH SKIPPED STORE SO THE MISMATCH CAN BE RECONCILED.
+      *================================================================
+       0846-WRITE-RECON-RPT.
+
+           STRING '**RECON - T165A STORE ' T164-LCT-GRP-NBR
+                  ' NOT FOUND IN MISF999A - BYPASSED'
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE PRCF610X-RECORD FROM WS-REPORT-LINE.
 
        0850-FORMAT-PRCF610B.
 
@@ -1251,24 +1757,47 @@
            MOVE 'M'           TO PRCF610B-TCODE
            MOVE 'R'           TO PRCF610B-STATUS-CODE
            MOVE ' '           TO PRCF610B-STOCK-CODE
-           MOVE '9'           TO PRCF610B-ELP-CODE
            MOVE CST-AMT       TO PRCF610B-COMP-NET
-           MOVE CST-AMT       TO PRCF610B-STORE-NET
+           COMPUTE PRCF610B-STORE-NET = CST-AMT + H-STR-NET-ADJ
            MOVE RTL-PRC-AMT   TO PRCF610B-CONSUMER-SELL
            MOVE WS-FORM-TOMORROW TO PRCF610B-EFF-DATE
-           MOVE 65            TO PRCF610B-PRIORITY-SEQ
+
+      *--  PRIORITY-SEQ / ELP-CODE DRIVEN BY CHANGE TYPE ------------*
+           EVALUATE TRUE
+              WHEN MARKDOWN-PRICE
+                 MOVE 10         TO PRCF610B-PRIORITY-SEQ
+                 MOVE '1'        TO PRCF610B-ELP-CODE
+              WHEN LBRST-PRICE
+                 MOVE 30         TO PRCF610B-PRIORITY-SEQ
+                 MOVE '2'        TO PRCF610B-ELP-CODE
+              WHEN LBRPZ-PRICE
+                 MOVE 40         TO PRCF610B-PRIORITY-SEQ
+                 MOVE '3'        TO PRCF610B-ELP-CODE
+              WHEN CORP-PRICE
+                 MOVE 65         TO PRCF610B-PRIORITY-SEQ
+                 MOVE '9'        TO PRCF610B-ELP-CODE
+              WHEN OTHER
+                 MOVE 65         TO PRCF610B-PRIORITY-SEQ
+                 MOVE '9'        TO PRCF610B-ELP-CODE
+           END-EVALUATE
+
            MOVE -0.01         TO PRCF610B-LMP-AMT
            MOVE 00000000      TO PRCF610B-LMP-EXP-DT
            MOVE '00000000'    TO PRCF610B-NLP-EXP-DT
                                  PRCF610B-NLP-EFC-DT
 
-           WRITE PRCF610B-RECORD FROM PRCF610B-REC
-           IF NOT PRCF610B-VALID-STATUS
-              MOVE 'PRCF610B'  TO WS-FLE-NME
-              MOVE PRCF610B-STATUS TO WS-FLE-ST-CD
-              MOVE 'WRITE' TO WS-FLE-FNC
-              CALL 'JOBLOG3' USING WS-FLE-ERROR
-              PERFORM 0999-ABORT
+           IF DRY-RUN
+              DISPLAY '**DRY-RUN - WOULD WRITE PRCF610B FOR ITEM='
+                      PRCF610B-ITEM-NUM ' STORE=' PRCF610B-STORE
+           ELSE
+              WRITE PRCF610B-RECORD FROM PRCF610B-REC
+              IF NOT PRCF610B-VALID-STATUS
+                 MOVE 'PRCF610B'  TO WS-FLE-NME
+                 MOVE PRCF610B-STATUS TO WS-FLE-ST-CD
+                 MOVE 'WRITE' TO WS-FLE-FNC
+                 CALL 'JOBLOG3' USING WS-FLE-ERROR
+                 PERFORM 0999-ABORT
+              END-IF
            END-IF
            ADD 1 TO PRCF610B-COUNT.
 
@@ -1277,7 +1806,7 @@
               CLOSE PARMFILE
               IF NOT PARMFILE-VALID-STATUS
                  MOVE 'PARMFILE' TO WS-FLE-NME
-                 MOVE PARMFILE-STATUS TO WS-FLE-ST-CD 
+                 MOVE PARMFILE-STATUS TO WS-FLE-ST-CD
                  MOVE 'CLOSE'  TO WS-FLE-FNC
                  CALL 'JOBLOG3' USING WS-FLE-ERROR
                  PERFORM 0999-ABORT
@@ -1293,10 +1822,19 @@
               PERFORM 0999-ABORT
            END-IF.
 
-           CLOSE PRDF610B.
-           IF NOT PRDF610B-VALID-STATUS
-              MOVE 'PRDF610B'  TO WS-FLE-NME
-              MOVE PRDF610B-STATUS TO WS-FLE-ST-CD
+           CLOSE PRCF610B.
+           IF NOT PRCF610B-VALID-STATUS
+              MOVE 'PRCF610B'  TO WS-FLE-NME
+              MOVE PRCF610B-STATUS TO WS-FLE-ST-CD
+              MOVE 'CLOSE' TO WS-FLE-FNC
+              CALL 'JOBLOG3' USING WS-FLE-ERROR
+              PERFORM 0999-ABORT
+           END-IF.
+
+           CLOSE PRCF610X.
+           IF NOT PRCF610X-VALID-STATUS
+              MOVE 'PRCF610X'  TO WS-FLE-NME
+              MOVE PRCF610X-STATUS TO WS-FLE-ST-CD
               MOVE 'CLOSE' TO WS-FLE-FNC
               CALL 'JOBLOG3' USING WS-FLE-ERROR
               PERFORM 0999-ABORT
@@ -1367,7 +1905,7 @@
               PERFORM 0999-ABORT
            END-IF.
 
-           
+
        0960-CLOSE-ADV107A.
 
            EXEC SQL
@@ -1384,6 +1922,111 @@
               PERFORM 0999-ABORT
            END-IF.
 
+      *================================================================
+      * 0970-WRITE-SUMMARY-RPT - STRUCTURED END-OF-JOB SUMMARY. LISTS
+      *     HOW MANY ITEMS WERE NEW VS REFRESHED, HOW MANY PRCF610B
+      *     RECORDS WERE WRITTEN BY CHANGE TYPE, AND THE DUPLICATE-
+      *     KEY REJECT COUNT - REPLACING THE OLD PRACTICE OF DIGGING
+      *     THE SAME NUMBERS OUT OF THE JOBLOG.
+      *================================================================
+       0970-WRITE-SUMMARY-RPT.
+
+           OPEN EXTEND PRCF610X
+           IF NOT PRCF610X-VALID-STATUS
+              OPEN OUTPUT PRCF610X
+           END-IF
+
+           MOVE SPACES TO WS-REPORT-LINE
+           WRITE PRCF610X-RECORD FROM WS-REPORT-LINE
+           MOVE '-------- INSB610 END-OF-JOB SUMMARY --------'
+                TO PRCF610X-RECORD
+           WRITE PRCF610X-RECORD
+
+           MOVE ITEM-COUNT TO WS-RPT-CNTS (1)
+           MOVE NEW-ITEMS  TO WS-RPT-CNTS (2)
+           MOVE NEW-COUNT  TO WS-RPT-CNTS (3)
+           STRING 'ITEMS PROCESSED=' WS-RPT-CNTS (1)
+                  '  NEW ITEMS=' WS-RPT-CNTS (2)
+                  '  NEW LOCATIONS=' WS-RPT-CNTS (3)
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE PRCF610X-RECORD FROM WS-REPORT-LINE
+
+           MOVE IREF-COUNT TO WS-RPT-CNTS (1)
+           MOVE IMAT-COUNT TO WS-RPT-CNTS (2)
+           MOVE AUTO-COUNT TO WS-RPT-CNTS (3)
+           STRING 'REFRESHED ITEMS=' WS-RPT-CNTS (1)
+                  '  UNCHANGED ITEMS=' WS-RPT-CNTS (2)
+                  '  AUTO-REFRESHED STORES=' WS-RPT-CNTS (3)
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE PRCF610X-RECORD FROM WS-REPORT-LINE
+
+           MOVE PRCF610B-COUNT TO WS-RPT-CNTS (1)
+           MOVE PROMO-PC       TO WS-RPT-CNTS (2)
+           MOVE LBRST-PC       TO WS-RPT-CNTS (3)
+           MOVE LBRPZ-PC       TO WS-RPT-CNTS (4)
+           STRING 'PRCF610B WRITTEN=' WS-RPT-CNTS (1)
+                  '  (MARKDOWN=' WS-RPT-CNTS (2)
+                  ' LBRST=' WS-RPT-CNTS (3)
+                  ' LBRPZ=' WS-RPT-CNTS (4)
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE PRCF610X-RECORD FROM WS-REPORT-LINE
+
+           MOVE CORP-PC TO WS-RPT-CNT
+           STRING '  (CONTINUED) CORP=' WS-RPT-CNT ')'
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE PRCF610X-RECORD FROM WS-REPORT-LINE
+
+           MOVE T3375-INS-COUNT TO WS-RPT-CNTS (1)
+           MOVE T3375-INS-803   TO WS-RPT-CNTS (2)
+           STRING 'T3375 INSERTS=' WS-RPT-CNTS (1)
+                  '  DUPLICATE-KEY REJECTS=' WS-RPT-CNTS (2)
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE PRCF610X-RECORD FROM WS-REPORT-LINE
+
+           PERFORM 0975-WRITE-TREND-RPT
+
+           CLOSE PRCF610X.
+
+      *================================================================
+      * 0975-WRITE-TREND-RPT - YEAR-OVER-YEAR PRICE-CHANGE VOLUME
+      *     TREND. COMPARES THIS RUN'S REFRESHED-ITEM VOLUME AGAINST
+      *     THE SAME CALENDAR DATE LAST YEAR SO MERCHANDISING CAN SEE
+      *     WHETHER PRICE-CHANGE ACTIVITY IS TRENDING UP OR DOWN, AND
+      *     BREAKS THIS RUN'S OWN VOLUME DOWN BY CHANGE TYPE. LAST
+      *     YEAR'S T3375_LBR_PRC_HST ROWS CARRY NO CHANGE-TYPE OR
+      *     LOCATION-GROUP COLUMN, SO ONLY THIS YEAR'S SIDE OF THE
+      *     COMPARISON CAN BE BROKEN DOWN THAT WAY.
+      *================================================================
+       0975-WRITE-TREND-RPT.
+
+           MOVE ZERO TO WS-YOY-CHANGE-COUNT
+           EXEC SQL
+              SELECT COUNT(*)
+                INTO :WS-YOY-CHANGE-COUNT
+                FROM T3375_LBR_PRC_HST
+               WHERE T3375_PRC_DT = :H-TOMORROW - 1 YEAR
+           END-EXEC
+
+           IF SQL-OK OR SQL-NOT-FND
+              MOVE IREF-COUNT          TO WS-RPT-CNT
+              MOVE WS-YOY-CHANGE-COUNT TO WS-RPT-AMT
+              STRING 'YOY TREND - PRICE CHANGES TODAY=' WS-RPT-CNT
+                     '  SAME-DATE-LAST-YEAR=' WS-RPT-AMT
+                     DELIMITED BY SIZE INTO WS-REPORT-LINE
+              WRITE PRCF610X-RECORD FROM WS-REPORT-LINE
+
+              MOVE PROMO-PC TO WS-RPT-CNTS (1)
+              MOVE LBRST-PC TO WS-RPT-CNTS (2)
+              MOVE LBRPZ-PC TO WS-RPT-CNTS (3)
+              MOVE CORP-PC  TO WS-RPT-CNTS (4)
+              STRING '  TODAY BY TYPE - MARKDOWN=' WS-RPT-CNTS (1)
+                     ' LBRST=' WS-RPT-CNTS (2)
+                     ' LBRPZ=' WS-RPT-CNTS (3)
+                     ' CORP=' WS-RPT-CNTS (4)
+                     DELIMITED BY SIZE INTO WS-REPORT-LINE
+              WRITE PRCF610X-RECORD FROM WS-REPORT-LINE
+           END-IF.
+
        0999-ABORT.
 
            DISPLAY '**** INSB610 A B O R T I N G ****'.
