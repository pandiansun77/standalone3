@@ -0,0 +1,217 @@
+      ******************************************************************00000100
+      *                                                                *00000110
+      *                        HRHNIAVC                                *00000120
+      *                                                                *00000130
+      *     FUNCTION:                                                  *00000140
+      *                                                                *00000150
+      *     PRE-FLIGHT VALIDATION OF HRHNIAPC, THE ADVANCE PCS         *00000160
+      *     TYPE-7 DETAIL FILE, BEFORE HRHPFBC2/HRHSAO3C'S CLAIM       *00000170
+      *     SELECTION AND PROCESSING DRIVER STARTS FEEDING CLAIMS.     *00000180
+      *     CONFIRMS THE FILE IS PRESENT, CONTAINS AT LEAST ONE        *00000190
+      *     RECORD, AND IS IN ASCENDING ORDER BY MEMBER ID AND         *00000200
+      *     ADJUSTMENT DATE, AS THE HRHSAO3C HEADER COMMENTS REQUIRE.  *00000210
+      *                                                                *00000220
+      *     ENTRY POINTS: TOP OF PROGRAM HRHNIAVC.                     *00000230
+      *                                                                *00000240
+      *     INPUT FILE:  - HRHNIAPC - ADVANCE PCS TYPE-7 DETAIL FILE   *00000250
+      *                               (SORTED BY MEMBER ID AND         *00000260
+      *                                          ADJUSTMENT DATE)      *00000270
+      *                                                                *00000280
+      *     OUTPUT:      - SYSOUT MESSAGES DESCRIBING THE FAILURE,     *00000290
+      *                              IF ANY                            *00000300
+      *                                                                *00000310
+      *     RETURN CODE: - 00 - FILE PRESENT, NON-EMPTY, IN ORDER      *00000320
+      *                  - 08 - FILE MISSING OR COULD NOT BE OPENED    *00000330
+      *                  - 12 - FILE PRESENT BUT EMPTY                 *00000340
+      *                  - 16 - FILE PRESENT BUT NOT IN MEMBER ID/     *00000350
+      *                              ADJUSTMENT DATE SEQUENCE          *00000360
+      *                                                                *00000370
+      *     USAGE:       RUN THIS STEP BEFORE THE HRHPFBC2/            *00000380
+      *                  HRHSAO3C STEPS IN THE NIGHTLY JOB STREAM.     *00000390
+      *                  A NON-ZERO RETURN CODE SHOULD ABORT THE       *00000400
+      *                  REST OF THE JOB RATHER THAN LET A SHORT OR    *00000410
+      *                  UNSORTED FILE REACH HRHSAO3C.                 *00000420
+      *                                                                *00000430
+      *     MODIFICATIONS:- DISPLAYED IN THE LOG BELOW                 *00000440
+      *                                                                *00000450
+      ******************************************************************00000460
+      *           MODIFICATION LOG FOR HRHNIAVC                        *00000470
+      *  SCAN   ACTIVITY DATE     SE NAME                              *00000480
+      *  ------ -------- -------- ----------------------------------   *00000490
+      *          NEW PROGRAM                                           *00000500
+      ******************************************************************00000510
+                                                                        00000520
+       IDENTIFICATION DIVISION.                                         00000530
+       PROGRAM-ID.    HRHNIAVC.                                         00000540
+                                                                        00000550
+       ENVIRONMENT DIVISION.                                            00000560
+       CONFIGURATION SECTION.                                           00000570
+                                                                        00000580
+       INPUT-OUTPUT SECTION.                                            00000590
+       FILE-CONTROL.                                                    00000600
+                                                                        00000610
+           SELECT OPTIONAL IAPC-DETAIL-FILE ASSIGN TO HRHNIAPC          00000620
+                                   FILE STATUS IS W-HRHNIAPC-STATUS.    00000630
+                                                                        00000640
+      ******************************************************************00000650
+      *          DATA DIVISION                                         *00000660
+      ******************************************************************00000670
+                                                                        00000680
+       DATA DIVISION.                                                   00000690
+                                                                        00000700
+       FILE SECTION.                                                    00000710
+                                                                        00000720
+      ******************************************************************00000730
+      * DDNAME: HRHNIAPC  ADVANCE PCS TYPE-7 DETAIL FILE - ONE         *00000740
+      *         RECORD PER MEMBER PER ADJUSTMENT DATE.  MEMBER-ID      *00000750
+      *         AND ADJUSTMENT-DATE FOLLOW THE SAME LAYOUT AS          *00000760
+      *         HOLD-MEMBER-ID/AR-ADJUSTMENT-DATE IN HRHSAO3C.         *00000770
+      ******************************************************************00000780
+                                                                        00000790
+       FD  IAPC-DETAIL-FILE                                             00000800
+           RECORDING MODE IS F                                          00000810
+           LABEL RECORDS ARE STANDARD                                   00000820
+           BLOCK CONTAINS 0 RECORDS.                                    00000830
+                                                                        00000840
+       01  IAPC-DETAIL-RECORD.                                          00000850
+           05  IAPC-MEMBER-ID.                                          00000860
+               10  IAPC-SUB-NO-BASE     PIC X(13).                      00000870
+               10  IAPC-MBR-NO          PIC X(05).                      00000880
+           05  IAPC-ADJUSTMENT-DATE     PIC X(08).                      00000890
+           05  FILLER                   PIC X(54).                      00000900
+                                                                        00000910
+      ******************************************************************00000920
+      *          WORKING STORAGE                                       *00000930
+      ******************************************************************00000940
+                                                                        00000950
+       WORKING-STORAGE SECTION.                                         00000960
+                                                                        00000970
+       01  WS-START                    PIC X(40)                        00000980
+           VALUE 'HRHNIAVC-WORKING STORAGE STARTS HERE'.                00000990
+                                                                        00001000
+       01  W-HRHNIAPC-STATUS           PIC X(02).                       00001010
+           88  W-HRHNIAPC-GOOD-OPEN            VALUES '00' '97'.        00001020
+           88  W-HRHNIAPC-FILE-NOT-FOUND       VALUE  '35'.             00001030
+           88  W-HRHNIAPC-GOOD-READ            VALUES '00' '10'.        00001040
+           88  W-HRHNIAPC-AT-END               VALUE  '10'.             00001050
+           88  W-HRHNIAPC-GOOD-CLOSE           VALUE  '00'.             00001060
+                                                                        00001070
+       01  W-RECORD-COUNT              PIC 9(09) COMP VALUE 0.          00001080
+       01  W-OUT-OF-SEQUENCE-COUNT     PIC 9(09) COMP VALUE 0.          00001090
+                                                                        00001100
+       01  SW-FIRST-RECORD             PIC X(01) VALUE 'Y'.             00001110
+           88  FIRST-RECORD                    VALUE 'Y'.               00001120
+           88  NOT-FIRST-RECORD                VALUE 'N'.               00001130
+                                                                        00001140
+       01  SW-SEQUENCE-CHECK           PIC X(01) VALUE 'Y'.             00001150
+           88  SEQUENCE-OK                     VALUE 'Y'.               00001160
+           88  SEQUENCE-BROKEN                 VALUE 'N'.               00001170
+                                                                        00001180
+       01  W-PRIOR-SORT-KEY.                                            00001190
+           05  W-PRIOR-MEMBER-ID        PIC X(18) VALUE LOW-VALUES.     00001200
+           05  W-PRIOR-ADJUSTMENT-DATE  PIC X(08) VALUE LOW-VALUES.     00001210
+                                                                        00001220
+       01  W-CURRENT-SORT-KEY.                                          00001230
+           05  W-CURRENT-MEMBER-ID      PIC X(18).                      00001240
+           05  W-CURRENT-ADJUSTMENT-DATE PIC X(08).                     00001250
+                                                                        00001260
+      ******************************************************************00001270
+      *                    PROCEDURE DIVISION                          *00001280
+      ******************************************************************00001290
+                                                                        00001300
+       PROCEDURE DIVISION.                                              00001310
+                                                                        00001320
+       0000-MAINLINE.                                                   00001330
+                                                                        00001340
+           PERFORM 1000-OPEN-AND-VALIDATE                               00001350
+           PERFORM 9000-REPORT-RESULT-AND-STOP                          00001360
+           .                                                            00001370
+                                                                        00001380
+      ******************************************************************00001390
+      * 1000-OPEN-AND-VALIDATE                                         *00001400
+      * OPEN HRHNIAPC, CONFIRM IT IS PRESENT, AND READ THROUGH         *00001410
+      * EVERY RECORD TO COUNT THEM AND CHECK THE MEMBER-ID/            *00001420
+      * ADJUSTMENT-DATE SEQUENCE AS WE GO.                             *00001430
+      ******************************************************************00001440
+                                                                        00001450
+       1000-OPEN-AND-VALIDATE.                                          00001460
+                                                                        00001470
+           OPEN INPUT IAPC-DETAIL-FILE                                  00001480
+                                                                        00001490
+           IF W-HRHNIAPC-GOOD-OPEN                                      00001500
+               PERFORM 1100-READ-AND-CHECK-ALL-RECS                     00001510
+               CLOSE IAPC-DETAIL-FILE                                   00001520
+           ELSE                                                         00001530
+               DISPLAY 'HRHNIAVC: HRHNIAPC DID NOT OPEN - STATUS '      00001540
+                       W-HRHNIAPC-STATUS                                00001550
+           END-IF                                                       00001560
+           .                                                            00001570
+                                                                        00001580
+      ******************************************************************00001590
+      * 1100-READ-AND-CHECK-ALL-RECS                                   *00001600
+      ******************************************************************00001610
+                                                                        00001620
+       1100-READ-AND-CHECK-ALL-RECS.                                    00001630
+                                                                        00001640
+           PERFORM 1200-READ-NEXT-RECORD                                00001650
+           PERFORM UNTIL W-HRHNIAPC-AT-END                              00001660
+               ADD 1 TO W-RECORD-COUNT                                  00001670
+               MOVE IAPC-MEMBER-ID       TO W-CURRENT-MEMBER-ID         00001680
+               MOVE IAPC-ADJUSTMENT-DATE TO W-CURRENT-ADJUSTMENT-DATE   00001690
+               IF NOT FIRST-RECORD                                      00001700
+                   IF W-CURRENT-SORT-KEY < W-PRIOR-SORT-KEY             00001710
+                       SET SEQUENCE-BROKEN      TO TRUE                 00001720
+                       ADD 1 TO W-OUT-OF-SEQUENCE-COUNT                 00001730
+                   END-IF                                               00001740
+               END-IF                                                   00001750
+               SET NOT-FIRST-RECORD          TO TRUE                    00001760
+               MOVE W-CURRENT-MEMBER-ID      TO W-PRIOR-MEMBER-ID       00001770
+               MOVE W-CURRENT-ADJUSTMENT-DATE                           00001780
+                                             TO W-PRIOR-ADJUSTMENT-DATE 00001790
+               PERFORM 1200-READ-NEXT-RECORD                            00001800
+           END-PERFORM                                                  00001810
+           .                                                            00001820
+                                                                        00001830
+      ******************************************************************00001840
+      * 1200-READ-NEXT-RECORD                                          *00001850
+      ******************************************************************00001860
+                                                                        00001870
+       1200-READ-NEXT-RECORD.                                           00001880
+                                                                        00001890
+           READ IAPC-DETAIL-FILE                                        00001900
+           .                                                            00001910
+                                                                        00001920
+      ******************************************************************00001930
+      * 9000-REPORT-RESULT-AND-STOP                                    *00001940
+      * TRANSLATE THE VALIDATION OUTCOME INTO A DISPLAY MESSAGE        *00001950
+      * AND A RETURN CODE THE JOB STREAM CAN BRANCH ON.                *00001960
+      ******************************************************************00001970
+                                                                        00001980
+       9000-REPORT-RESULT-AND-STOP.                                     00001990
+                                                                        00002000
+           DISPLAY '+++++++++++++++ HRHNIAPC PRE-FLIGHT CHECK ++++++++' 00002010
+           IF W-HRHNIAPC-FILE-NOT-FOUND OR NOT W-HRHNIAPC-GOOD-OPEN     00002020
+               DISPLAY '+ HRHNIAPC IS MISSING OR COULD NOT BE OPENED  +'00002030
+               MOVE 8 TO RETURN-CODE                                    00002040
+           ELSE                                                         00002050
+               IF W-RECORD-COUNT = 0                                    00002060
+                   DISPLAY '+ HRHNIAPC OPENED BUT HAS NO RECORDS   +'   00002070
+                   MOVE 12 TO RETURN-CODE                               00002080
+               ELSE                                                     00002090
+                   DISPLAY '+ HRHNIAPC RECORD COUNT: ' W-RECORD-COUNT   00002100
+                   IF SEQUENCE-BROKEN                                   00002110
+                       DISPLAY '+ HRHNIAPC IS NOT IN MEMBER ID/',       00002120
+                               'ADJUSTMENT DATE SEQUENCE            +'  00002130
+                       DISPLAY '+ OUT-OF-SEQUENCE RECORDS: '            00002140
+                               W-OUT-OF-SEQUENCE-COUNT                  00002150
+                       MOVE 16 TO RETURN-CODE                           00002160
+                   ELSE                                                 00002170
+                       DISPLAY '+ HRHNIAPC IS PRESENT, NON-EMPTY, ',    00002180
+                               'AND IN SEQUENCE                     +'  00002190
+                       MOVE 0 TO RETURN-CODE                            00002200
+                   END-IF                                               00002210
+               END-IF                                                   00002220
+           END-IF                                                       00002230
+           DISPLAY '+++++++++++++++++++++++++++++++++++++++++++++++++'  00002240
+           STOP RUN                                                     00002250
+           .                                                            00002260
