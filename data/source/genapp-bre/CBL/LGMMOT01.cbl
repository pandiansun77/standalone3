@@ -0,0 +1,519 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGMMOT01.
+       AUTHOR. INSURANCE-APPLICATIONS-TEAM.
+       INSTALLATION. POLICY-ADMINISTRATION.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *================================================================
+      * MODIFICATION HISTORY
+      *   2026-08-09  PA  ORIGINAL -- MOTOR POLICY MAINTENANCE
+      *                   TRANSACTION BUILT AGAINST THE LGCMARF3
+      *                   COMMAREA, EXTENDED WITH A REPEATING
+      *                   ACCIDENT-HISTORY DETAIL FILE (MOTORACC) AND
+      *                   A RECENCY-WEIGHTED PREMIUM RECALCULATION.
+      *================================================================
+      *================================================================
+      *    FUNCTION:
+      *      SINGLE COMMAREA-DRIVEN TRANSACTION HANDLING INQUIRE, ADD
+      *      AND UPDATE OF A MOTOR POLICY, PLUS RECORDING EACH
+      *      ACCIDENT AGAINST THE POLICY AS ITS OWN DATED, DOLLAR-
+      *      VALUED, AT-FAULT-FLAGGED DETAIL ROW RATHER THAN A SINGLE
+      *      ROLLED-UP COUNT.  CA-M-ACCIDENTS REMAINS A DERIVED TOTAL
+      *      (RECOMPUTED FROM THE DETAIL FILE) SO EXISTING CALLERS
+      *      THAT ONLY READ CA-M-ACCIDENTS SEE NO CHANGE IN MEANING.
+      *
+      *      EVERY TIME AN ACCIDENT IS RECORDED, MTM-M-PREMIUM IS
+      *      RECALCULATED FROM MTM-BASE-PREMIUM USING A RECENCY-
+      *      WEIGHTED SURCHARGE -- A RECENT ACCIDENT COSTS MORE THAN
+      *      AN OLD ONE, AND A POLICY WITH NO ACCIDENTS IN THE LAST 3
+      *      YEARS EARNS BACK TO ITS UNSURCHARGED BASE PREMIUM -- SO
+      *      THE PREMIUM REFLECTS ACCIDENT RECENCY, NOT JUST COUNT.
+      *
+      *    ENTRY POINTS:  TOP OF PROGRAM, VIA DFHCOMMAREA.
+      *
+      *    FILES:         MOTORPOL - CICS KSDS, KEYED BY
+      *                               MTM-POLICY-NUM.
+      *                    MOTORACC - CICS KSDS, KEYED BY MTA-KEY
+      *                               (MTA-POLICY-NUM WITHIN
+      *                               MTA-ACCIDENT-SEQ).
+      *
+      *    CA-REQUEST-ID VALUES HANDLED:
+      *       'INQMOT'  -  INQUIRE MOTOR POLICY
+      *       'ADDMOT'  -  ADD MOTOR POLICY
+      *       'UPDMOT'  -  UPDATE MOTOR POLICY (NON-ACCIDENT FIELDS)
+      *       'ADDACC'  -  RECORD AN ACCIDENT AGAINST THE POLICY AND
+      *                    RECALCULATE CA-M-ACCIDENTS/CA-M-PREMIUM
+      *
+      *    CA-RETURN-CODE VALUES SET:
+      *       00  -  REQUEST SUCCESSFUL
+      *       10  -  POLICY NOT FOUND
+      *       30  -  UNRECOGNIZED CA-REQUEST-ID
+      *       90  -  FILE I/O ERROR
+      *================================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       77  FILLER                         PIC X(36) VALUE
+                   'LGMMOT01 WORKING STORAGE BEGINS HR'.
+      *
+       01  WS-AREA.
+           05  WS-RESP                    PIC S9(08) COMP.
+           05  WS-ABSTIME                 PIC S9(15) COMP-3.
+           05  WS-TODAY-DATE              PIC X(10).
+           05  WS-TODAY-YYYY              PIC 9(04).
+           05  WS-TODAY-NUMDATE           PIC 9(08) VALUE ZERO.
+           05  WS-TODAY-INTDATE           PIC 9(07) VALUE ZERO.
+           05  WS-NEXT-ACCIDENT-SEQ       PIC 9(04) VALUE ZERO.
+           05  SW-END-OF-BROWSE           PIC X(01) VALUE 'N'.
+               88  END-OF-BROWSE                  VALUE 'Y'.
+      *
+       01  WS-PREMIUM-RECALC-AREA.
+           05  WS-ACCIDENT-COUNT          PIC 9(06) VALUE ZERO.
+           05  WS-SURCHARGE-PCT           PIC 9(04) VALUE ZERO.
+           05  WS-ACCIDENT-NUMDATE        PIC 9(08) VALUE ZERO.
+           05  WS-ACCIDENT-INTDATE        PIC 9(07) VALUE ZERO.
+           05  WS-ACCIDENT-AGE-DAYS       PIC S9(07) VALUE ZERO.
+           05  WS-RECALC-PREMIUM          PIC 9(08)V99.
+      *
+      *    RECENCY SURCHARGE SCALE -- PERCENT ADDED TO THE BASE
+      *    PREMIUM PER ACCIDENT, BY HOW LONG AGO IT HAPPENED.
+       01  ACCIDENT-SURCHARGE-TABLE.
+           05  AST-WITHIN-1-YEAR-PCT      PIC 9(04) VALUE 0015.
+           05  AST-WITHIN-3-YEAR-PCT      PIC 9(04) VALUE 0008.
+           05  AST-OVER-3-YEAR-PCT        PIC 9(04) VALUE 0000.
+           05  AST-MAX-SURCHARGE-PCT      PIC 9(04) VALUE 0075.
+      *
+       COPY LGCMOTR.
+      *
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA.
+           COPY LGCMARF3.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAINLINE.
+      *
+           PERFORM 0010-GET-TODAY-DATE
+              THRU 0010-GET-TODAY-DATE-EXIT
+      *
+           EVALUATE CA-REQUEST-ID
+              WHEN 'INQMOT'
+                 PERFORM 1000-INQUIRE-MOTOR
+                    THRU 1000-INQUIRE-MOTOR-EXIT
+              WHEN 'ADDMOT'
+                 PERFORM 2000-ADD-MOTOR
+                    THRU 2000-ADD-MOTOR-EXIT
+              WHEN 'UPDMOT'
+                 PERFORM 3000-UPDATE-MOTOR
+                    THRU 3000-UPDATE-MOTOR-EXIT
+              WHEN 'ADDACC'
+                 PERFORM 4000-ADD-ACCIDENT
+                    THRU 4000-ADD-ACCIDENT-EXIT
+              WHEN OTHER
+                 MOVE 30                  TO CA-RETURN-CODE
+           END-EVALUATE
+      *
+           EXEC CICS RETURN
+           END-EXEC
+      *
+           GOBACK.
+      *
+      *================================================================
+      * 0010-GET-TODAY-DATE - ESTABLISHES TODAY'S DATE AS A
+      *     CCYY-MM-DD STRING, AS A 4-DIGIT YEAR, AND AS THE INTEGER
+      *     DAY NUMBER FUNCTION INTEGER-OF-DATE USES FOR TRUE ELAPSED-
+      *     TIME ARITHMETIC IN 4250-ACCUMULATE-NEXT-ACCIDENT.
+      *================================================================
+       0010-GET-TODAY-DATE.
+      *
+           EXEC CICS ASSIGN
+                ABSTIME(WS-ABSTIME)
+           END-EXEC
+      *
+           EXEC CICS FORMATTIME
+                ABSTIME(WS-ABSTIME)
+                YYYYMMDD(WS-TODAY-DATE)
+                DATESEP('-')
+           END-EXEC
+      *
+           MOVE WS-TODAY-DATE(1:4)        TO WS-TODAY-YYYY
+      *
+           MOVE WS-TODAY-DATE(1:4)        TO WS-TODAY-NUMDATE(1:4)
+           MOVE WS-TODAY-DATE(6:2)        TO WS-TODAY-NUMDATE(5:2)
+           MOVE WS-TODAY-DATE(9:2)        TO WS-TODAY-NUMDATE(7:2)
+      *
+           COMPUTE WS-TODAY-INTDATE =
+                   FUNCTION INTEGER-OF-DATE(WS-TODAY-NUMDATE)
+      *
+       0010-GET-TODAY-DATE-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 1000-INQUIRE-MOTOR - READS THE POLICY AND RETURNS IT.
+      *================================================================
+       1000-INQUIRE-MOTOR.
+      *
+           MOVE 0                        TO CA-RETURN-CODE
+      *
+           EXEC CICS READ
+                FILE('MOTORPOL')
+                INTO(MOTOR-POLICY-MASTER-RECORD)
+                RIDFLD(CA-POLICY-NUM)
+                RESP(WS-RESP)
+           END-EXEC
+      *
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 10                    TO CA-RETURN-CODE
+              GO TO 1000-INQUIRE-MOTOR-EXIT
+           END-IF
+      *
+           PERFORM 5000-MOVE-MASTER-TO-CA
+              THRU 5000-MOVE-MASTER-TO-CA-EXIT
+      *
+       1000-INQUIRE-MOTOR-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 2000-ADD-MOTOR - ADDS A NEW MOTOR POLICY WITH NO ACCIDENT
+      *     HISTORY.  THE INCOMING CA-M-PREMIUM IS TAKEN AS THE BASE
+      *     (UNSURCHARGED) PREMIUM.
+      *================================================================
+       2000-ADD-MOTOR.
+      *
+           MOVE 0                        TO CA-RETURN-CODE
+      *
+           PERFORM 5200-MOVE-CA-TO-MASTER
+              THRU 5200-MOVE-CA-TO-MASTER-EXIT
+      *
+           MOVE CA-M-PREMIUM              TO MTM-BASE-PREMIUM
+           MOVE ZERO                     TO MTM-M-ACCIDENTS
+      *
+           EXEC CICS WRITE
+                FILE('MOTORPOL')
+                FROM(MOTOR-POLICY-MASTER-RECORD)
+                RIDFLD(CA-POLICY-NUM)
+                RESP(WS-RESP)
+           END-EXEC
+      *
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 90                    TO CA-RETURN-CODE
+              GO TO 2000-ADD-MOTOR-EXIT
+           END-IF
+      *
+           PERFORM 5000-MOVE-MASTER-TO-CA
+              THRU 5000-MOVE-MASTER-TO-CA-EXIT
+      *
+       2000-ADD-MOTOR-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 3000-UPDATE-MOTOR - UPDATES THE NON-ACCIDENT FIELDS OF A
+      *     MOTOR POLICY.  CA-M-ACCIDENTS AND CA-M-PREMIUM ARE NOT
+      *     TAKEN FROM THE COMMAREA HERE -- THEY ARE MAINTAINED ONLY
+      *     BY 4000-ADD-ACCIDENT, SO AN ORDINARY UPDATE CANNOT
+      *     OVERWRITE THE DERIVED ACCIDENT TOTAL OR PREMIUM.
+      *================================================================
+       3000-UPDATE-MOTOR.
+      *
+           MOVE 0                        TO CA-RETURN-CODE
+      *
+           EXEC CICS READ
+                FILE('MOTORPOL')
+                INTO(MOTOR-POLICY-MASTER-RECORD)
+                RIDFLD(CA-POLICY-NUM)
+                UPDATE
+                RESP(WS-RESP)
+           END-EXEC
+      *
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 10                    TO CA-RETURN-CODE
+              GO TO 3000-UPDATE-MOTOR-EXIT
+           END-IF
+      *
+           MOVE CA-M-MAKE                 TO MTM-M-MAKE
+           MOVE CA-M-MODEL                TO MTM-M-MODEL
+           MOVE CA-M-VALUE                 TO MTM-M-VALUE
+           MOVE CA-M-REGNUMBER            TO MTM-M-REGNUMBER
+           MOVE CA-M-COLOUR                TO MTM-M-COLOUR
+           MOVE CA-M-CC                    TO MTM-M-CC
+           MOVE CA-M-MANUFACTURED          TO MTM-M-MANUFACTURED
+           MOVE CA-ISSUE-DATE              TO MTM-ISSUE-DATE
+           MOVE CA-EXPIRY-DATE             TO MTM-EXPIRY-DATE
+           MOVE CA-BROKERID                TO MTM-BROKERID
+           MOVE CA-BROKERSREF              TO MTM-BROKERSREF
+           MOVE CA-PAYMENT                 TO MTM-PAYMENT
+      *
+           EXEC CICS REWRITE
+                FILE('MOTORPOL')
+                FROM(MOTOR-POLICY-MASTER-RECORD)
+                RESP(WS-RESP)
+           END-EXEC
+      *
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 90                    TO CA-RETURN-CODE
+              GO TO 3000-UPDATE-MOTOR-EXIT
+           END-IF
+      *
+           PERFORM 5000-MOVE-MASTER-TO-CA
+              THRU 5000-MOVE-MASTER-TO-CA-EXIT
+      *
+       3000-UPDATE-MOTOR-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 4000-ADD-ACCIDENT - RECORDS A NEW ACCIDENT-HISTORY DETAIL ROW
+      *     AGAINST THE POLICY, THEN RECOMPUTES CA-M-ACCIDENTS AND
+      *     CA-M-PREMIUM FROM THE FULL ACCIDENT HISTORY.
+      *================================================================
+       4000-ADD-ACCIDENT.
+      *
+           MOVE 0                        TO CA-RETURN-CODE
+      *
+           EXEC CICS READ
+                FILE('MOTORPOL')
+                INTO(MOTOR-POLICY-MASTER-RECORD)
+                RIDFLD(CA-POLICY-NUM)
+                UPDATE
+                RESP(WS-RESP)
+           END-EXEC
+      *
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 10                    TO CA-RETURN-CODE
+              GO TO 4000-ADD-ACCIDENT-EXIT
+           END-IF
+      *
+           PERFORM 4100-GET-NEXT-ACCIDENT-SEQ
+              THRU 4100-GET-NEXT-ACCIDENT-SEQ-EXIT
+      *
+           MOVE CA-POLICY-NUM             TO MTA-POLICY-NUM
+           MOVE WS-NEXT-ACCIDENT-SEQ      TO MTA-ACCIDENT-SEQ
+           MOVE CA-M-ACC-DATE             TO MTA-ACCIDENT-DATE
+           MOVE CA-M-ACC-AMOUNT           TO MTA-CLAIM-AMOUNT
+           MOVE CA-M-ACC-AT-FAULT         TO MTA-AT-FAULT-FLAG
+      *
+           EXEC CICS WRITE
+                FILE('MOTORACC')
+                FROM(MOTOR-ACCIDENT-DETAIL-RECORD)
+                RIDFLD(MTA-KEY)
+                RESP(WS-RESP)
+           END-EXEC
+      *
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 90                    TO CA-RETURN-CODE
+              GO TO 4000-ADD-ACCIDENT-EXIT
+           END-IF
+      *
+           PERFORM 4200-RECALC-FROM-HISTORY
+              THRU 4200-RECALC-FROM-HISTORY-EXIT
+      *
+           MOVE WS-ACCIDENT-COUNT         TO MTM-M-ACCIDENTS
+           MOVE WS-RECALC-PREMIUM         TO MTM-M-PREMIUM
+      *
+           EXEC CICS REWRITE
+                FILE('MOTORPOL')
+                FROM(MOTOR-POLICY-MASTER-RECORD)
+                RESP(WS-RESP)
+           END-EXEC
+      *
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 90                    TO CA-RETURN-CODE
+              GO TO 4000-ADD-ACCIDENT-EXIT
+           END-IF
+      *
+           PERFORM 5000-MOVE-MASTER-TO-CA
+              THRU 5000-MOVE-MASTER-TO-CA-EXIT
+      *
+       4000-ADD-ACCIDENT-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 4100-GET-NEXT-ACCIDENT-SEQ - FINDS THE HIGHEST EXISTING
+      *     MTA-ACCIDENT-SEQ FOR THE POLICY AND ADDS 1, SO ACCIDENTS
+      *     STAY IN THE ORDER THEY WERE RECORDED.
+      *================================================================
+       4100-GET-NEXT-ACCIDENT-SEQ.
+      *
+           MOVE ZERO                     TO WS-NEXT-ACCIDENT-SEQ
+           MOVE CA-POLICY-NUM             TO MTA-POLICY-NUM
+           MOVE 9999                     TO MTA-ACCIDENT-SEQ
+           MOVE 'N'                      TO SW-END-OF-BROWSE
+      *
+           EXEC CICS STARTBR
+                FILE('MOTORACC')
+                RIDFLD(MTA-KEY)
+                GTEQ
+                RESP(WS-RESP)
+           END-EXEC
+      *
+           IF WS-RESP = DFHRESP(NORMAL)
+              EXEC CICS READPREV
+                   FILE('MOTORACC')
+                   INTO(MOTOR-ACCIDENT-DETAIL-RECORD)
+                   RIDFLD(MTA-KEY)
+                   RESP(WS-RESP)
+              END-EXEC
+              IF WS-RESP = DFHRESP(NORMAL)
+                 AND MTA-POLICY-NUM = CA-POLICY-NUM
+                 MOVE MTA-ACCIDENT-SEQ   TO WS-NEXT-ACCIDENT-SEQ
+              END-IF
+              EXEC CICS ENDBR
+                   FILE('MOTORACC')
+              END-EXEC
+           END-IF
+      *
+           ADD 1                         TO WS-NEXT-ACCIDENT-SEQ
+      *
+       4100-GET-NEXT-ACCIDENT-SEQ-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 4200-RECALC-FROM-HISTORY - BROWSES EVERY ACCIDENT-HISTORY ROW
+      *     FOR THE POLICY, COUNTING THEM AND ACCUMULATING A RECENCY
+      *     SURCHARGE PERCENTAGE, THEN APPLIES THE SURCHARGE TO
+      *     MTM-BASE-PREMIUM.
+      *================================================================
+       4200-RECALC-FROM-HISTORY.
+      *
+           MOVE ZERO                     TO WS-ACCIDENT-COUNT
+           MOVE ZERO                     TO WS-SURCHARGE-PCT
+           MOVE CA-POLICY-NUM             TO MTA-POLICY-NUM
+           MOVE ZERO                     TO MTA-ACCIDENT-SEQ
+           MOVE 'N'                      TO SW-END-OF-BROWSE
+      *
+           EXEC CICS STARTBR
+                FILE('MOTORACC')
+                RIDFLD(MTA-KEY)
+                GTEQ
+                RESP(WS-RESP)
+           END-EXEC
+      *
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              GO TO 4200-RECALC-FROM-HISTORY-EXIT
+           END-IF
+      *
+           PERFORM 4250-ACCUMULATE-NEXT-ACCIDENT
+              THRU 4250-ACCUMULATE-NEXT-ACCIDENT-EXIT
+              UNTIL END-OF-BROWSE
+      *
+           EXEC CICS ENDBR
+                FILE('MOTORACC')
+           END-EXEC
+      *
+           IF WS-SURCHARGE-PCT > AST-MAX-SURCHARGE-PCT
+              MOVE AST-MAX-SURCHARGE-PCT TO WS-SURCHARGE-PCT
+           END-IF
+      *
+           COMPUTE WS-RECALC-PREMIUM ROUNDED =
+                   MTM-BASE-PREMIUM *
+                   (1 + (WS-SURCHARGE-PCT / 100))
+      *
+       4200-RECALC-FROM-HISTORY-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 4250-ACCUMULATE-NEXT-ACCIDENT - ONE STEP OF THE RECALCULATION
+      *     BROWSE.  ACCIDENT AGE IS MEASURED IN TRUE ELAPSED DAYS VIA
+      *     FUNCTION INTEGER-OF-DATE RATHER THAN BY SUBTRACTING
+      *     CALENDAR YEARS -- A DECEMBER ACCIDENT SUBTRACTED FROM A
+      *     JANUARY "TODAY" ONLY A FEW WEEKS LATER WOULD OTHERWISE
+      *     COME OUT A YEAR OLD.
+      *================================================================
+       4250-ACCUMULATE-NEXT-ACCIDENT.
+      *
+           EXEC CICS READNEXT
+                FILE('MOTORACC')
+                INTO(MOTOR-ACCIDENT-DETAIL-RECORD)
+                RIDFLD(MTA-KEY)
+                RESP(WS-RESP)
+           END-EXEC
+      *
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              SET END-OF-BROWSE TO TRUE
+              GO TO 4250-ACCUMULATE-NEXT-ACCIDENT-EXIT
+           END-IF
+      *
+           IF MTA-POLICY-NUM NOT = CA-POLICY-NUM
+              SET END-OF-BROWSE TO TRUE
+              GO TO 4250-ACCUMULATE-NEXT-ACCIDENT-EXIT
+           END-IF
+      *
+           ADD 1                         TO WS-ACCIDENT-COUNT
+      *
+           MOVE MTA-ACCIDENT-DATE(1:4)   TO WS-ACCIDENT-NUMDATE(1:4)
+           MOVE MTA-ACCIDENT-DATE(6:2)   TO WS-ACCIDENT-NUMDATE(5:2)
+           MOVE MTA-ACCIDENT-DATE(9:2)   TO WS-ACCIDENT-NUMDATE(7:2)
+      *
+           COMPUTE WS-ACCIDENT-INTDATE =
+                   FUNCTION INTEGER-OF-DATE(WS-ACCIDENT-NUMDATE)
+      *
+           COMPUTE WS-ACCIDENT-AGE-DAYS =
+                   WS-TODAY-INTDATE - WS-ACCIDENT-INTDATE
+      *
+           IF WS-ACCIDENT-AGE-DAYS < 0
+              MOVE 0                    TO WS-ACCIDENT-AGE-DAYS
+           END-IF
+      *
+           EVALUATE TRUE
+              WHEN WS-ACCIDENT-AGE-DAYS <= 365
+                 ADD AST-WITHIN-1-YEAR-PCT TO WS-SURCHARGE-PCT
+              WHEN WS-ACCIDENT-AGE-DAYS <= 1095
+                 ADD AST-WITHIN-3-YEAR-PCT TO WS-SURCHARGE-PCT
+              WHEN OTHER
+                 ADD AST-OVER-3-YEAR-PCT   TO WS-SURCHARGE-PCT
+           END-EVALUATE
+      *
+       4250-ACCUMULATE-NEXT-ACCIDENT-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 5000-MOVE-MASTER-TO-CA - COPIES THE FILE RECORD BACK INTO THE
+      *     COMMAREA.
+      *================================================================
+       5000-MOVE-MASTER-TO-CA.
+      *
+           MOVE MTM-ISSUE-DATE            TO CA-ISSUE-DATE
+           MOVE MTM-EXPIRY-DATE           TO CA-EXPIRY-DATE
+           MOVE MTM-BROKERID              TO CA-BROKERID
+           MOVE MTM-BROKERSREF            TO CA-BROKERSREF
+           MOVE MTM-PAYMENT               TO CA-PAYMENT
+           MOVE MTM-M-MAKE                TO CA-M-MAKE
+           MOVE MTM-M-MODEL               TO CA-M-MODEL
+           MOVE MTM-M-VALUE               TO CA-M-VALUE
+           MOVE MTM-M-REGNUMBER           TO CA-M-REGNUMBER
+           MOVE MTM-M-COLOUR              TO CA-M-COLOUR
+           MOVE MTM-M-CC                  TO CA-M-CC
+           MOVE MTM-M-MANUFACTURED        TO CA-M-MANUFACTURED
+           MOVE MTM-M-PREMIUM             TO CA-M-PREMIUM
+           MOVE MTM-M-ACCIDENTS           TO CA-M-ACCIDENTS
+      *
+       5000-MOVE-MASTER-TO-CA-EXIT.
+           EXIT.
+      *
+      *================================================================
+      * 5200-MOVE-CA-TO-MASTER - COPIES THE COMMAREA INTO THE FILE
+      *     RECORD FOR AN ADD.
+      *================================================================
+       5200-MOVE-CA-TO-MASTER.
+      *
+           MOVE CA-POLICY-NUM             TO MTM-POLICY-NUM
+           MOVE CA-CUSTOMER-NUM           TO MTM-CUSTOMER-NUM
+           MOVE CA-ISSUE-DATE             TO MTM-ISSUE-DATE
+           MOVE CA-EXPIRY-DATE            TO MTM-EXPIRY-DATE
+           MOVE CA-BROKERID               TO MTM-BROKERID
+           MOVE CA-BROKERSREF             TO MTM-BROKERSREF
+           MOVE CA-PAYMENT                TO MTM-PAYMENT
+           MOVE CA-M-MAKE                 TO MTM-M-MAKE
+           MOVE CA-M-MODEL                TO MTM-M-MODEL
+           MOVE CA-M-VALUE                TO MTM-M-VALUE
+           MOVE CA-M-REGNUMBER            TO MTM-M-REGNUMBER
+           MOVE CA-M-COLOUR               TO MTM-M-COLOUR
+           MOVE CA-M-CC                   TO MTM-M-CC
+           MOVE CA-M-MANUFACTURED         TO MTM-M-MANUFACTURED
+           MOVE CA-M-PREMIUM              TO MTM-M-PREMIUM
+      *
+       5200-MOVE-CA-TO-MASTER-EXIT.
+           EXIT.
