@@ -398,6 +398,42 @@ MD7684     SELECT OUT-CVSCM-VEN-FILE  ASSIGN TO HRHNOCVS                03580005
 MD7684                           FILE STATUS IS W-FILE-STATUS.          03590005
 AN4656*    SELECT OPTIONAL I-AOPTM-BH-CLIENTS ASSIGN TO HRHNIBHF        03600005
 AN4656*                  FILE STATUS           IN-AOPTM-BH-FIL-STATUS.  03610005
+RS9101     SELECT OPTIONAL VEND-ROUTE-CTL ASSIGN TO HRBNVRTC            03611005
+RS9101                             FILE STATUS IS W-HRBNVRTC-STATUS.    03612005
+RS9103     SELECT OPTIONAL BH-CLIENT-FILE ASSIGN TO HRHNIBHF            03613005
+RS9103                             FILE STATUS IS W-HRHNIBHF-STATUS.    03614005
+RS9104     SELECT OPTIONAL CDH-MAP-NOTFND-FILE ASSIGN TO HRHNCDHX       03615005
+RS9104                             FILE STATUS IS W-HRHNCDHX-STATUS.    03616005
+RS9106     SELECT OPTIONAL CAR-REC-AUDIT-FILE ASSIGN TO HRHNARID        03617005
+RS9106                             FILE STATUS IS W-HRHNARID-STATUS.    03618005
+RS9107     SELECT OPTIONAL RESEND-CTL-FILE ASSIGN TO HRBNRSND           03619005
+RS9107                             FILE STATUS IS W-HRBNRSND-STATUS.    03619105
+RS9108     SELECT OPTIONAL SSN-EXPOSURE-FILE ASSIGN TO HRHNSSNX         03619205
+RS9108                             FILE STATUS IS W-HRHNSSNX-STATUS.    03619305
+RS9109     SELECT OPTIONAL ZERO-DOL-SEQ-FILE ASSIGN TO HRHNZDSQ         03619405
+RS9109                             FILE STATUS IS W-HRHNZDSQ-STATUS.    03619505
+RS9110     SELECT OPTIONAL VENDOR-ONBOARD-FILE ASSIGN TO HRBNVNDT       03619605
+RS9110                             FILE STATUS IS W-HRBNVNDT-STATUS.    03619705
+RS9111     SELECT OPTIONAL PROVIDER-EXCLUSION-FILE ASSIGN TO HRBNPREX   03619805
+RS9111                             FILE STATUS IS W-HRBNPREX-STATUS.    03619905
+RS9112     SELECT OPTIONAL CDH-STAT8-TRACE-FILE ASSIGN TO HRHNCD8T      03619A05
+RS9112                             FILE STATUS IS W-HRHNCD8T-STATUS.    03619B05
+RS9113     SELECT OPTIONAL GRAND-TOTAL-PRIOR-FILE ASSIGN TO HRBNGTOT    03619C05
+RS9113                             FILE STATUS IS W-HRBNGTOT-STATUS.    03619D05
+RS9113     SELECT OPTIONAL GRAND-TOTAL-HIST-FILE ASSIGN TO HRHNGTOT     03619E05
+RS9113                             FILE STATUS IS W-HRHNGTOT-STATUS.    03619F05
+RS9114     SELECT OPTIONAL CDHFLDMP-HISTORY-FILE ASSIGN TO HRHNCDMH     03619G05
+RS9114                             FILE STATUS IS W-HRHNCDMH-STATUS.    03619H05
+RS9115     SELECT OPTIONAL EAV-VOLUME-SUMMARY-FILE ASSIGN TO HRHNEAVS   03619I05
+RS9115                             FILE STATUS IS W-HRHNEAVS-STATUS.    03619J05
+RS9116     SELECT OPTIONAL COMINGLE-EXCEPTION-FILE ASSIGN TO HRHNCGX    03619K05
+RS9116                             FILE STATUS IS W-HRHNCGX-STATUS.     03619L05
+RS9118     SELECT OPTIONAL SUBPROGRAM-CALL-LOG-FILE ASSIGN TO HRHNSCL   03619M05
+RS9118                             FILE STATUS IS W-HRHNSCL-STATUS.     03619N05
+RS9119     SELECT OPTIONAL BIT-TWIDDLE-DIFF-LOG-FILE ASSIGN TO HRHNBTD  03619O05
+RS9119                             FILE STATUS IS W-HRHNBTD-STATUS.     03619P05
+RS9122     SELECT OPTIONAL BATCH-WINDOW-CONTROL-FILE ASSIGN TO HRBNBWIN 03619Q05
+RS9122                             FILE STATUS IS W-HRBNBWIN-STATUS.    03619R05
       /**************************************************************** 03620005
       *          DATA DIVISION                                        * 03630005
       ***************************************************************** 03640005
@@ -444,6 +480,356 @@ MD7684     BLOCK CONTAINS 0 RECORDS.                                    04040005
 MD7684                                                                  04050005
 MD7684 01  OUT-CVSCM-VEND-RECORDS       PIC  X(420).                    04060005
 MD7684                                                                  04070005
+RS9101***************************************************************** 04071005
+RS9101*                                                                 04072005
+RS9101* DDNAME: HRBNVRTC    VEND-ROUTE-CTL - VENDOR ON/OFF TOGGLE       04073005
+RS9101*                                                                 04074005
+RS9101***************************************************************** 04075005
+RS9101                                                                  04076005
+RS9101 FD  VEND-ROUTE-CTL                                               04077005
+RS9101     RECORDING MODE IS F                                          04078005
+RS9101     LABEL RECORDS ARE STANDARD                                   04079005
+RS9101     BLOCK CONTAINS 0 RECORDS.                                    04079105
+RS9101                                                                  04079205
+RS9101 01  VEND-ROUTE-CTL-RECORD.                                       04079305
+RS9101     05  VRC-VENDOR-CODE          PIC X(05).                      04079405
+RS9101     05  VRC-ACTIVE-FLAG          PIC X(01).                      04079505
+RS9101     05  FILLER                   PIC X(74).                      04079605
+                                                                         04079705
+RS9103***************************************************************** 04079805
+RS9103*                                                                 04079905
+RS9103* DDNAME: HRHNIBHF    BH-CLIENT-FILE - BEHAVIORAL-HEALTH          04079925
+RS9103*         CLIENT/PROVIDER EXCLUSION LOOKUP                        04079935
+RS9103*                                                                 04079945
+RS9103***************************************************************** 04079955
+RS9103                                                                  04079965
+RS9103 FD  BH-CLIENT-FILE                                               04079975
+RS9103     RECORDING MODE IS F                                          04079985
+RS9103     LABEL RECORDS ARE STANDARD                                   04079995
+RS9103     BLOCK CONTAINS 0 RECORDS.                                    04079998
+RS9103                                                                  04079999
+RS9103 01  BH-CLIENT-FILE-RECORD.                                       04080001
+RS9103     05  BHCF-VENDOR-CODE         PIC X(05).                      04080002
+RS9103     05  BHCF-PROV-ID             PIC X(30).                      04080003
+RS9103     05  FILLER                   PIC X(45).                      04080004
+                                                                         04080005
+RS9104***************************************************************** 04080011
+RS9104*                                                                 04080021
+RS9104* DDNAME: HRHNCDHX   CDH-MAP-NOTFND-FILE - CDHFLDMP CLIENT-ID     * 04080031
+RS9104*         LOOKUP MISS EXCEPTION REPORT                           * 04080041
+RS9104*                                                                 04080051
+RS9104***************************************************************** 04080061
+RS9104                                                                  04080071
+RS9104 FD  CDH-MAP-NOTFND-FILE                                          04080081
+RS9104     RECORDING MODE IS F                                          04080091
+RS9104     LABEL RECORDS ARE STANDARD                                   04080101
+RS9104     BLOCK CONTAINS 0 RECORDS.                                    04080111
+RS9104                                                                  04080121
+RS9104 01  CDH-MAP-NOTFND-RECORD.                                       04080131
+RS9104     05  NF-VENDOR-CODE           PIC X(05).                      04080141
+RS9104     05  NF-CLAIM-CTL-NO          PIC 9(15).                      04080151
+RS9104     05  NF-GROUP-BASE-NO         PIC X(09).                      04080161
+RS9104     05  NF-GROUP-SECTION-NO      PIC X(04).                      04080171
+RS9104     05  FILLER                   PIC X(47).                      04080181
+RS9104                                                                  04080191
+RS9106***************************************************************** 04080201
+RS9106* DDNAME: HRHNARID   CAR-REC-AUDIT-FILE - MAPS EVERY GENERATED   * 04080211
+RS9106*         CAR-REC-ID BACK TO THE SOURCE CLAIM, ADJUSTMENT DATE,  * 04080221
+RS9106*         AND THE RUN THAT PRODUCED IT                           * 04080231
+RS9106***************************************************************** 04080241
+RS9106                                                                  04080251
+RS9106 FD  CAR-REC-AUDIT-FILE                                           04080261
+RS9106     RECORDING MODE IS F                                          04080271
+RS9106     LABEL RECORDS ARE STANDARD                                   04080281
+RS9106     BLOCK CONTAINS 0 RECORDS.                                    04080291
+RS9106                                                                  04080301
+RS9106 01  CAR-REC-AUDIT-RECORD.                                        04080311
+RS9106     05  AR-CAR-REC-ID            PIC X(50).                      04080321
+RS9106     05  AR-CLAIM-CTL-NO          PIC 9(15).                      04080331
+RS9106     05  AR-ADJUSTMENT-DATE       PIC X(08).                      04080341
+RS9106     05  AR-VENDOR-CODE           PIC X(05).                      04080351
+RS9106     05  AR-RUN-TIMEJ             PIC 9(03).                      04080361
+RS9106     05  AR-RUN-TIMEH             PIC 9(08).                      04080371
+RS9106     05  FILLER                   PIC X(11).                      04080381
+RS9106                                                                  04080391
+RS9107***************************************************************** 04080401
+RS9107* DDNAME: HRBNRSND   RESEND-CTL-FILE - TARGETED RESEND LIST OF   * 04080411
+RS9107*         CLAIM-CTL-NO VALUES TO REGENERATE WITHOUT RERUNNING    * 04080421
+RS9107*         THE FULL HRHNIAPC BATCH.  MISSING FILE IS A NO-OP.     * 04080431
+RS9107***************************************************************** 04080441
+RS9107                                                                  04080451
+RS9107 FD  RESEND-CTL-FILE                                              04080461
+RS9107     RECORDING MODE IS F                                          04080471
+RS9107     LABEL RECORDS ARE STANDARD                                   04080481
+RS9107     BLOCK CONTAINS 0 RECORDS.                                    04080491
+RS9107                                                                  04080501
+RS9107 01  RESEND-CTL-RECORD.                                           04080511
+RS9107     05  RSNF-CLAIM-CTL-NO        PIC 9(15).                      04080521
+RS9107     05  FILLER                   PIC X(65).                      04080531
+RS9107                                                                  04080541
+RS9108***************************************************************** 04080551
+RS9108* DDNAME: HRHNSSNX   SSN-EXPOSURE-FILE - FLAGS CLAIMS WHERE      * 04080561
+RS9108*         SUB-SOC-SEC-NO (RAW SSN) IS SENT IN THE CLEAR TO       * 04080571
+RS9108*         MCARE/NJCDH INSTEAD OF THE CERT-BASE ID THE OTHER      * 04080581
+RS9108*         VENDORS RECEIVE.  DOES NOT CARRY THE SSN ITSELF.       * 04080591
+RS9108***************************************************************** 04080601
+RS9108                                                                  04080611
+RS9108 FD  SSN-EXPOSURE-FILE                                            04080621
+RS9108     RECORDING MODE IS F                                          04080631
+RS9108     LABEL RECORDS ARE STANDARD                                   04080641
+RS9108     BLOCK CONTAINS 0 RECORDS.                                    04080651
+RS9108                                                                  04080661
+RS9108 01  SSN-EXPOSURE-RECORD.                                         04080671
+RS9108     05  SX-VENDOR-CODE           PIC X(05).                      04080681
+RS9108     05  SX-CLAIM-CTL-NO          PIC 9(15).                      04080691
+RS9108     05  SX-GROUP-BASE-NO         PIC X(09).                      04080701
+RS9108     05  SX-GROUP-SECTION-NO      PIC X(04).                      04080711
+RS9108     05  FILLER                   PIC X(47).                      04080721
+RS9108                                                                  04080731
+RS9109***************************************************************** 04080741
+RS9109* DDNAME: HRHNZDSQ   ZERO-DOL-SEQ-FILE - RECORDS EVERY CLAIM      * 04080751
+RS9109*         WHERE THE S-ZERO-DOL-HAD-DOL SWITCH FLIPS BETWEEN A     * 04080761
+RS9109*         ZERO-DOLLAR AND A DOLLAR-BEARING ADJUSTMENT ON THE      * 04080771
+RS9109*         SAME CLAIM, AND WHICH DIRECTION THE FLIP WENT.          * 04080781
+RS9109***************************************************************** 04080791
+RS9109                                                                  04080801
+RS9109 FD  ZERO-DOL-SEQ-FILE                                            04080811
+RS9109     RECORDING MODE IS F                                          04080821
+RS9109     LABEL RECORDS ARE STANDARD                                   04080831
+RS9109     BLOCK CONTAINS 0 RECORDS.                                    04080841
+RS9109                                                                  04080851
+RS9109 01  ZERO-DOL-SEQ-RECORD.                                         04080861
+RS9109     05  ZD-VENDOR-CODE           PIC X(05).                      04080871
+RS9109     05  ZD-CLAIM-CTL-NO          PIC 9(15).                      04080881
+RS9109     05  ZD-SEQUENCE-TYPE         PIC X(01).                      04080891
+RS9109         88  ZD-ZERO-AFTER-DOLLAR        VALUE 'Z'.               04080901
+RS9109         88  ZD-DOLLAR-AFTER-ZERO        VALUE 'R'.               04080911
+RS9109     05  FILLER                   PIC X(59).                      04080921
+RS9109                                                                  04080931
+RS9110***************************************************************** 04080941
+RS9110* DDNAME: HRBNVNDT    VENDOR-ONBOARD-FILE - NEW-VENDOR SENDER/    * 04080951
+RS9110*         RECEIVER IDENTITY AND PATIENT-ID SOURCE, KEYED BY       * 04080961
+RS9110*         VENDOR CODE.  LOADED INTO VENDOR-ONBOARD-TABLE.         * 04080971
+RS9110***************************************************************** 04080981
+RS9110                                                                  04080991
+RS9110 FD  VENDOR-ONBOARD-FILE                                          04081001
+RS9110     RECORDING MODE IS F                                          04081011
+RS9110     LABEL RECORDS ARE STANDARD                                   04081021
+RS9110     BLOCK CONTAINS 0 RECORDS.                                    04081031
+RS9110                                                                  04081041
+RS9110 01  VENDOR-ONBOARD-RECORD.                                       04081051
+RS9110     05  VOF-VENDOR-CODE          PIC X(05).                      04081061
+RS9110     05  VOF-SENDER-ID            PIC X(05).                      04081071
+RS9110     05  VOF-SENDER-NAME          PIC X(15).                      04081081
+RS9110     05  VOF-RECEIVER-ID          PIC X(05).                      04081091
+RS9110     05  VOF-RECEIVER-NAME        PIC X(15).                      04081101
+RS9110     05  VOF-OUTPUT-DDNAME        PIC X(08).                      04081111
+RS9110     05  VOF-PATIENT-ID-SRC       PIC X(01).                      04081121
+RS9110     05  FILLER                   PIC X(27).                      04081131
+RS9110                                                                  04081141
+RS9111***************************************************************** 04081151
+RS9111* DDNAME: HRBNPREX    PROVIDER-EXCLUSION-FILE - PROVIDER IDS     * 04081161
+RS9111*         EXCLUDED FROM OUTBOUND VENDOR FEEDS, OPTIONALLY        * 04081171
+RS9111*         SCOPED TO A SINGLE VENDOR.                             * 04081181
+RS9111***************************************************************** 04081191
+RS9111                                                                  04081201
+RS9111 FD  PROVIDER-EXCLUSION-FILE                                      04081211
+RS9111     RECORDING MODE IS F                                          04081221
+RS9111     LABEL RECORDS ARE STANDARD                                   04081231
+RS9111     BLOCK CONTAINS 0 RECORDS.                                    04081241
+RS9111                                                                  04081251
+RS9111 01  PROVIDER-EXCLUSION-RECORD.                                   04081261
+RS9111     05  PEX-PROVIDER-ID          PIC X(14).                      04081271
+RS9111     05  PEX-VENDOR-CODE          PIC X(05).                      04081281
+RS9111     05  FILLER                   PIC X(61).                      04081291
+RS9111                                                                  04081301
+RS9112***************************************************************** 04081311
+RS9112* DDNAME: HRHNCD8T    CDH-STAT8-TRACE-FILE - ONE RECORD FOR      * 04081321
+RS9112*         EVERY CDH='S'/STATUS='8' CLAIM THAT PROCESS-CLAIM      * 04081331
+RS9112*         RUNS FOR, NOW THAT THE MI1537/MI2203 SUPPRESSION IS    * 04081341
+RS9112*         COMMENTED OUT.  LETS THE TEAM CONFIRM WHETHER ANY OF   * 04081351
+RS9112*         THESE CLAIMS ARE BEING DOUBLE-COUNTED ACROSS VENDORS.  * 04081361
+RS9112***************************************************************** 04081371
+RS9112                                                                  04081381
+RS9112 FD  CDH-STAT8-TRACE-FILE                                         04081391
+RS9112     RECORDING MODE IS F                                          04081401
+RS9112     LABEL RECORDS ARE STANDARD                                   04081411
+RS9112     BLOCK CONTAINS 0 RECORDS.                                    04081421
+RS9112                                                                  04081431
+RS9112 01  CDH-STAT8-TRACE-RECORD.                                      04081441
+RS9112     05  C8T-CLAIM-CTL-NO         PIC 9(15).                      04081451
+RS9112     05  C8T-GRP-BASE             PIC X(09).                      04081461
+RS9112     05  C8T-CDH-IND              PIC X(01).                      04081471
+RS9112     05  C8T-CLAIM-STATUS         PIC X(01).                      04081481
+RS9112     05  C8T-VENDOR-CODE          PIC X(05).                      04081491
+RS9112     05  FILLER                   PIC X(48).                      04081501
+RS9112                                                                  04081511
+RS9113***************************************************************** 04081521
+RS9113* DDNAME: HRBNGTOT   GRAND-TOTAL-PRIOR-FILE - ONE-RECORD          * 04081531
+RS9113*         CONTROL FILE CARRYING THE LAST RUN'S GRAND TOTAL AND    * 04081541
+RS9113*         THE PERCENT TOLERANCE BAND TO ALERT OUTSIDE OF.         * 04081551
+RS9113*         MISSING FILE MEANS NO PRIOR TOTAL TO COMPARE AGAINST.   * 04081561
+RS9113***************************************************************** 04081571
+RS9113                                                                  04081581
+RS9113 FD  GRAND-TOTAL-PRIOR-FILE                                       04081591
+RS9113     RECORDING MODE IS F                                          04081601
+RS9113     LABEL RECORDS ARE STANDARD                                   04081611
+RS9113     BLOCK CONTAINS 0 RECORDS.                                    04081621
+RS9113                                                                  04081631
+RS9113 01  GRAND-TOTAL-PRIOR-RECORD.                                    04081641
+RS9113     05  GTP-PRIOR-GRAND-TOTAL    PIC S9(07)V9(02).               04081651
+RS9113     05  GTP-TOLERANCE-PERCENT    PIC 9(03)V9(02).                04081661
+RS9113     05  GTP-RUN-DATE             PIC X(08).                      04081671
+RS9113     05  FILLER                   PIC X(59).                      04081681
+RS9113                                                                  04081691
+RS9113***************************************************************** 04081701
+RS9113* DDNAME: HRHNGTOT   GRAND-TOTAL-HIST-FILE - THIS RUN'S GRAND     * 04081711
+RS9113*         TOTAL AND TOLERANCE PERCENT, WRITTEN AT FINALIZATION SO * 04081721
+RS9113*         IT CAN BE PROMOTED TO NEXT RUN'S HRBNGTOT.              * 04081731
+RS9113***************************************************************** 04081741
+RS9113                                                                  04081751
+RS9113 FD  GRAND-TOTAL-HIST-FILE                                        04081761
+RS9113     RECORDING MODE IS F                                          04081771
+RS9113     LABEL RECORDS ARE STANDARD                                   04081781
+RS9113     BLOCK CONTAINS 0 RECORDS.                                    04081791
+RS9113                                                                  04081801
+RS9113 01  GRAND-TOTAL-HIST-RECORD.                                     04081811
+RS9113     05  GTH-GRAND-TOTAL          PIC S9(07)V9(02).               04081821
+RS9113     05  GTH-TOLERANCE-PERCENT    PIC 9(03)V9(02).                04081831
+RS9113     05  GTH-RUN-DATE             PIC X(08).                      04081841
+RS9113     05  FILLER                   PIC X(59).                      04081851
+RS9113                                                                  04081861
+RS9114***************************************************************** 04081871
+RS9114* DDNAME: HRHNCDMH  CDHFLDMP-HISTORY-FILE - ONE RECORD FOR EVERY* 04081881
+RS9114*        SUCCESSFUL CLIENT-ID MAPPING LOOKUP AGAINST CDHFLDMP,  * 04081891
+RS9114*        CARRYING THE GENO-VENDOR-KEY, THE FIELD VALUE THAT WAS * 04081901
+RS9114*        MATCHED, AND THE DATE THIS RUN USED IT - AN EFFECTIVE- * 04081911
+RS9114*        DATED TRAIL OF WHAT CDHFLDMP SAID ON A GIVEN RUN DATE. * 04081921
+RS9114***************************************************************** 04081931
+RS9114                                                                  04081941
+RS9114 FD  CDHFLDMP-HISTORY-FILE                                        04081951
+RS9114     RECORDING MODE IS F                                          04081961
+RS9114     LABEL RECORDS ARE STANDARD                                   04081971
+RS9114     BLOCK CONTAINS 0 RECORDS.                                    04081981
+RS9114                                                                  04081991
+RS9114 01  CDHFLDMP-HISTORY-RECORD.                                     04082001
+RS9114     05  CDMH-PLAN-CODE           PIC 9(04).                      04082011
+RS9114     05  CDMH-VENDOR-CODE         PIC X(05).                      04082021
+RS9114     05  CDMH-GROUP-BASE-NO       PIC X(09).                      04082031
+RS9114     05  CDMH-GROUP-SECTION-NO    PIC X(04).                      04082041
+RS9114     05  CDMH-PACKAGE-CODE        PIC 9(03).                      04082051
+RS9114     05  CDMH-FIELD-NAME          PIC X(08).                      04082061
+RS9114     05  CDMH-FIELD-VALUE         PIC X(30).                      04082071
+RS9114     05  CDMH-EFFECTIVE-DATE      PIC X(08).                      04082081
+RS9114     05  FILLER                   PIC X(09).                      04082091
+RS9114                                                                  04082101
+RS9115***************************************************************** 04082111
+RS9115* DDNAME: HRHNEAVS  EAV-VOLUME-SUMMARY-FILE - ONE ROW PER VENDOR* 04082121
+RS9115*        HEAD/DETAIL/TRAILER COUNT PLUS ONE FINAL TOTAL ROW,    * 04082131
+RS9115*        WRITTEN EACH RUN SO EAV CLAIMS VOLUME CAN BE QUERIED   * 04082141
+RS9115*        INSTEAD OF PARSED OUT OF JOB OUTPUT BY HAND.           * 04082151
+RS9115***************************************************************** 04082161
+RS9115                                                                  04082171
+RS9115 FD  EAV-VOLUME-SUMMARY-FILE                                      04082181
+RS9115     RECORDING MODE IS F                                          04082191
+RS9115     LABEL RECORDS ARE STANDARD                                   04082201
+RS9115     BLOCK CONTAINS 0 RECORDS.                                    04082211
+RS9115                                                                  04082221
+RS9115 01  EAV-VOLUME-SUMMARY-RECORD.                                   04082231
+RS9115     05  EVS-RUN-DATE             PIC X(08).                      04082241
+RS9115     05  EVS-VENDOR-CODE          PIC X(05).                      04082251
+RS9115     05  EVS-HEAD-COUNT           PIC 9(08).                      04082261
+RS9115     05  EVS-DETAIL-COUNT         PIC 9(08).                      04082271
+RS9115     05  EVS-TRAILER-COUNT        PIC 9(08).                      04082281
+RS9115     05  EVS-TOTAL-DOLLAR-AMT     PIC S9(09)V9(02).               04082291
+RS9115     05  FILLER                   PIC X(32).                      04082301
+RS9115                                                                  04082311
+RS9116***************************************************************** 04082321
+RS9116* DDNAME: HRHNCGX   COMINGLE-EXCEPTION-FILE - ONE RECORD EVERY  * 04082331
+RS9116*         TIME A COMINGLE CATEGORY REMAP (E.G. GENO-DED-EQ-OOP'S* 04082341
+RS9116*         DED->OOP RECLASSIFICATION) ACTUALLY FIRES ON A CLAIM  * 04082351
+RS9116*         LINE, SO FINANCE CAN AUDIT THAT COMINGLE LOGIC ISN'T  * 04082361
+RS9116*         MISCLASSIFYING DEDUCTIBLE DOLLARS AS OUT-OF-POCKET.   * 04082371
+RS9116***************************************************************** 04082381
+RS9116                                                                  04082391
+RS9116 FD  COMINGLE-EXCEPTION-FILE                                      04082401
+RS9116     RECORDING MODE IS F                                          04082411
+RS9116     LABEL RECORDS ARE STANDARD                                   04082421
+RS9116     BLOCK CONTAINS 0 RECORDS.                                    04082431
+RS9116                                                                  04082441
+RS9116 01  COMINGLE-EXCEPTION-RECORD.                                   04082451
+RS9116     05  CGX-VENDOR-CODE          PIC X(05).                      04082461
+RS9116     05  CGX-CLAIM-CTL-NO         PIC 9(15).                      04082471
+RS9116     05  CGX-LINE-NO              PIC 9(03).                      04082481
+RS9116     05  CGX-BEFORE-CATEGORY      PIC X(10).                      04082491
+RS9116     05  CGX-AFTER-CATEGORY       PIC X(10).                      04082501
+RS9116     05  CGX-REMAP-AMOUNT         PIC S9(7)V99.                   04082511
+RS9116     05  FILLER                   PIC X(30).                      04082521
+RS9116                                                                  04082531
+RS9118******************************************************************04082541
+RS9118* DDNAME: HRHNSCL   SUBPROGRAM-CALL-LOG-FILE - ONE RECORD EVERY  *04082551
+RS9118* TIME HRHSMASN, HRHSTPOS, HRHSEHNC, OR C-ENROLL-PROGRAM         *04082561
+RS9118* (HRHSID01) IS CALLED DURING CLAIM PROCESSING, LOGGING          *04082571
+RS9118* WHICH SUBPROGRAM RAN AND WHETHER IT CAME BACK GOOD, SO         *04082581
+RS9118* A SILENT BAD RETURN (E.G. HRHSMASN NOT FINDING A               *04082591
+RS9118* CROSS-REFERENCE ID) HAS OPERATIONAL VISIBILITY.                *04082601
+RS9118******************************************************************04082611
+RS9118                                                                  04082621
+RS9118 FD  SUBPROGRAM-CALL-LOG-FILE                                     04082631
+RS9118     RECORDING MODE IS F                                          04082641
+RS9118     LABEL RECORDS ARE STANDARD                                   04082651
+RS9118     BLOCK CONTAINS 0 RECORDS.                                    04082661
+RS9118                                                                  04082671
+RS9118 01  SUBPROGRAM-CALL-LOG-RECORD.                                  04082681
+RS9118     05  SCL-RUN-DATE             PIC X(08).                      04082691
+RS9118     05  SCL-CLAIM-CTL-NO         PIC 9(15).                      04082701
+RS9118     05  SCL-VENDOR-CODE          PIC X(05).                      04082711
+RS9118     05  SCL-SUBPROGRAM-NAME      PIC X(08).                      04082721
+RS9118     05  SCL-CALL-OUTCOME         PIC X(01).                      04082731
+RS9118         88  SCL-CALL-SUCCESSFUL      VALUE 'Y'.                  04082741
+RS9118         88  SCL-CALL-FAILED          VALUE 'N'.                  04082751
+RS9118     05  FILLER                   PIC X(40).                      04082761
+RS9118                                                                  04082771
+RS9119******************************************************************04082772
+RS9119* DDNAME: HRHNBTD   BIT-TWIDDLE-DIFF-LOG-FILE - ONE             * 04082782
+RS9119* RECORD EVERY TIME A CLAIM FIELD IS PASSED THROUGH             * 04082792
+RS9119* C-BIT-TWIDDLER (HRTP66BC), SHOWING THE VALUE BEFORE           * 04082802
+RS9119* AND AFTER THE BIT-LEVEL PATCH SO THE EFFECT OF THE            * 04082812
+RS9119* CALL IS VISIBLE WITHOUT REVERSE-ENGINEERING HRTP66BC.         * 04082822
+RS9119******************************************************************04082832
+RS9119                                                                  04082842
+RS9119 FD  BIT-TWIDDLE-DIFF-LOG-FILE                                    04082852
+RS9119     RECORDING MODE IS F                                          04082862
+RS9119     LABEL RECORDS ARE STANDARD                                   04082872
+RS9119     BLOCK CONTAINS 0 RECORDS.                                    04082882
+RS9119                                                                  04082892
+RS9119 01  BIT-TWIDDLE-DIFF-RECORD.                                     04082902
+RS9119     05  BTD-VENDOR-CODE          PIC X(05).                      04082912
+RS9119     05  BTD-CLAIM-CTL-NO         PIC 9(15).                      04082922
+RS9119     05  BTD-LINE-NO              PIC 9(03).                      04082932
+RS9119     05  BTD-FIELD-NAME           PIC X(08).                      04082942
+RS9119     05  BTD-BEFORE-VALUE         PIC X(01).                      04082952
+RS9119     05  BTD-AFTER-VALUE          PIC X(01).                      04082962
+RS9119     05  FILLER                   PIC X(40).                      04082972
+RS9119                                                                  04082982
+RS9122******************************************************************04082973
+RS9122* DDNAME: HRBNBWIN BATCH-WINDOW-CONTROL-FILE - ONE-RECORD        *04082974
+RS9122*         CONTROL FILE CARRYING THE CLAIM-COUNT CHECK INTERVAL   *04082975
+RS9122*         AND MINIMUM CLAIMS-PER-MINUTE THROUGHPUT THRESHOLD     *04082976
+RS9122*         FOR THE BATCH-WINDOW ALERT.  MISSING FILE DISABLES THE *04082977
+RS9122*         CHECK.                                                 *04082978
+RS9122******************************************************************04082979
+RS9122                                                                  04082980
+RS9122 FD  BATCH-WINDOW-CONTROL-FILE                                    04082981
+RS9122     RECORDING MODE IS F                                          04082982
+RS9122     LABEL RECORDS ARE STANDARD                                   04082983
+RS9122     BLOCK CONTAINS 0 RECORDS.                                    04082984
+RS9122                                                                  04082985
+RS9122 01  BATCH-WINDOW-CONTROL-RECORD.                                 04082986
+RS9122     05  BWR-CHECK-INTERVAL-CLAIMS PIC 9(05).                     04082987
+RS9122     05  BWR-MIN-CLAIMS-PER-MINUTE PIC 9(05).                     04082988
+RS9122     05  FILLER                    PIC X(70).                     04082989
+RS9122                                                                  04082990
       ***************************************************************** 04080005
       *          WORKING STORAGE                                      * 04090005
       ***************************************************************** 04100005
@@ -519,6 +905,21 @@ AN1781     05  AN-TOT-CRMK-OUT-RECARCH  PIC S9(09) COMP SYNC VALUE +0.  04790005
 AN1781     05  A-BAT-TRL-OOP-AMT-AAR    PIC S9(09) COMP SYNC VALUE +0.  04791005
 AN1781     05  AN-BAT-DETAIL-RECARCH-OR PIC S9(09) COMP SYNC VALUE +0.  04792005
                                                                         04793005
+RS9102     05  A-TOT-VENDOR-DETAIL-OUT  PIC S9(09) COMP SYNC VALUE +0.  04793105
+RS9104     05  A-TOT-CDH-MAP-NOTFND     PIC S9(09) COMP SYNC VALUE +0.  04793205
+RS9106     05  A-TOT-CAR-REC-AUDIT      PIC S9(09) COMP SYNC VALUE +0.  04793305
+RS9108     05  A-TOT-SSN-EXPOSURE       PIC S9(09) COMP SYNC VALUE +0.  04793405
+RS9109     05  A-TOT-ZERO-AFTER-DOLLAR  PIC S9(09) COMP SYNC VALUE +0.  04793505
+RS9109     05  A-TOT-DOLLAR-AFTER-ZERO  PIC S9(09) COMP SYNC VALUE +0.  04793605
+RS9112     05  A-TOT-CDH-STAT8-TRACE    PIC S9(09) COMP SYNC VALUE +0.  04793705
+RS9114     05  A-TOT-CDHFLDMP-HISTORY   PIC S9(09) COMP SYNC VALUE +0.  04793805
+RS9116     05  A-TOT-COMINGLE-EXCEPTION PIC S9(09) COMP SYNC VALUE +0.  04793905
+RS9118     05  A-TOT-SUBPROG-CALL-LOG   PIC S9(09) COMP SYNC VALUE +0.  04793925
+RS9118     05  A-TOT-SUBPROG-CALL-BAD   PIC S9(09) COMP SYNC VALUE +0.  04793950
+RS9119     05  A-TOT-BIT-TWIDDLE-DIFF   PIC S9(09) COMP SYNC VALUE +0.  04793975
+RS9121     05  A-TOT-NO-VENDOR-FILE-WRTN PIC S9(09) COMP SYNC VALUE +0. 04793985
+RS9122     05  A-TOT-BATCH-WINDOW-ALERTS PIC S9(09) COMP SYNC VALUE +0. 04793995
+                                                                        04794005
       ***************************************************************** 04794005
       *          CONSTANTS                                            * 04795005
       ***************************************************************** 04796005
@@ -882,6 +1283,14 @@ NJ0192         ==:L3:== BY ==10==.                                      07970005
 NJ0192     COPY HQCYDATC.                                               07980005
 NJ0192 REPLACE OFF.                                                     07990005
 NJ0192                                                                  08000005
+RS9101     COPY HRHYVRTC.                                               08005005
+RS9103     COPY HRHYBHLC.                                               08005105
+RS9107     COPY HRHYRSND.                                               08005205
+RS9110     COPY HRHYVNDT.                                               08005305
+RS9111     COPY HRHYPREX.                                               08005405
+RS9113     COPY HRHYGTOT.                                               08005405
+RS9122     COPY HRHYBWIN.                                               08005505
+RS9101                                                                  08006005
       /**************************************************************** 08010005
       *          SWITCHES                                             * 08020005
       ***************************************************************** 08030005
@@ -915,7 +1324,67 @@ MI2155                                                                  08300005
 MD838A     05  CLM-INCL-EXCL            PIC X(02) VALUE '01'.           08301007
 MD838A         88 CLAIM-INCLUDE                   VALUE '01'.           08302007
 MD838A         88 CLAIM-EXCLUDE                   VALUE '00'.           08303007
+RS9102                                                                  08303107
+RS9102     05  SW-VENDOR-RECON          PIC X(01) VALUE 'Y'.            08303207
+RS9102         88  VENDOR-RECON-OK                 VALUE 'Y'.           08303307
+RS9102         88  VENDOR-RECON-DISCREPANCY        VALUE 'N'.           08303407
 MD838A                                                                  08304007
+RS9104     05  SW-CDH-NOTFND-FILE       PIC X(01) VALUE 'N'.            08304107
+RS9104         88  CDH-NOTFND-FILE-OPEN            VALUE 'Y'.           08304207
+RS9104         88  CDH-NOTFND-FILE-NOT-OPEN        VALUE 'N'.           08304307
+RS9104                                                                  08304407
+RS9106     05  SW-CAR-AUDIT-FILE        PIC X(01) VALUE 'N'.            08304507
+RS9106         88  CAR-AUDIT-FILE-OPEN              VALUE 'Y'.          08304607
+RS9106         88  CAR-AUDIT-FILE-NOT-OPEN          VALUE 'N'.          08304707
+RS9106                                                                  08304807
+RS9108     05  SW-SSN-EXPOSURE-FILE     PIC X(01) VALUE 'N'.            08304907
+RS9108         88  SSN-EXPOSURE-FILE-OPEN           VALUE 'Y'.          08305007
+RS9108         88  SSN-EXPOSURE-FILE-NOT-OPEN       VALUE 'N'.          08305107
+RS9108                                                                  08305207
+RS9109     05  SW-ZERO-DOL-SEQ-FILE     PIC X(01) VALUE 'N'.            08305307
+RS9109         88  ZERO-DOL-SEQ-FILE-OPEN           VALUE 'Y'.          08305407
+RS9109         88  ZERO-DOL-SEQ-FILE-NOT-OPEN       VALUE 'N'.          08305507
+RS9109                                                                  08305607
+RS9112     05  SW-CDH-STAT8-TRACE-FILE  PIC X(01) VALUE 'N'.            08305607
+RS9112         88  CDH-STAT8-TRACE-FILE-OPEN        VALUE 'Y'.          08305707
+RS9112         88  CDH-STAT8-TRACE-FILE-NOT-OPEN    VALUE 'N'.          08305807
+RS9112                                                                  08305907
+RS9113     05  SW-GRAND-TOTAL-PRIOR-AVAIL PIC X(01) VALUE 'N'.          08305917
+RS9113         88  GRAND-TOTAL-PRIOR-AVAILABLE      VALUE 'Y'.          08305927
+RS9113         88  GRAND-TOTAL-PRIOR-NOT-AVAILABLE   VALUE 'N'.         08305937
+RS9113                                                                  08305947
+RS9113     05  SW-GRAND-TOTAL-HIST-FILE  PIC X(01) VALUE 'N'.           08305957
+RS9113         88  GRAND-TOTAL-HIST-FILE-OPEN        VALUE 'Y'.         08305967
+RS9113         88  GRAND-TOTAL-HIST-FILE-NOT-OPEN    VALUE 'N'.         08305977
+RS9113                                                                  08305987
+RS9114     05  SW-CDHFLDMP-HISTORY-FILE  PIC X(01) VALUE 'N'.           08305997
+RS9114         88  CDHFLDMP-HISTORY-FILE-OPEN        VALUE 'Y'.         08306007
+RS9114         88  CDHFLDMP-HISTORY-FILE-NOT-OPEN    VALUE 'N'.         08306017
+RS9114                                                                  08306027
+RS9115     05  SW-EAV-VOLUME-SUMMARY-FILE PIC X(01) VALUE 'N'.          08306037
+RS9115         88  EAV-VOLUME-SUMMARY-FILE-OPEN      VALUE 'Y'.         08306047
+RS9115         88  EAV-VOLUME-SUMMARY-FILE-NOT-OPEN  VALUE 'N'.         08306057
+RS9115                                                                  08306067
+RS9116     05  SW-COMINGLE-EXCEPTION-FILE PIC X(01) VALUE 'N'.          08306077
+RS9116         88  COMINGLE-EXCEPTION-FILE-OPEN      VALUE 'Y'.         08306087
+RS9116         88  COMINGLE-EXCEPTION-FILE-NOT-OPEN  VALUE 'N'.         08306097
+RS9116                                                                  08306107
+RS9118     05  SW-SUBPROGRAM-CALL-LOG-FILE PIC X(01) VALUE 'N'.         08306117
+RS9118         88  SUBPROGRAM-CALL-LOG-FILE-OPEN     VALUE 'Y'.         08306127
+RS9118         88  SUBPROGRAM-CALL-LOG-FILE-NOT-OPEN VALUE 'N'.         08306137
+RS9118                                                                  08306147
+RS9119     05  SW-BIT-TWIDDLE-DIFF-FILE    PIC X(01) VALUE 'N'.         08306157
+RS9119         88  BIT-TWIDDLE-DIFF-FILE-OPEN        VALUE 'Y'.         08306167
+RS9119         88  BIT-TWIDDLE-DIFF-FILE-NOT-OPEN    VALUE 'N'.         08306177
+RS9119                                                                  08306187
+RS9121     05  SW-VENDOR-FILE-WRITTEN      PIC X(01) VALUE 'N'.         08306197
+RS9121         88  VENDOR-FILE-WRITTEN               VALUE 'Y'.         08306207
+RS9121         88  VENDOR-FILE-NOT-WRITTEN           VALUE 'N'.         08306217
+RS9121                                                                  08306227
+RS9122     05  SW-BATCH-WINDOW-CONTROL-AVAIL PIC X(01) VALUE 'N'.       08306237
+RS9122         88  BATCH-WINDOW-CONTROL-AVAILABLE    VALUE 'Y'.         08306247
+RS9122         88  BATCH-WINDOW-CONTROL-NOT-AVAILABLE VALUE 'N'.        08306257
+RS9122                                                                  08306267
 MD6619     05  WS-SUBSCRIBER-PLAN             PIC 9(03).                08310005
 MD6619     05  WS-SUBSCRIBER-PLAN-X  REDEFINES WS-SUBSCRIBER-PLAN       08320005
 MD6619                                        PIC X(03).                08330005
@@ -927,6 +1396,95 @@ MI2155         88  W-HRBNGENO-REC-NOT-FND     VALUE  '23'.              08380005
 MI2155         88  W-HRBNGENO-INV-NEXT-REC    VALUE  '46' '92'.         08390005
 MI2155         88  W-HRBNGENO-GOOD-CLOSE      VALUES '00'.              08400005
 MI2155                                                                  08410005
+RS9101     05  W-HRBNVRTC-STATUS              PIC X(02).                08411005
+RS9101         88  W-HRBNVRTC-GOOD-OPEN       VALUES '00' '97'.         08412005
+RS9101         88  W-HRBNVRTC-GOOD-READ       VALUES '00' '10'.         08413005
+RS9101         88  W-HRBNVRTC-GOOD-CLOSE      VALUES '00'.              08414005
+RS9101                                                                  08415005
+RS9103     05  W-HRHNIBHF-STATUS              PIC X(02).                08415105
+RS9103         88  W-HRHNIBHF-GOOD-OPEN       VALUES '00' '97'.         08415205
+RS9103         88  W-HRHNIBHF-GOOD-READ       VALUES '00' '10'.         08415305
+RS9103         88  W-HRHNIBHF-GOOD-CLOSE      VALUES '00'.              08415405
+RS9103                                                                  08415505
+RS9104     05  W-HRHNCDHX-STATUS              PIC X(02).                08415605
+RS9104         88  W-HRHNCDHX-GOOD-OPEN       VALUES '00' '97'.         08415705
+RS9104         88  W-HRHNCDHX-GOOD-WRITE      VALUE  '00'.              08415805
+RS9104         88  W-HRHNCDHX-GOOD-CLOSE      VALUES '00'.              08415905
+RS9104                                                                  08416005
+RS9106     05  W-HRHNARID-STATUS              PIC X(02).                08416105
+RS9106         88  W-HRHNARID-GOOD-OPEN       VALUES '00' '97'.         08416205
+RS9106         88  W-HRHNARID-GOOD-WRITE      VALUE  '00'.              08416305
+RS9106         88  W-HRHNARID-GOOD-CLOSE      VALUES '00'.              08416405
+RS9106                                                                  08416505
+RS9107     05  W-HRBNRSND-STATUS              PIC X(02).                08416605
+RS9107         88  W-HRBNRSND-GOOD-OPEN       VALUES '00' '97'.         08416705
+RS9107         88  W-HRBNRSND-GOOD-READ       VALUES '00' '10'.         08416805
+RS9107         88  W-HRBNRSND-GOOD-CLOSE      VALUES '00'.              08416905
+RS9107                                                                  08417005
+RS9108     05  W-HRHNSSNX-STATUS              PIC X(02).                08417105
+RS9108         88  W-HRHNSSNX-GOOD-OPEN       VALUES '00' '97'.         08417205
+RS9108         88  W-HRHNSSNX-GOOD-WRITE      VALUE  '00'.              08417305
+RS9108         88  W-HRHNSSNX-GOOD-CLOSE      VALUES '00'.              08417405
+RS9108                                                                  08417505
+RS9109     05  W-HRHNZDSQ-STATUS              PIC X(02).                08417605
+RS9109         88  W-HRHNZDSQ-GOOD-OPEN       VALUES '00' '97'.         08417705
+RS9109         88  W-HRHNZDSQ-GOOD-WRITE      VALUE  '00'.              08417805
+RS9109         88  W-HRHNZDSQ-GOOD-CLOSE      VALUES '00'.              08417905
+RS9109                                                                  08418005
+RS9110     05  W-HRBNVNDT-STATUS              PIC X(02).                08418105
+RS9110         88  W-HRBNVNDT-GOOD-OPEN       VALUES '00' '97'.         08418205
+RS9110         88  W-HRBNVNDT-GOOD-READ       VALUES '00' '10'.         08418305
+RS9110         88  W-HRBNVNDT-GOOD-CLOSE      VALUES '00'.              08418405
+RS9110                                                                  08418505
+RS9111     05  W-HRBNPREX-STATUS              PIC X(02).                08418605
+RS9111         88  W-HRBNPREX-GOOD-OPEN       VALUES '00' '97'.         08418705
+RS9111         88  W-HRBNPREX-GOOD-READ       VALUES '00' '10'.         08418805
+RS9111         88  W-HRBNPREX-GOOD-CLOSE      VALUES '00'.              08418905
+RS9111                                                                  08419005
+RS9112     05  W-HRHNCD8T-STATUS              PIC X(02).                08419105
+RS9112         88  W-HRHNCD8T-GOOD-OPEN       VALUES '00' '97'.         08419205
+RS9112         88  W-HRHNCD8T-GOOD-WRITE      VALUE  '00'.              08419305
+RS9112         88  W-HRHNCD8T-GOOD-CLOSE      VALUES '00'.              08419405
+RS9112                                                                  08419505
+RS9113     05  W-HRBNGTOT-STATUS              PIC X(02).                08419515
+RS9113         88  W-HRBNGTOT-GOOD-OPEN       VALUES '00' '97'.         08419525
+RS9113         88  W-HRBNGTOT-GOOD-READ       VALUES '00' '10'.         08419535
+RS9113         88  W-HRBNGTOT-GOOD-CLOSE      VALUES '00'.              08419545
+RS9113                                                                  08419555
+RS9113     05  W-HRHNGTOT-STATUS              PIC X(02).                08419565
+RS9113         88  W-HRHNGTOT-GOOD-OPEN       VALUES '00' '97'.         08419575
+RS9113         88  W-HRHNGTOT-GOOD-WRITE      VALUE  '00'.              08419585
+RS9113         88  W-HRHNGTOT-GOOD-CLOSE      VALUES '00'.              08419595
+RS9114                                                                  08419605
+RS9114     05  W-HRHNCDMH-STATUS              PIC X(02).                08419615
+RS9114         88  W-HRHNCDMH-GOOD-OPEN       VALUES '00' '97'.         08419625
+RS9114         88  W-HRHNCDMH-GOOD-WRITE      VALUE  '00'.              08419635
+RS9114         88  W-HRHNCDMH-GOOD-CLOSE      VALUES '00'.              08419645
+RS9115                                                                  08419655
+RS9115     05  W-HRHNEAVS-STATUS              PIC X(02).                08419665
+RS9115         88  W-HRHNEAVS-GOOD-OPEN       VALUES '00' '97'.         08419675
+RS9115         88  W-HRHNEAVS-GOOD-WRITE      VALUE  '00'.              08419685
+RS9115         88  W-HRHNEAVS-GOOD-CLOSE      VALUES '00'.              08419695
+RS9116                                                                  08419705
+RS9116     05  W-HRHNCGX-STATUS               PIC X(02).                08419715
+RS9116         88  W-HRHNCGX-GOOD-OPEN        VALUES '00' '97'.         08419725
+RS9116         88  W-HRHNCGX-GOOD-WRITE       VALUE  '00'.              08419735
+RS9116         88  W-HRHNCGX-GOOD-CLOSE       VALUES '00'.              08419745
+RS9118                                                                  08419755
+RS9118     05  W-HRHNSCL-STATUS               PIC X(02).                08419765
+RS9118         88  W-HRHNSCL-GOOD-OPEN        VALUES '00' '97'.         08419775
+RS9118         88  W-HRHNSCL-GOOD-WRITE       VALUE  '00'.              08419785
+RS9118         88  W-HRHNSCL-GOOD-CLOSE       VALUES '00'.              08419795
+RS9119                                                                  08419805
+RS9119     05  W-HRHNBTD-STATUS               PIC X(02).                08419815
+RS9119         88  W-HRHNBTD-GOOD-OPEN        VALUES '00' '97'.         08419825
+RS9119         88  W-HRHNBTD-GOOD-WRITE       VALUE  '00'.              08419835
+RS9119         88  W-HRHNBTD-GOOD-CLOSE       VALUES '00'.              08419845
+RS9122                                                                  08419855
+RS9122     05  W-HRBNBWIN-STATUS              PIC X(02).                08419865
+RS9122         88  W-HRBNBWIN-GOOD-OPEN       VALUES '00' '97'.         08419875
+RS9122         88  W-HRBNBWIN-GOOD-READ       VALUES '00' '10'.         08419885
+RS9122         88  W-HRBNBWIN-GOOD-CLOSE      VALUES '00'.              08419895
            05  W-FILE-STATUS        PIC X(02) VALUE ZERO.               08420005
                88  W-GOOD-OPEN                VALUES '00' '97'.         08430005
                88  W-GOOD-READ                VALUES '00' '10'.         08440005
@@ -1586,6 +2144,17 @@ MD7684             15  FILLER     PIC X(16) VALUE 'SECTION/PACKAGE '.   14880005
 MD7684             15  FILLER     PIC X(13) VALUE 'WITH HDRT5W2K'.      14890005
 MD7684             15  FILLER     PIC X(353) VALUE SPACES.              14900005
 MD7684                                                                  14910005
+RS9105     05  CVSCM-EXCEPTION-RECORD.                                  14901005
+RS9105         10  CVX-CLAIM-ID              PIC X(17).                 14902005
+RS9105         10  FILLER                    PIC X(01) VALUE SPACE.     14903005
+RS9105         10  CVX-MEMBER-ID             PIC X(20).                 14904005
+RS9105         10  FILLER                    PIC X(01) VALUE SPACE.     14905005
+RS9105         10  CVX-REJECT-REASON-CODE    PIC X(02).                 14906005
+RS9105         10  FILLER                    PIC X(01) VALUE SPACE.     14907005
+RS9105         10  CVX-REJECT-REASON-TEXT    PIC X(40).                 14908005
+RS9105         10  FILLER                    PIC X(01) VALUE SPACE.     14909005
+RS9105         10  CVX-DOLLAR-AMT            PIC -(9)9.99.              14910105
+RS9105                                                                  14910205
 ******** ************************************************************** 14920005
 ******** *          I O  A C C E S S O R  W O R K  A R E A              14930005
 ******** ************************************************************** 14940005
@@ -1851,6 +2420,51 @@ NJ0983     05  L-INVM-RETURN-AREA.                                      17360005
 MN0489         10  L-INVM-RETURN-OUTBOUND-RECORD      PIC X(10000).     17370005
 NJ0983         10  L-INVM-RETURN-CODE                 PIC X(02).        17380005
 NJ0983                                                                  17390005
+RS9117***************************************************************** 17391005
+RS9117* INVENOMP-ROUTING-PLANS - SUBSCRIBER PLAN CODES THAT ROUTE THE * 17392005
+RS9117* CLAIM THROUGH 4000-MAP-FROM-INVENOMP INSTEAD OF THE ORIGINAL  * 17393005
+RS9117* INVENOUT GENO PATH.  ONE TABLE-DRIVEN RULE IN PLACE OF THE    * 17394005
+RS9117* SEPARATE NJ0983/MD8008/MI2783 PLAN-CODE LITERAL CHECKS THAT   * 17395005
+RS9117* USED TO BE SCATTERED THROUGH PROCESS-CLAIM.                   * 17396005
+RS9117***************************************************************** 17397005
+RS9117 01  INVENOMP-ROUTING-PLANS.                                      17397105
+RS9117     05  FILLER                PIC 9(03)   VALUE 780.             17397205
+RS9117     05  FILLER                PIC 9(03)   VALUE 580.             17397305
+RS9117     05  FILLER                PIC 9(03)   VALUE 690.             17397405
+RS9117     05  FILLER                PIC 9(03)   VALUE 710.             17397505
+RS9117                                                                  17397605
+RS9117 01  FILLER REDEFINES INVENOMP-ROUTING-PLANS.                     17397705
+RS9117     05  IVR-PLAN-CODE         PIC 9(03)                          17397805
+RS9117                               OCCURS 4 TIMES                     17397905
+RS9117                               INDEXED BY IVR-NDX.                17398005
+RS9117                                                                  17398105
+RS9120******************************************************************17398110
+RS9120* PROVIDER-GROUP-EXCEPTION-NUMBERS - NAMED PROVIDER-GROUP-      * 17398120
+RS9120* NUMBER LITERALS USED TO ROUTE/BYPASS WRITE-VENDOR-FILE        * 17398130
+RS9120* FOR SPECIFIC PROVIDER GROUPS, IN PLACE OF THE SIX RAW         * 17398140
+RS9120* LITERAL STRING COMPARES ADDED OVER TIME BY AN1887,            * 17398150
+RS9120* MI1323, AN6295, AN1560, AND AN1781.                           * 17398160
+RS9120******************************************************************17398170
+RS9120 01  PROVIDER-GROUP-EXCEPTION-NUMBERS.                            17398180
+RS9120*    CAREMARK'S OWN PROVIDER GROUP - COMINGLE BYPASS              17398190
+RS9120     05  PGE-CAREMARK-GROUP    PIC X(14)                          17398200
+RS9120                    VALUE '780200CAREMARK'.                       17398210
+RS9120*    CAREMARK MAIL-ORDER PROVIDER GROUP - COMINGLE BYPASS         17398220
+RS9120     05  PGE-CMARK01-GROUP     PIC X(14)                          17398230
+RS9120                    VALUE '7102000CMARK01'.                       17398240
+RS9120*    BEHAVIORAL HEALTH COMINGLE PROVIDER GROUP - BYPASS           17398250
+RS9120     05  PGE-COMINGLE-GROUP    PIC X(14)                          17398260
+RS9120                    VALUE '2200BHCOMINGLE'.                       17398270
+RS9120*    ACARE/AOPTR POST-HISTORY EXCLUSION PROVIDER GROUP            17398280
+RS9120     05  PGE-POSTHIST-ACARE-GROUP PIC X(14)                       17398290
+RS9120                    VALUE '220000POSTHIST'.                       17398300
+RS9120*    AOPTM/MAGLN/BEACN POST-HISTORY EXCLUSION PROVIDER GRP        17398310
+RS9120     05  PGE-POSTHIST-AOPTM-GROUP PIC X(14)                       17398320
+RS9120                    VALUE '2200BHPOSTHIST'.                       17398330
+RS9120*    AARCH POST-HISTORY EXCLUSION PROVIDER GROUP                  17398340
+RS9120     05  PGE-POSTHIST-AARCH-GROUP PIC X(14)                       17398350
+RS9120                    VALUE '220SRXPOSTHIST'.                       17398360
+RS9120                                                                  17398370
 NJ9032 01  HRHSEHNC-PARMS.                                              17400005
 NJ9032     REPLACE ==:P:==   BY ==L-==                                  17410005
 NJ9032             ==:L2:==  BY ==05==                                  17420005
@@ -1944,7 +2558,14 @@ MI0730*MI2203   ELSE                                                    18200005
 MI1537*MI2203      IF CONSUMER-DRIVEN-HEALTH-IND NOT = 'S' OR           18210005
 MI1537*MI2203        (CONSUMER-DRIVEN-HEALTH-IND    = 'S' AND           18220005
 MI1537*MI2203         CLAIM-PROCESS-STATUS      NOT = '8')              18230005
+RS9107                IF RESEND-MODE-ON                                 18233005
+RS9107                    PERFORM CHECK-RESEND-LIST                     18236005
+RS9107                END-IF                                            18239005
+RS9107                IF RESEND-MODE-OFF OR CLAIM-RESEND-ELIGIBLE       18239105
                       PERFORM PROCESS-CLAIM                             18240005
+RS9107                ELSE                                              18240105
+RS9107                    CONTINUE                                      18240205
+RS9107                END-IF                                            18240305
 MI1537*MI2203      END-IF                                               18250005
 MI0730*MI2203   END-IF                                                  18260005
                                                                         18270005
@@ -2016,6 +2637,113 @@ MD7684        END-IF                                                    18920005
 MD7684                                                                  18930005
 MD7684        WRITE OUT-CVSCM-VEND-RECORDS FROM RPT-ERR-HDR-1ST-LINE    18940005
 MD7684                                                                  18950005
+RS9101        PERFORM LOAD-VENDOR-ROUTE-CTL                             18955005
+RS9101                                                                  18956005
+RS9103        PERFORM LOAD-BH-CLIENT-TABLE                              18957005
+RS9103                                                                  18958005
+RS9107        PERFORM LOAD-RESEND-CTL-TABLE                             18958025
+RS9107                                                                  18958050
+RS9110        PERFORM LOAD-VENDOR-ONBOARD-TABLE                         18958060
+RS9110                                                                  18958070
+RS9111        PERFORM LOAD-PROVIDER-EXCLUSION-TABLE                     18958080
+RS9111                                                                  18958090
+RS9104        OPEN OUTPUT CDH-MAP-NOTFND-FILE                           18958105
+RS9104                                                                  18958205
+RS9104        IF W-HRHNCDHX-GOOD-OPEN                                   18958305
+RS9104            SET CDH-NOTFND-FILE-OPEN     TO TRUE                  18958405
+RS9104        ELSE                                                      18958505
+RS9104            SET CDH-NOTFND-FILE-NOT-OPEN TO TRUE                  18958605
+RS9104        END-IF                                                    18958705
+RS9104                                                                  18958805
+RS9106        OPEN OUTPUT CAR-REC-AUDIT-FILE                            18958905
+RS9106                                                                  18959005
+RS9106        IF W-HRHNARID-GOOD-OPEN                                   18959105
+RS9106            SET CAR-AUDIT-FILE-OPEN      TO TRUE                  18959205
+RS9106        ELSE                                                      18959305
+RS9106            SET CAR-AUDIT-FILE-NOT-OPEN  TO TRUE                  18959405
+RS9106        END-IF                                                    18959505
+RS9106                                                                  18959605
+RS9108        OPEN OUTPUT SSN-EXPOSURE-FILE                             18959705
+RS9108                                                                  18959805
+RS9108        IF W-HRHNSSNX-GOOD-OPEN                                   18959905
+RS9108            SET SSN-EXPOSURE-FILE-OPEN      TO TRUE               18960005
+RS9108        ELSE                                                      18960105
+RS9108            SET SSN-EXPOSURE-FILE-NOT-OPEN  TO TRUE               18960205
+RS9108        END-IF                                                    18960305
+RS9108                                                                  18960405
+RS9109        OPEN OUTPUT ZERO-DOL-SEQ-FILE                             18960605
+RS9109                                                                  18960705
+RS9109        IF W-HRHNZDSQ-GOOD-OPEN                                   18960805
+RS9109            SET ZERO-DOL-SEQ-FILE-OPEN      TO TRUE               18960905
+RS9109        ELSE                                                      18961005
+RS9109            SET ZERO-DOL-SEQ-FILE-NOT-OPEN  TO TRUE               18961105
+RS9109        END-IF                                                    18961205
+RS9109                                                                  18961305
+RS9112        OPEN OUTPUT CDH-STAT8-TRACE-FILE                          18961405
+RS9112                                                                  18961505
+RS9112        IF W-HRHNCD8T-GOOD-OPEN                                   18961605
+RS9112            SET CDH-STAT8-TRACE-FILE-OPEN     TO TRUE             18961705
+RS9112        ELSE                                                      18961805
+RS9112            SET CDH-STAT8-TRACE-FILE-NOT-OPEN TO TRUE             18961905
+RS9112        END-IF                                                    18962005
+RS9112                                                                  18962105
+RS9113        PERFORM LOAD-GRAND-TOTAL-PRIOR-RUN                        18962205
+RS9113                                                                  18962305
+RS9113        OPEN OUTPUT GRAND-TOTAL-HIST-FILE                         18962405
+RS9113                                                                  18962505
+RS9113        IF W-HRHNGTOT-GOOD-OPEN                                   18962605
+RS9113            SET GRAND-TOTAL-HIST-FILE-OPEN     TO TRUE            18962705
+RS9113        ELSE                                                      18962805
+RS9113            SET GRAND-TOTAL-HIST-FILE-NOT-OPEN TO TRUE            18962905
+RS9113        END-IF                                                    18963005
+RS9113                                                                  18963105
+RS9114        OPEN OUTPUT CDHFLDMP-HISTORY-FILE                         18963205
+RS9114                                                                  18963305
+RS9114        IF W-HRHNCDMH-GOOD-OPEN                                   18963405
+RS9114            SET CDHFLDMP-HISTORY-FILE-OPEN     TO TRUE            18963505
+RS9114        ELSE                                                      18963605
+RS9114            SET CDHFLDMP-HISTORY-FILE-NOT-OPEN TO TRUE            18963705
+RS9114        END-IF                                                    18963805
+RS9114                                                                  18963905
+RS9115        OPEN OUTPUT EAV-VOLUME-SUMMARY-FILE                       18964005
+RS9115                                                                  18964105
+RS9115        IF W-HRHNEAVS-GOOD-OPEN                                   18964205
+RS9115            SET EAV-VOLUME-SUMMARY-FILE-OPEN     TO TRUE          18964305
+RS9115        ELSE                                                      18964405
+RS9115            SET EAV-VOLUME-SUMMARY-FILE-NOT-OPEN TO TRUE          18964505
+RS9115        END-IF                                                    18964605
+RS9115                                                                  18964705
+RS9116        OPEN OUTPUT COMINGLE-EXCEPTION-FILE                       18964805
+RS9116                                                                  18964905
+RS9116        IF W-HRHNCGX-GOOD-OPEN                                    18965005
+RS9116            SET COMINGLE-EXCEPTION-FILE-OPEN     TO TRUE          18965105
+RS9116        ELSE                                                      18965205
+RS9116            SET COMINGLE-EXCEPTION-FILE-NOT-OPEN TO TRUE          18965305
+RS9116        END-IF                                                    18965405
+RS9116                                                                  18965505
+RS9118        OPEN OUTPUT SUBPROGRAM-CALL-LOG-FILE                      18965605
+RS9118                                                                  18965705
+RS9118        IF W-HRHNSCL-GOOD-OPEN                                    18965805
+RS9118            SET SUBPROGRAM-CALL-LOG-FILE-OPEN     TO TRUE         18965905
+RS9118        ELSE                                                      18966005
+RS9118            SET SUBPROGRAM-CALL-LOG-FILE-NOT-OPEN TO TRUE         18966105
+RS9118        END-IF                                                    18966205
+RS9118                                                                  18966305
+RS9119        OPEN OUTPUT BIT-TWIDDLE-DIFF-LOG-FILE                     18966405
+RS9119                                                                  18966505
+RS9119        IF W-HRHNBTD-GOOD-OPEN                                    18966605
+RS9119            SET BIT-TWIDDLE-DIFF-FILE-OPEN     TO TRUE            18966705
+RS9119        ELSE                                                      18966805
+RS9119            SET BIT-TWIDDLE-DIFF-FILE-NOT-OPEN TO TRUE            18966905
+RS9119        END-IF                                                    18967005
+RS9119                                                                  18967105
+RS9122        PERFORM LOAD-BATCH-WINDOW-CONTROL                         18967205
+RS9122                                                                  18967305
+RS9122        MOVE FUNCTION CURRENT-DATE(9:6) TO W-BATCH-WINDOW-TIME-NOW18967405
+RS9122        COMPUTE W-BATCH-WINDOW-START-SECS =                       18967505
+RS9122            (W-BWT-HH * 3600) + (W-BWT-MM * 60) + W-BWT-SS        18967605
+RS9122        MOVE +0 TO W-BATCH-WINDOW-CLAIM-COUNT                     18967705
+RS9122                                                                  18967805
 AN4993        SET FIRST-TIME-IN-PROGRAM-N  TO TRUE                      18960005
 AN4993        PERFORM WRITE-HEADER                                      18970005
 AN4993     END-IF                                                       18980005
@@ -2024,6 +2752,614 @@ MA1368     SET  S-ZERO-DOL-HAD-DOL-N          TO TRUE                   19000005
                                                                         19010005
            .                                                            19020005
 PERIOD****/ \                                                           19030005
+RS9101                                                                  19031005
+RS9101/**************************************************************** 19032005
+RS9101*    LOAD-VENDOR-ROUTE-CTL                                       * 19033005
+RS9101*    DEFAULT EVERY KNOWN VENDOR TO ACTIVE, THEN OVERRIDE FROM    * 19034005
+RS9101*    HRBNVRTC (IF PRESENT) SO VENDORS CAN BE TURNED ON/OFF       * 19035005
+RS9101*    WITHOUT A RECOMPILE.  MISSING OR EMPTY FILE IS A NO-OP.     * 19036005
+RS9101**************************************************************** 19037005
+RS9101                                                                  19038005
+RS9101 LOAD-VENDOR-ROUTE-CTL.                                           19039005
+RS9101                                                                  19039105
+RS9101     SET VRT-NDX                  TO 1                            19039205
+RS9101     MOVE 'WYETH'  TO VRT-VENDOR-CODE(1)                          19039305
+RS9101     MOVE 'ACARE'  TO VRT-VENDOR-CODE(2)                          19039405
+RS9101     MOVE 'AOPTM'  TO VRT-VENDOR-CODE(3)                          19039505
+RS9101     MOVE 'AOPTR'  TO VRT-VENDOR-CODE(4)                          19039605
+RS9101     MOVE 'AARCH'  TO VRT-VENDOR-CODE(5)                          19039705
+RS9101     MOVE 'MAGLN'  TO VRT-VENDOR-CODE(6)                          19039805
+RS9101     MOVE 'BEACN'  TO VRT-VENDOR-CODE(7)                          19039905
+RS9101     MOVE 'MCARE'  TO VRT-VENDOR-CODE(8)                          19039915
+RS9101     MOVE 'NJCDH'  TO VRT-VENDOR-CODE(9)                          19039925
+RS9101     MOVE 'MACMK'  TO VRT-VENDOR-CODE(10)                         19039935
+RS9101     MOVE 'CCARE'  TO VRT-VENDOR-CODE(11)                         19039945
+RS9101     MOVE 'CVSCM'  TO VRT-VENDOR-CODE(12)                         19039955
+RS9101     PERFORM VARYING VRT-NDX FROM 1 BY 1                          19039965
+RS9101             UNTIL VRT-NDX > VRT-MAX-VENDORS                      19039975
+RS9101         SET VRT-ACTIVE(VRT-NDX)  TO TRUE                         19039985
+RS9101     END-PERFORM                                                  19039995
+RS9101                                                                  19040005
+RS9101     OPEN INPUT VEND-ROUTE-CTL                                    19040105
+RS9101                                                                  19040205
+RS9101     IF W-HRBNVRTC-GOOD-OPEN                                      19040305
+RS9101         PERFORM READ-VENDOR-ROUTE-CTL                            19040405
+RS9101             UNTIL NOT W-HRBNVRTC-GOOD-READ                       19040505
+RS9101         CLOSE VEND-ROUTE-CTL                                     19040605
+RS9101     ELSE                                                         19040705
+RS9101         CONTINUE                                                 19040805
+RS9101     END-IF                                                       19040905
+RS9101     .                                                            19041005
+RS9101                                                                  19041105
+RS9101/**************************************************************** 19041205
+RS9101*    READ-VENDOR-ROUTE-CTL                                       * 19041305
+RS9101**************************************************************** 19041405
+RS9101                                                                  19041505
+RS9101 READ-VENDOR-ROUTE-CTL.                                           19041605
+RS9101                                                                  19041705
+RS9101     READ VEND-ROUTE-CTL                                          19041805
+RS9101                                                                  19041905
+RS9101     IF W-HRBNVRTC-GOOD-READ                                      19042005
+RS9101         SET VRT-NDX TO 1                                         19042105
+RS9101         SEARCH VRT-ENTRY                                         19042205
+RS9101             AT END                                               19042305
+RS9101                 CONTINUE                                         19042405
+RS9101             WHEN VRT-VENDOR-CODE(VRT-NDX) = VRC-VENDOR-CODE      19042505
+RS9101                 MOVE VRC-ACTIVE-FLAG TO VRT-ACTIVE-FLAG(VRT-NDX) 19042605
+RS9101         END-SEARCH                                               19042705
+RS9101     ELSE                                                         19042805
+RS9101         CONTINUE                                                 19042905
+RS9101     END-IF                                                       19043005
+RS9101     .                                                            19043105
+RS9101                                                                  19043205
+RS9103/**************************************************************** 19043305
+RS9103*    LOAD-BH-CLIENT-TABLE                                        * 19043405
+RS9103*    GENERALIZES THE OLD AOPTM-ONLY BEHAVIORAL-HEALTH CLIENT     * 19043505
+RS9103*    FILTER.  LOADS VENDOR-CODE/PROVIDER-ID EXCLUSION PAIRS      * 19043605
+RS9103*    FROM HRHNIBHF (IF PRESENT) SO ANY VENDOR'S BH CLAIMS CAN    * 19043705
+RS9103*    BE EXCLUDED WITHOUT A RECOMPILE.  MISSING FILE IS A NO-OP.  * 19043805
+RS9103**************************************************************** 19043905
+RS9103                                                                  19044005
+RS9103 LOAD-BH-CLIENT-TABLE.                                            19044105
+RS9103                                                                  19044205
+RS9103     MOVE 0 TO BHC-ENTRY-COUNT                                    19044305
+RS9103                                                                  19044405
+RS9103     OPEN INPUT BH-CLIENT-FILE                                    19044505
+RS9103                                                                  19044605
+RS9103     IF W-HRHNIBHF-GOOD-OPEN                                      19044705
+RS9103         PERFORM READ-BH-CLIENT-FILE                              19044805
+RS9103             UNTIL NOT W-HRHNIBHF-GOOD-READ                       19044905
+RS9103         CLOSE BH-CLIENT-FILE                                     19045005
+RS9103     ELSE                                                         19045105
+RS9103         CONTINUE                                                 19045205
+RS9103     END-IF                                                       19045305
+RS9103     .                                                            19045405
+RS9103                                                                  19045505
+RS9103/**************************************************************** 19045605
+RS9103*    READ-BH-CLIENT-FILE                                         * 19045705
+RS9103**************************************************************** 19045805
+RS9103                                                                  19045905
+RS9103 READ-BH-CLIENT-FILE.                                             19046005
+RS9103                                                                  19046105
+RS9103     READ BH-CLIENT-FILE                                          19046205
+RS9103                                                                  19046305
+RS9103     IF W-HRHNIBHF-GOOD-READ                                      19046405
+RS9103         IF BHC-ENTRY-COUNT < BHC-MAX-ENTRIES                     19046505
+RS9103             ADD 1 TO BHC-ENTRY-COUNT                             19046605
+RS9103             SET BHC-NDX TO BHC-ENTRY-COUNT                       19046705
+RS9103             MOVE BHCF-VENDOR-CODE TO BHC-VENDOR-CODE(BHC-NDX)    19046805
+RS9103             MOVE BHCF-PROV-ID    TO BHC-PROV-ID(BHC-NDX)         19046905
+RS9103         ELSE                                                     19047005
+RS9103             CONTINUE                                             19047105
+RS9103         END-IF                                                   19047205
+RS9103     ELSE                                                         19047305
+RS9103         CONTINUE                                                 19047405
+RS9103     END-IF                                                       19047505
+RS9103     .                                                            19047605
+RS9103                                                                  19047705
+RS9107/**************************************************************** 19047805
+RS9107*    LOAD-RESEND-CTL-TABLE                                       * 19047905
+RS9107*    LOADS THE TARGETED-RESEND CLAIM-CTL-NO LIST FROM HRBNRSND   * 19048005
+RS9107*    (IF PRESENT).  RESEND MODE TURNS ON ONLY WHEN AT LEAST ONE  * 19048105
+RS9107*    ENTRY IS LOADED, SO A MISSING OR EMPTY FILE LEAVES NORMAL   * 19048205
+RS9107*    FULL-BATCH PROCESSING UNCHANGED.                            * 19048305
+RS9107**************************************************************** 19048405
+RS9107                                                                  19048505
+RS9107 LOAD-RESEND-CTL-TABLE.                                           19048605
+RS9107                                                                  19048705
+RS9107     MOVE 0 TO RSN-ENTRY-COUNT                                    19048805
+RS9107                                                                  19048905
+RS9107     OPEN INPUT RESEND-CTL-FILE                                   19049005
+RS9107                                                                  19049105
+RS9107     IF W-HRBNRSND-GOOD-OPEN                                      19049205
+RS9107         PERFORM READ-RESEND-CTL-FILE                             19049305
+RS9107             UNTIL NOT W-HRBNRSND-GOOD-READ                       19049405
+RS9107         CLOSE RESEND-CTL-FILE                                    19049505
+RS9107     ELSE                                                         19049605
+RS9107         CONTINUE                                                 19049705
+RS9107     END-IF                                                       19049805
+RS9107                                                                  19049905
+RS9107     IF RSN-ENTRY-COUNT > 0                                       19050005
+RS9107         SET RESEND-MODE-ON          TO TRUE                      19050105
+RS9107     ELSE                                                         19050205
+RS9107         SET RESEND-MODE-OFF         TO TRUE                      19050305
+RS9107     END-IF                                                       19050405
+RS9107     .                                                            19050505
+RS9107                                                                  19050605
+RS9107/**************************************************************** 19050705
+RS9107*    READ-RESEND-CTL-FILE                                        * 19050805
+RS9107**************************************************************** 19050905
+RS9107                                                                  19051005
+RS9107 READ-RESEND-CTL-FILE.                                            19051105
+RS9107                                                                  19051205
+RS9107     READ RESEND-CTL-FILE                                         19051305
+RS9107                                                                  19051405
+RS9107     IF W-HRBNRSND-GOOD-READ                                      19051505
+RS9107         IF RSN-ENTRY-COUNT < RSN-MAX-ENTRIES                     19051605
+RS9107             ADD 1 TO RSN-ENTRY-COUNT                             19051705
+RS9107             SET RSN-NDX TO RSN-ENTRY-COUNT                       19051805
+RS9107             MOVE RSNF-CLAIM-CTL-NO TO RSN-CLAIM-CTL-NO(RSN-NDX)  19051905
+RS9107         ELSE                                                     19052005
+RS9107             CONTINUE                                             19052105
+RS9107         END-IF                                                   19052205
+RS9107     ELSE                                                         19052305
+RS9107         CONTINUE                                                 19052405
+RS9107     END-IF                                                       19052505
+RS9107     .                                                            19052605
+RS9107                                                                  19052705
+RS9107/**************************************************************** 19052805
+RS9107*    CHECK-RESEND-LIST                                           * 19052905
+RS9107*    SEARCHES THE RESEND-CONTROL-TABLE FOR THE CURRENT CLAIM'S   * 19053005
+RS9107*    CLAIM-CTL-NO.  ONLY PERFORMED WHEN RESEND-MODE-ON, SO THE   * 19053105
+RS9107*    SEARCH COST IS ZERO FOR A NORMAL FULL-BATCH RUN.            * 19053205
+RS9107**************************************************************** 19053305
+RS9107                                                                  19053405
+RS9107 CHECK-RESEND-LIST.                                               19053505
+RS9107                                                                  19053605
+RS9107     SET CLAIM-RESEND-NOT-ELIGIBLE   TO TRUE                      19053705
+RS9107     SET RSN-NDX TO 1                                             19053805
+RS9107     SEARCH RSN-ENTRY                                             19053905
+RS9107         AT END                                                   19054005
+RS9107             CONTINUE                                             19054105
+RS9107         WHEN RSN-CLAIM-CTL-NO(RSN-NDX) = CLAIM-CTL-NO            19054205
+RS9107             SET CLAIM-RESEND-ELIGIBLE   TO TRUE                  19054305
+RS9107     END-SEARCH                                                   19054405
+RS9107     .                                                            19054505
+RS9107                                                                  19054605
+RS9110/**************************************************************** 19054705
+RS9110*    LOAD-VENDOR-ONBOARD-TABLE                                   * 19054805
+RS9110*    LOADS THE NEW-VENDOR SENDER/RECEIVER-ID AND PATIENT-ID-     * 19054905
+RS9110*    SOURCE TABLE FROM HRBNVNDT (IF PRESENT).  A MISSING OR      * 19055005
+RS9110*    EMPTY FILE LEAVES THE WHEN-OTHER FALLBACK IDENTITY IN       * 19055105
+RS9110*    WRITE-VENDOR-FILE UNCHANGED.                                * 19055205
+RS9110**************************************************************** 19055305
+RS9110                                                                  19055405
+RS9110 LOAD-VENDOR-ONBOARD-TABLE.                                       19055505
+RS9110                                                                  19055605
+RS9110     MOVE 0 TO VND-ENTRY-COUNT                                    19055705
+RS9110                                                                  19055805
+RS9110     OPEN INPUT VENDOR-ONBOARD-FILE                               19055905
+RS9110                                                                  19056005
+RS9110     IF W-HRBNVNDT-GOOD-OPEN                                      19056105
+RS9110         PERFORM READ-VENDOR-ONBOARD-FILE                         19056205
+RS9110             UNTIL NOT W-HRBNVNDT-GOOD-READ                       19056305
+RS9110         CLOSE VENDOR-ONBOARD-FILE                                19056405
+RS9110     ELSE                                                         19056505
+RS9110         CONTINUE                                                 19056605
+RS9110     END-IF                                                       19056705
+RS9110     .                                                            19056805
+RS9110                                                                  19056905
+RS9110/**************************************************************** 19057005
+RS9110*    READ-VENDOR-ONBOARD-FILE                                    * 19057105
+RS9110**************************************************************** 19057205
+RS9110                                                                  19057305
+RS9110 READ-VENDOR-ONBOARD-FILE.                                        19057405
+RS9110                                                                  19057505
+RS9110     READ VENDOR-ONBOARD-FILE                                     19057605
+RS9110                                                                  19057705
+RS9110     IF W-HRBNVNDT-GOOD-READ                                      19057805
+RS9110         IF VND-ENTRY-COUNT < VND-MAX-ENTRIES                     19057905
+RS9110             ADD 1 TO VND-ENTRY-COUNT                             19058005
+RS9110             SET VND-NDX TO VND-ENTRY-COUNT                       19058105
+RS9110             MOVE VOF-VENDOR-CODE   TO VND-VENDOR-CODE(VND-NDX)   19058205
+RS9110             MOVE VOF-SENDER-ID     TO VND-SENDER-ID(VND-NDX)     19058305
+RS9110             MOVE VOF-SENDER-NAME   TO VND-SENDER-NAME(VND-NDX)   19058405
+RS9110             MOVE VOF-RECEIVER-ID   TO VND-RECEIVER-ID(VND-NDX)   19058505
+RS9110             MOVE VOF-RECEIVER-NAME TO VND-RECEIVER-NAME(VND-NDX) 19058605
+RS9110             MOVE VOF-OUTPUT-DDNAME TO VND-OUTPUT-DDNAME(VND-NDX) 19058705
+RS9110             MOVE VOF-PATIENT-ID-SRC                              19058805
+RS9110                             TO VND-PATIENT-ID-SRC(VND-NDX)       19058905
+RS9110         ELSE                                                     19059005
+RS9110             CONTINUE                                             19059105
+RS9110         END-IF                                                   19059205
+RS9110     ELSE                                                         19059305
+RS9110         CONTINUE                                                 19059405
+RS9110     END-IF                                                       19059505
+RS9110     .                                                            19059605
+RS9110                                                                  19059705
+RS9111/**************************************************************** 19059805
+RS9111*    LOAD-PROVIDER-EXCLUSION-TABLE                               * 19059905
+RS9111*    LOADS THE PROVIDER-EXCLUSION LIST FROM HRBNPREX (IF         * 19060005
+RS9111*    PRESENT).  A MISSING OR EMPTY FILE LEAVES NO TABLE-DRIVEN   * 19060105
+RS9111*    EXCLUSIONS, SAME AS BEFORE THIS TABLE EXISTED; THE THREE    * 19060205
+RS9111*    LONGSTANDING HARDCODED EXCLUSIONS IN PROCESS-CLAIM ARE       19060305
+RS9111*    UNCHANGED AND STILL APPLY REGARDLESS OF THIS FILE.          * 19060405
+RS9111**************************************************************** 19060505
+RS9111                                                                  19060605
+RS9111 LOAD-PROVIDER-EXCLUSION-TABLE.                                   19060705
+RS9111                                                                  19060805
+RS9111     MOVE 0 TO PRX-ENTRY-COUNT                                    19060905
+RS9111                                                                  19061005
+RS9111     OPEN INPUT PROVIDER-EXCLUSION-FILE                           19061105
+RS9111                                                                  19061205
+RS9111     IF W-HRBNPREX-GOOD-OPEN                                      19061305
+RS9111         PERFORM READ-PROVIDER-EXCLUSION-FILE                     19061405
+RS9111             UNTIL NOT W-HRBNPREX-GOOD-READ                       19061505
+RS9111         CLOSE PROVIDER-EXCLUSION-FILE                            19061605
+RS9111     ELSE                                                         19061705
+RS9111         CONTINUE                                                 19061805
+RS9111     END-IF                                                       19061905
+RS9111     .                                                            19062005
+RS9111                                                                  19062105
+RS9111/**************************************************************** 19062205
+RS9111*    READ-PROVIDER-EXCLUSION-FILE                                * 19062305
+RS9111**************************************************************** 19062405
+RS9111                                                                  19062505
+RS9111 READ-PROVIDER-EXCLUSION-FILE.                                    19062605
+RS9111                                                                  19062705
+RS9111     READ PROVIDER-EXCLUSION-FILE                                 19062805
+RS9111                                                                  19062905
+RS9111     IF W-HRBNPREX-GOOD-READ                                      19063005
+RS9111         IF PRX-ENTRY-COUNT < PRX-MAX-ENTRIES                     19063105
+RS9111             ADD 1 TO PRX-ENTRY-COUNT                             19063205
+RS9111             SET PRX-NDX TO PRX-ENTRY-COUNT                       19063305
+RS9111             MOVE PEX-PROVIDER-ID   TO PRX-PROVIDER-ID(PRX-NDX)   19063405
+RS9111             MOVE PEX-VENDOR-CODE   TO PRX-VENDOR-CODE(PRX-NDX)   19063505
+RS9111         ELSE                                                     19063605
+RS9111             CONTINUE                                             19063705
+RS9111         END-IF                                                   19063805
+RS9111     ELSE                                                         19063905
+RS9111         CONTINUE                                                 19064005
+RS9111     END-IF                                                       19064105
+RS9111     .                                                            19064205
+RS9111                                                                  19064305
+RS9113/**************************************************************** 19064405
+RS9113*    LOAD-GRAND-TOTAL-PRIOR-RUN                                  * 19064505
+RS9113**************************************************************** 19064605
+RS9113                                                                  19064705
+RS9113 LOAD-GRAND-TOTAL-PRIOR-RUN.                                      19064805
+RS9113                                                                  19064905
+RS9113     SET GRAND-TOTAL-PRIOR-NOT-AVAILABLE   TO TRUE                19065005
+RS9113                                                                  19065105
+RS9113     OPEN INPUT GRAND-TOTAL-PRIOR-FILE                            19065205
+RS9113                                                                  19065305
+RS9113     IF W-HRBNGTOT-GOOD-OPEN                                      19065405
+RS9113         READ GRAND-TOTAL-PRIOR-FILE                              19065505
+RS9113         IF W-HRBNGTOT-GOOD-READ                                  19065605
+RS9113             MOVE GTP-PRIOR-GRAND-TOTAL TO GTC-PRIOR-GRAND-TOTAL  19065705
+RS9113             MOVE GTP-TOLERANCE-PERCENT TO GTC-TOLERANCE-PERCENT  19065805
+RS9113             SET GRAND-TOTAL-PRIOR-AVAILABLE TO TRUE              19065905
+RS9113         ELSE                                                     19066005
+RS9113             CONTINUE                                             19066105
+RS9113         END-IF                                                   19066205
+RS9113         CLOSE GRAND-TOTAL-PRIOR-FILE                             19066305
+RS9113     ELSE                                                         19066405
+RS9113         CONTINUE                                                 19066505
+RS9113     END-IF                                                       19066605
+RS9113     .                                                            19066705
+RS9113                                                                  19066805
+RS9113/**************************************************************** 19066905
+RS9113*    CHECK-GRAND-TOTAL-TOLERANCE - COMPARE THIS RUN'S GRAND      * 19067005
+RS9113*    TOTAL TO THE PRIOR RUN'S AND FLAG WHEN THE VARIANCE IS      * 19067105
+RS9113*    OUTSIDE THE CONTROL FILE'S PERCENT TOLERANCE.  ALSO WRITES  * 19067205
+RS9113*    THIS RUN'S TOTAL TO THE HIST FILE FOR NEXT RUN'S COMPARE.   * 19067305
+RS9113**************************************************************** 19067405
+RS9113                                                                  19067505
+RS9113 CHECK-GRAND-TOTAL-TOLERANCE.                                     19067605
+RS9113                                                                  19067705
+RS9113     SET GRAND-TOTAL-IN-TOLERANCE    TO TRUE                      19067805
+RS9113                                                                  19067905
+RS9113     IF GRAND-TOTAL-PRIOR-AVAILABLE                               19068005
+RS9113         COMPUTE W-GRAND-TOTAL-VARIANCE =                         19068105
+RS9113             GRAND-TOT-ADJ-AMOUNT - GTC-PRIOR-GRAND-TOTAL         19068205
+RS9113         IF GTC-PRIOR-GRAND-TOTAL NOT = ZEROS                     19068305
+RS9113             COMPUTE W-GRAND-TOTAL-VARIANCE-PCT =                 19068405
+RS9113                 (W-GRAND-TOTAL-VARIANCE / GTC-PRIOR-GRAND-TOTAL) 19068505
+RS9113                                               * 100              19068605
+RS9113         ELSE                                                     19068705
+RS9113             IF GRAND-TOT-ADJ-AMOUNT NOT = ZEROS                  19068805
+RS9113                 MOVE 100 TO W-GRAND-TOTAL-VARIANCE-PCT           19068905
+RS9113             ELSE                                                 19069005
+RS9113                 MOVE 0   TO W-GRAND-TOTAL-VARIANCE-PCT           19069105
+RS9113             END-IF                                               19069205
+RS9113         END-IF                                                   19069305
+RS9113         IF FUNCTION ABS(W-GRAND-TOTAL-VARIANCE-PCT) >            19069405
+RS9113                                         GTC-TOLERANCE-PERCENT    19069505
+RS9113             SET GRAND-TOTAL-OUT-OF-TOLERANCE TO TRUE             19069605
+RS9113             DISPLAY '+ *** GRAND TOTAL OUT OF TOLERANCE - PRIOR',19069705
+RS9113                     ' RUN $ AMOUNT: ' GTC-PRIOR-GRAND-TOTAL      19069805
+RS9113             DISPLAY '+ *** VARIANCE: ' W-GRAND-TOTAL-VARIANCE    19069905
+RS9113                     ' (' W-GRAND-TOTAL-VARIANCE-PCT '%) ***'     19070005
+RS9113             MOVE 4 TO RETURN-CODE                                19070105
+RS9113         ELSE                                                     19070205
+RS9113             CONTINUE                                             19070305
+RS9113         END-IF                                                   19070405
+RS9113     ELSE                                                         19070505
+RS9113         DISPLAY '+ NO PRIOR RUN GRAND TOTAL AVAILABLE - ',       19070605
+RS9113                 'TOLERANCE CHECK SKIPPED                    +'   19070705
+RS9113     END-IF                                                       19070805
+RS9113                                                                  19070905
+RS9113     IF GRAND-TOTAL-HIST-FILE-OPEN                                19071005
+RS9113         MOVE GRAND-TOT-ADJ-AMOUNT     TO GTH-GRAND-TOTAL         19071105
+RS9113         IF GRAND-TOTAL-PRIOR-AVAILABLE                           19071205
+RS9113             MOVE GTC-TOLERANCE-PERCENT TO GTH-TOLERANCE-PERCENT  19071305
+RS9113         ELSE                                                     19071405
+RS9113             MOVE ZEROS                 TO GTH-TOLERANCE-PERCENT  19071505
+RS9113         END-IF                                                   19071605
+RS9113         ACCEPT GTH-RUN-DATE FROM DATE                            19071705
+RS9113         WRITE GRAND-TOTAL-HIST-RECORD                            19071805
+RS9113         CLOSE GRAND-TOTAL-HIST-FILE                              19071905
+RS9113     ELSE                                                         19072005
+RS9113         CONTINUE                                                 19072105
+RS9113     END-IF                                                       19072205
+RS9113     .                                                            19072305
+RS9113                                                                  19072405
+RS9122/**************************************************************** 19072410
+RS9122*    LOAD-BATCH-WINDOW-CONTROL                                  * 19072420
+RS9122****************************************************************  19072430
+RS9122                                                                  19072440
+RS9122 LOAD-BATCH-WINDOW-CONTROL.                                       19072450
+RS9122                                                                  19072460
+RS9122     SET BATCH-WINDOW-CONTROL-NOT-AVAILABLE  TO TRUE              19072470
+RS9122                                                                  19072480
+RS9122     OPEN INPUT BATCH-WINDOW-CONTROL-FILE                         19072490
+RS9122                                                                  19072500
+RS9122     IF W-HRBNBWIN-GOOD-OPEN                                      19072510
+RS9122         READ BATCH-WINDOW-CONTROL-FILE                           19072520
+RS9122         IF W-HRBNBWIN-GOOD-READ                                  19072530
+RS9122             MOVE BWR-CHECK-INTERVAL-CLAIMS TO                    19072540
+RS9122                              BWC-CHECK-INTERVAL-CLAIMS           19072550
+RS9122             MOVE BWR-MIN-CLAIMS-PER-MINUTE TO                    19072560
+RS9122                              BWC-MIN-CLAIMS-PER-MINUTE           19072570
+RS9122             IF BWC-CHECK-INTERVAL-CLAIMS > ZEROS                 19072580
+RS9122                 SET BATCH-WINDOW-CONTROL-AVAILABLE TO TRUE       19072590
+RS9122             ELSE                                                 19072600
+RS9122                 CONTINUE                                         19072610
+RS9122             END-IF                                               19072620
+RS9122         ELSE                                                     19072630
+RS9122             CONTINUE                                             19072640
+RS9122         END-IF                                                   19072650
+RS9122         CLOSE BATCH-WINDOW-CONTROL-FILE                          19072660
+RS9122     ELSE                                                         19072670
+RS9122         CONTINUE                                                 19072680
+RS9122     END-IF                                                       19072690
+RS9122     .                                                            19072700
+RS9122                                                                  19072710
+RS9122/**************************************************************** 19072720
+RS9122*    CHECK-BATCH-WINDOW-THROUGHPUT - PERFORMED ONCE PER CLAIM   * 19072730
+RS9122*    LINE ACTUALLY PROCESSED.  EVERY BWC-CHECK-INTERVAL-CLAIMS  * 19072740
+RS9122*    LINES, COMPARES THROUGHPUT SINCE THE LAST CHECKPOINT       * 19072750
+RS9122*    AGAINST BWC-MIN-CLAIMS-PER-MINUTE AND DISPLAYS AN EARLY    * 19072760
+RS9122*    WARNING IF THE RUN IS FALLING BEHIND THE BATCH WINDOW.     * 19072770
+RS9122****************************************************************  19072780
+RS9122                                                                  19072790
+RS9122 CHECK-BATCH-WINDOW-THROUGHPUT.                                   19072800
+RS9122                                                                  19072810
+RS9122     IF BATCH-WINDOW-CONTROL-AVAILABLE                            19072820
+RS9122         ADD 1 TO W-BATCH-WINDOW-CLAIM-COUNT                      19072830
+RS9122         IF W-BATCH-WINDOW-CLAIM-COUNT >=                         19072840
+RS9122                          BWC-CHECK-INTERVAL-CLAIMS               19072850
+RS9122             MOVE FUNCTION CURRENT-DATE(9:6) TO                   19072860
+RS9122                          W-BATCH-WINDOW-TIME-NOW                 19072870
+RS9122             COMPUTE W-BATCH-WINDOW-NOW-SECS =                    19072880
+RS9122                 (W-BWT-HH * 3600) + (W-BWT-MM * 60) + W-BWT-SS   19072890
+RS9122             COMPUTE W-BATCH-WINDOW-ELAPSED-SECS =                19072900
+RS9122                 W-BATCH-WINDOW-NOW-SECS -                        19072910
+RS9122                 W-BATCH-WINDOW-START-SECS                        19072920
+RS9122             IF W-BATCH-WINDOW-ELAPSED-SECS > ZEROS               19072930
+RS9122                 COMPUTE W-BATCH-WINDOW-THROUGHPUT-MIN =          19072940
+RS9122                     (W-BATCH-WINDOW-CLAIM-COUNT * 60) /          19072950
+RS9122                      W-BATCH-WINDOW-ELAPSED-SECS                 19072960
+RS9122                 IF W-BATCH-WINDOW-THROUGHPUT-MIN <               19072970
+RS9122                              BWC-MIN-CLAIMS-PER-MINUTE           19072980
+RS9122                     SET BATCH-WINDOW-BELOW-THRESHOLD TO TRUE     19072990
+RS9122                     ADD 1 TO A-TOT-BATCH-WINDOW-ALERTS           19073000
+RS9122                     DISPLAY '+ *** BATCH WINDOW ALERT ***'       19073010
+RS9122                     DISPLAY '+ THROUGHPUT: '                     19073020
+RS9122                         W-BATCH-WINDOW-THROUGHPUT-MIN            19073030
+RS9122                         ' CLAIMS/MIN, MINIMUM: '                 19073040
+RS9122                         BWC-MIN-CLAIMS-PER-MINUTE                19073050
+RS9122                 ELSE                                             19073060
+RS9122                     SET BATCH-WINDOW-AT-THRESHOLD TO TRUE        19073070
+RS9122                 END-IF                                           19073080
+RS9122             ELSE                                                 19073090
+RS9122                 CONTINUE                                         19073100
+RS9122             END-IF                                               19073110
+RS9122             MOVE W-BATCH-WINDOW-NOW-SECS TO                      19073120
+RS9122                          W-BATCH-WINDOW-START-SECS               19073130
+RS9122             MOVE +0 TO W-BATCH-WINDOW-CLAIM-COUNT                19073140
+RS9122         ELSE                                                     19073150
+RS9122             CONTINUE                                             19073160
+RS9122         END-IF                                                   19073170
+RS9122     ELSE                                                         19073180
+RS9122         CONTINUE                                                 19073190
+RS9122     END-IF                                                       19073200
+RS9122     .                                                            19073210
+RS9122                                                                  19073220
+RS9115/**************************************************************** 19072505
+RS9115*    WRITE-EAV-VOLUME-SUMMARY - WRITE ONE EAV VOLUME SUMMARY    * 19072605
+RS9115*    ROW PER VENDOR (HEAD/DETAIL/TRAILER COUNTS) PLUS ONE FINAL * 19072705
+RS9115*    TOTAL ROW, SO EAV CLAIMS VOLUME CAN BE QUERIED FROM A TABLE* 19072805
+RS9115*    INSTEAD OF PARSED OUT OF JOB OUTPUT BY HAND.               * 19072905
+RS9115***************************************************************** 19073005
+RS9115                                                                  19073105
+RS9115 WRITE-EAV-VOLUME-SUMMARY.                                        19073205
+RS9115                                                                  19073305
+RS9115     IF EAV-VOLUME-SUMMARY-FILE-OPEN                              19073405
+RS9115                                                                  19073705
+RS9115     ACCEPT EVS-RUN-DATE FROM DATE                                19073805
+RS9115     MOVE ZEROS                TO EVS-TOTAL-DOLLAR-AMT            19073905
+RS9115                                                                  19074005
+RS9115     MOVE 'ACARE'              TO EVS-VENDOR-CODE                 19074105
+RS9115     MOVE WK-ACARE-HEAD-CNT    TO EVS-HEAD-COUNT                  19074205
+RS9115     MOVE WK-ACARE-DETL-CNT    TO EVS-DETAIL-COUNT                19074305
+RS9115     MOVE WK-ACARE-TRLR-CNT    TO EVS-TRAILER-COUNT               19074405
+RS9115     WRITE EAV-VOLUME-SUMMARY-RECORD                              19074505
+RS9115                                                                  19074605
+RS9115     MOVE 'MCARE'              TO EVS-VENDOR-CODE                 19074705
+RS9115     MOVE WK-MCARE-HEAD-CNT    TO EVS-HEAD-COUNT                  19074805
+RS9115     MOVE WK-MCARE-DETL-CNT    TO EVS-DETAIL-COUNT                19074905
+RS9115     MOVE WK-MCARE-TRLR-CNT    TO EVS-TRAILER-COUNT               19075005
+RS9115     WRITE EAV-VOLUME-SUMMARY-RECORD                              19075105
+RS9115                                                                  19075205
+RS9115     MOVE 'NJCDH'              TO EVS-VENDOR-CODE                 19075305
+RS9115     MOVE WK-NJCDH-HEAD-CNT    TO EVS-HEAD-COUNT                  19075405
+RS9115     MOVE WK-NJCDH-DETL-CNT    TO EVS-DETAIL-COUNT                19075505
+RS9115     MOVE WK-NJCDH-TRLR-CNT    TO EVS-TRAILER-COUNT               19075605
+RS9115     WRITE EAV-VOLUME-SUMMARY-RECORD                              19075705
+RS9115                                                                  19075805
+RS9115     MOVE 'AOPTM'              TO EVS-VENDOR-CODE                 19075905
+RS9115     MOVE WK-AOPTM-HEAD-CNT    TO EVS-HEAD-COUNT                  19076005
+RS9115     MOVE WK-AOPTM-DETL-CNT    TO EVS-DETAIL-COUNT                19076105
+RS9115     MOVE WK-AOPTM-TRLR-CNT    TO EVS-TRAILER-COUNT               19076205
+RS9115     WRITE EAV-VOLUME-SUMMARY-RECORD                              19076305
+RS9115                                                                  19076405
+RS9115     MOVE 'AOPTR'              TO EVS-VENDOR-CODE                 19076505
+RS9115     MOVE WK-AOPTR-HEAD-CNT    TO EVS-HEAD-COUNT                  19076605
+RS9115     MOVE WK-AOPTR-DETL-CNT    TO EVS-DETAIL-COUNT                19076705
+RS9115     MOVE WK-AOPTR-TRLR-CNT    TO EVS-TRAILER-COUNT               19076805
+RS9115     WRITE EAV-VOLUME-SUMMARY-RECORD                              19076905
+RS9115                                                                  19077005
+RS9115     MOVE 'AARCH'              TO EVS-VENDOR-CODE                 19077105
+RS9115     MOVE WK-AARCH-HEAD-CNT    TO EVS-HEAD-COUNT                  19077205
+RS9115     MOVE WK-AARCH-DETL-CNT    TO EVS-DETAIL-COUNT                19077305
+RS9115     MOVE WK-AARCH-TRLR-CNT    TO EVS-TRAILER-COUNT               19077405
+RS9115     WRITE EAV-VOLUME-SUMMARY-RECORD                              19077505
+RS9115                                                                  19077605
+RS9115     MOVE 'MAGLN'              TO EVS-VENDOR-CODE                 19077705
+RS9115     MOVE WK-MAGLN-HEAD-CNT    TO EVS-HEAD-COUNT                  19077805
+RS9115     MOVE WK-MAGLN-DETL-CNT    TO EVS-DETAIL-COUNT                19077905
+RS9115     MOVE WK-MAGLN-TRLR-CNT    TO EVS-TRAILER-COUNT               19078005
+RS9115     WRITE EAV-VOLUME-SUMMARY-RECORD                              19078105
+RS9115                                                                  19078205
+RS9115     MOVE 'BEACN'              TO EVS-VENDOR-CODE                 19078305
+RS9115     MOVE WK-BEACN-HEAD-CNT    TO EVS-HEAD-COUNT                  19078405
+RS9115     MOVE WK-BEACN-DETL-CNT    TO EVS-DETAIL-COUNT                19078505
+RS9115     MOVE WK-BEACN-TRLR-CNT    TO EVS-TRAILER-COUNT               19078605
+RS9115     WRITE EAV-VOLUME-SUMMARY-RECORD                              19078705
+RS9115                                                                  19078805
+RS9115     MOVE 'MACMK'              TO EVS-VENDOR-CODE                 19078905
+RS9115     MOVE WK-MACMK-HEAD-CNT    TO EVS-HEAD-COUNT                  19079005
+RS9115     MOVE WK-MACMK-DETL-CNT    TO EVS-DETAIL-COUNT                19079105
+RS9115     MOVE WK-MACMK-TRLR-CNT    TO EVS-TRAILER-COUNT               19079205
+RS9115     WRITE EAV-VOLUME-SUMMARY-RECORD                              19079305
+RS9115                                                                  19079405
+RS9115     MOVE 'CCARE'              TO EVS-VENDOR-CODE                 19079505
+RS9115     MOVE WK-CCARE-HEAD-CNT    TO EVS-HEAD-COUNT                  19079605
+RS9115     MOVE WK-CCARE-DETL-CNT    TO EVS-DETAIL-COUNT                19079705
+RS9115     MOVE WK-CCARE-TRLR-CNT    TO EVS-TRAILER-COUNT               19079805
+RS9115     WRITE EAV-VOLUME-SUMMARY-RECORD                              19079905
+RS9115                                                                  19080005
+RS9115     MOVE 'CVSCM'              TO EVS-VENDOR-CODE                 19080105
+RS9115     MOVE WK-CVSCM-HEAD-CNT    TO EVS-HEAD-COUNT                  19080205
+RS9115     MOVE WK-CVSCM-DETL-CNT    TO EVS-DETAIL-COUNT                19080305
+RS9115     MOVE WK-CVSCM-TRLR-CNT    TO EVS-TRAILER-COUNT               19080405
+RS9115     WRITE EAV-VOLUME-SUMMARY-RECORD                              19080505
+RS9115                                                                  19080605
+RS9115     MOVE 'WYETH'              TO EVS-VENDOR-CODE                 19080705
+RS9115     MOVE WK-WYETH-HEAD-CNT    TO EVS-HEAD-COUNT                  19080805
+RS9115     MOVE WK-WYETH-DETL-CNT    TO EVS-DETAIL-COUNT                19080905
+RS9115     MOVE WK-WYETH-TRLR-CNT    TO EVS-TRAILER-COUNT               19081005
+RS9115     WRITE EAV-VOLUME-SUMMARY-RECORD                              19081105
+RS9115                                                                  19081205
+RS9115     ADD WK-ACARE-DETL-CNT WK-MCARE-DETL-CNT WK-NJCDH-DETL-CNT    19081305
+RS9115         WK-AOPTM-DETL-CNT WK-AOPTR-DETL-CNT WK-AARCH-DETL-CNT    19081405
+RS9115         WK-MAGLN-DETL-CNT WK-BEACN-DETL-CNT WK-MACMK-DETL-CNT    19081505
+RS9115         WK-CCARE-DETL-CNT WK-CVSCM-DETL-CNT WK-WYETH-DETL-CNT    19081605
+RS9115             GIVING EVS-DETAIL-COUNT                              19081705
+RS9115                                                                  19081805
+RS9115     MOVE 'TOTAL'              TO EVS-VENDOR-CODE                 19081905
+RS9115     MOVE A-TOT-HEADER-RECORDS  TO EVS-HEAD-COUNT                 19082005
+RS9115     MOVE A-TOT-TRAILER-RECORDS TO EVS-TRAILER-COUNT              19082105
+RS9115     MOVE GRAND-TOT-ADJ-AMOUNT-X TO EVS-TOTAL-DOLLAR-AMT          19082205
+RS9115     WRITE EAV-VOLUME-SUMMARY-RECORD                              19082305
+RS9115                                                                  19082405
+RS9115     CLOSE EAV-VOLUME-SUMMARY-FILE                                19082505
+RS9115     ELSE                                                         19082525
+RS9115         CONTINUE                                                 19082545
+RS9115     END-IF                                                       19082565
+RS9115     .                                                            19082605
+RS9115                                                                  19082705
+RS9115 WRITE-EAV-VOLUME-SUMMARY-EXIT.                                   19082805
+RS9115     EXIT                                                         19082905
+RS9115     .                                                            19083005
+RS9115                                                                  19083105
+RS9116/**************************************************************** 19083205
+RS9116*    WRITE-COMINGLE-EXCEPTION - LOG A COMINGLE CATEGORY REMAP   * 19083305
+RS9116*    (BEFORE CATEGORY, AFTER CATEGORY, AND THE DOLLAR AMOUNT    * 19083405
+RS9116*    MOVED) SO FINANCE CAN AUDIT EVERY TIME A COMINGLE REMAP    * 19083505
+RS9116*    LIKE GENO-DED-EQ-OOP'S DED->OOP RECLASSIFICATION FIRES.    * 19083605
+RS9116***************************************************************** 19083705
+RS9116                                                                  19083805
+RS9116 WRITE-COMINGLE-EXCEPTION.                                        19083905
+RS9116                                                                  19084005
+RS9116     IF COMINGLE-EXCEPTION-FILE-OPEN                              19084105
+RS9116         ADD 1                 TO A-TOT-COMINGLE-EXCEPTION        19084205
+RS9116         MOVE GENO-VENDOR-CODE TO CGX-VENDOR-CODE                 19084305
+RS9116         MOVE CLAIM-CTL-NO     TO CGX-CLAIM-CTL-NO                19084405
+RS9116         MOVE LINE-INDEX       TO CGX-LINE-NO                     19084505
+RS9116         WRITE COMINGLE-EXCEPTION-RECORD                          19084605
+RS9116     ELSE                                                         19084705
+RS9116         CONTINUE                                                 19084805
+RS9116     END-IF                                                       19084905
+RS9116     .                                                            19085005
+RS9116                                                                  19085105
+RS9118/**************************************************************** 19085205
+RS9118* LOG-SUBPROGRAM-CALL-OUTCOME - LOG WHETHER A CALL TO ONE       * 19085305
+RS9118* HRHSMASN, HRHSTPOS, HRHSEHNC, OR C-ENROLL-PROGRAM CAME        * 19085405
+RS9118* BACK GOOD OR BAD, SO A SILENT BAD RETURN HAS VISIBILITY       * 19085505
+RS9118* INSTEAD OF JUST FALLING THROUGH TO WHATEVER DEFAULT           * 19085605
+RS9118* VALUES WERE ALREADY IN THE CLAIM RECORD.                      * 19085705
+RS9118***************************************************************** 19085805
+RS9118                                                                  19085905
+RS9118 LOG-SUBPROGRAM-CALL-OUTCOME.                                     19086005
+RS9118                                                                  19086105
+RS9118     IF SUBPROGRAM-CALL-LOG-FILE-OPEN                             19086205
+RS9118         ADD 1                  TO A-TOT-SUBPROG-CALL-LOG         19086305
+RS9118         IF SCL-CALL-FAILED                                       19086405
+RS9118             ADD 1              TO A-TOT-SUBPROG-CALL-BAD         19086505
+RS9118         ELSE                                                     19086605
+RS9118             CONTINUE                                             19086705
+RS9118         END-IF                                                   19086805
+RS9118         ACCEPT SCL-RUN-DATE FROM DATE                            19086905
+RS9118         MOVE CLAIM-CTL-NO     TO SCL-CLAIM-CTL-NO                19087005
+RS9118         MOVE GENO-VENDOR-CODE TO SCL-VENDOR-CODE                 19087105
+RS9118         WRITE SUBPROGRAM-CALL-LOG-RECORD                         19087205
+RS9118     ELSE                                                         19087305
+RS9118         CONTINUE                                                 19087405
+RS9118     END-IF                                                       19087505
+RS9118     .                                                            19087605
+RS9118                                                                  19087705
+RS9119******************************************************************19087720
+RS9119* WRITE-BIT-TWIDDLE-DIFF - LOG THE BEFORE AND AFTER             * 19087730
+RS9119* VALUE OF A CLAIM FIELD PASSED THROUGH C-BIT-TWIDDLER          * 19087740
+RS9119* (HRTP66BC) SO THE EFFECT OF THE BIT-LEVEL PATCH IS            * 19087750
+RS9119* VISIBLE ON REVIEW INSTEAD OF HIDDEN INSIDE THE CALL.          * 19087760
+RS9119******************************************************************19087770
+RS9119                                                                  19087780
+RS9119 WRITE-BIT-TWIDDLE-DIFF.                                          19087790
+RS9119                                                                  19087800
+RS9119     IF BIT-TWIDDLE-DIFF-FILE-OPEN                                19087810
+RS9119         ADD 1                 TO A-TOT-BIT-TWIDDLE-DIFF          19087820
+RS9119         MOVE GENO-VENDOR-CODE TO BTD-VENDOR-CODE                 19087830
+RS9119         MOVE CLAIM-CTL-NO     TO BTD-CLAIM-CTL-NO                19087840
+RS9119         MOVE LINE-INDEX       TO BTD-LINE-NO                     19087850
+RS9119         WRITE BIT-TWIDDLE-DIFF-RECORD                            19087860
+RS9119     ELSE                                                         19087870
+RS9119         CONTINUE                                                 19087880
+RS9119     END-IF                                                       19087890
+RS9119     .                                                            19087900
+RS9119                                                                  19087910
       /**************************************************************** 19040005
       *                   M A I N L I N E                               19050005
       * - IF NEW MEMBER ID, WRITE RECORD                                19060005
@@ -2034,6 +3370,8 @@ PERIOD****/ \                                                           19030005
       ******************************************************************19110005
        PROCESS-CLAIM.                                                   19120005
                                                                         19130005
+RS9122     PERFORM CHECK-BATCH-WINDOW-THROUGHPUT                        19130505
+RS9122                                                                  19130605
 MD838A     MOVE '01'                    TO CLM-INCL-EXCL                19131007
 MD838A                                                                  19132007
 MD838A     IF (CPE-NEG-ADJ OR CPE-POS-ADJ)     AND                      19133007
@@ -2058,6 +3396,13 @@ MD838A          MOVE L-RETURN-AREA-CVS(1:02) TO CLM-INCL-EXCL           19140207
 MD838A       ELSE                                                       19140307
 MD838A          MOVE '01'                    TO CLM-INCL-EXCL           19140407
 MD838A       END-IF                                                     19140507
+RS9118        MOVE 'HRHSID01' TO SCL-SUBPROGRAM-NAME                    19140517
+RS9118        IF L-RETURN-AREA-CVS(1:2)   =  '00'                       19140527
+RS9118            SET SCL-CALL-SUCCESSFUL TO TRUE                       19140537
+RS9118        ELSE                                                      19140547
+RS9118            SET SCL-CALL-FAILED     TO TRUE                       19140557
+RS9118        END-IF                                                    19140567
+RS9118        PERFORM LOG-SUBPROGRAM-CALL-OUTCOME                       19140577
 MD838A     ELSE                                                         19140607
 MD838A       MOVE '01'                       TO CLM-INCL-EXCL           19140707
 MD838A     END-IF                                                       19140807
@@ -2092,13 +3437,27 @@ RDARDA     PERFORM                                                      19360005
 RDARDA         VARYING LINE-INDEX FROM +1 BY +1                         19370005
 RDARDA         UNTIL LINE-INDEX GREATER CLAIM-LINE-CNT                  19380005
 RDARDA             SET W-IDX-HOLD TO LINE-INDEX                         19390005
+RS9121             SET VENDOR-FILE-NOT-WRITTEN  TO TRUE                 19390015
 RDARDA             PERFORM CALL-SUBPRGM-BENEFITS                        19400005
 RDARDA             IF SW-BENEFIT-MATCHED                                19410005
+RS9111               SET PROVIDER-NOT-EXCLUDED    TO TRUE               19411005
+RS9111               SET PRX-NDX                  TO 1                  19412005
+RS9111               SEARCH PRX-ENTRY                                   19413005
+RS9111                   AT END                                         19414005
+RS9111                       CONTINUE                                   19415005
+RS9111                   WHEN PRX-PROVIDER-ID(PRX-NDX) =                19416005
+RS9111                        PROVIDER-GROUP-NUMBER AND                 19417005
+RS9111                        (PRX-VENDOR-CODE(PRX-NDX) = SPACES OR     19418005
+RS9111                         PRX-VENDOR-CODE(PRX-NDX) =               19419005
+RS9111                         GENO-VENDOR-CODE)                        19420005
+RS9111                       SET PROVIDER-EXCLUDED    TO TRUE           19421005
+RS9111               END-SEARCH                                         19422005
 RDARDA               IF PROVIDER-GROUP-NUMBER              =            19420005
-AN1887                   '780200CAREMARK'                               19430005
-MI1323                   OR '7102000CMARK01'                            19440005
+AN1887                   PGE-CAREMARK-GROUP                             19430005
+MI1323                   OR PGE-CMARK01-GROUP                           19440005
 MA2010*MA0364            OR '70020000CAREMK'                            19450005
-AN6295                   OR '2200BHCOMINGLE'                            19460005
+AN6295                   OR PGE-COMINGLE-GROUP                          19460005
+RS9111                   OR PROVIDER-EXCLUDED                           19461005
 RDARDA                   CONTINUE                                       19470005
 AN1887               ELSE                                               19480005
 NR0007*AN1589          IF GENO-VENDOR-ACARE OR  GENO-VENDOR-AOPTM       19490005
@@ -2109,7 +3468,7 @@ AN0127                     GENO-VENDOR-MAGLN OR  GENO-VENDOR-BEACN)     19530005
 NR0007*AN1560          IF GENO-VENDOR-ACARE AND PROVIDER-GROUP-NUMBER   19540005
 AN1560                    IF ((GENO-VENDOR-ACARE OR GENO-VENDOR-AOPTR)  19550005
 AN1560                                  AND PROVIDER-GROUP-NUMBER       19560005
-AN1887                              NOT EQUAL '220000POSTHIST')         19570005
+AN1887                              NOT EQUAL PGE-POSTHIST-ACARE-GROUP) 19570005
 AN1887                                                                  19580005
 AN1887                          PERFORM WRITE-VENDOR-FILE               19590005
 AN1887                    ELSE                                          19600005
@@ -2118,14 +3477,15 @@ AN1887                    ELSE                                          19600005
 AN0127                      IF (GENO-VENDOR-AOPTM OR GENO-VENDOR-MAGLN  19630005
 AN0127                                            OR GENO-VENDOR-BEACN) 19640005
 AN1589                         AND PROVIDER-GROUP-NUMBER                19650005
-AN1887                                 NOT EQUAL '2200BHPOSTHIST'       19660005
+AN1887                                 NOT EQUAL                        19660005
+AN1887                                       PGE-POSTHIST-AOPTM-GROUP   19660015
 AN1887                                                                  19670005
 AN1887                            PERFORM WRITE-VENDOR-FILE             19680005
 AN1781                      ELSE                                        19690005
 AN1781                                                                  19700005
 AN1781                         IF (GENO-VENDOR-AARCH                    19710005
 AN1781                                  AND PROVIDER-GROUP-NUMBER       19720005
-AN1781                              NOT EQUAL '220SRXPOSTHIST')         19730005
+AN1781                              NOT EQUAL PGE-POSTHIST-AARCH-GROUP) 19730005
 AN1781                            PERFORM WRITE-VENDOR-FILE             19731005
 AN1781                         END-IF                                   19732005
 AN1887                      END-IF                                      19733005
@@ -2135,6 +3495,11 @@ RDARDA                   PERFORM WRITE-VENDOR-FILE                      19736005
 AN1887                 END-IF                                           19737005
 RDARDA               END-IF                                             19738005
 RDARDA             END-IF                                               19739005
+RS9121             IF SW-BENEFIT-MATCHED AND VENDOR-FILE-NOT-WRITTEN    19739015
+RS9121                 ADD 1        TO A-TOT-NO-VENDOR-FILE-WRTN        19739025
+RS9121             ELSE                                                 19739035
+RS9121                 CONTINUE                                         19739045
+RS9121             END-IF                                               19739055
 RDARDA     END-PERFORM                                                  19740005
 MD838A                                                                  19741007
 MD838A     END-IF                                                       19742007
@@ -2156,10 +3521,68 @@ PERIOD****/ \                                                           19770005
                                                                         19900005
 MI2155     CLOSE GENO-FIELD-MAPPING-FILE                                19910005
 MD7684     CLOSE OUT-CVSCM-VEN-FILE                                     19920005
+RS9104                                                                  19921005
+RS9104     IF CDH-NOTFND-FILE-OPEN                                      19922005
+RS9104         CLOSE CDH-MAP-NOTFND-FILE                                19923005
+RS9104     ELSE                                                         19924005
+RS9104         CONTINUE                                                 19925005
+RS9104     END-IF                                                       19926005
+RS9106                                                                  19927005
+RS9106     IF CAR-AUDIT-FILE-OPEN                                       19928005
+RS9106         CLOSE CAR-REC-AUDIT-FILE                                 19929005
+RS9106     ELSE                                                         19929105
+RS9106         CONTINUE                                                 19929205
+RS9106     END-IF                                                       19929305
+RS9108                                                                  19929405
+RS9108     IF SSN-EXPOSURE-FILE-OPEN                                    19929505
+RS9108         CLOSE SSN-EXPOSURE-FILE                                  19929605
+RS9108     ELSE                                                         19929705
+RS9108         CONTINUE                                                 19929805
+RS9108     END-IF                                                       19929905
+RS9109                                                                  19929925
+RS9109     IF ZERO-DOL-SEQ-FILE-OPEN                                    19929950
+RS9109         CLOSE ZERO-DOL-SEQ-FILE                                  19929975
+RS9109     ELSE                                                         19929980
+RS9109         CONTINUE                                                 19929985
+RS9109     END-IF                                                       19929990
+RS9112                                                                  19929991
+RS9112     IF CDH-STAT8-TRACE-FILE-OPEN                                 19929992
+RS9112         CLOSE CDH-STAT8-TRACE-FILE                               19929993
+RS9112     ELSE                                                         19929994
+RS9112         CONTINUE                                                 19929995
+RS9112     END-IF                                                       19929996
+RS9114                                                                  19929997
+RS9114     IF CDHFLDMP-HISTORY-FILE-OPEN                                19929998
+RS9114         CLOSE CDHFLDMP-HISTORY-FILE                              19929999
+RS9114     ELSE                                                         1992999D
+RS9114         CONTINUE                                                 1992999E
+RS9114     END-IF                                                       1992999F
+RS9116                                                                  1992999G
+RS9116     IF COMINGLE-EXCEPTION-FILE-OPEN                              1992999H
+RS9116         CLOSE COMINGLE-EXCEPTION-FILE                            1992999I
+RS9116     ELSE                                                         1992999J
+RS9116         CONTINUE                                                 1992999K
+RS9116     END-IF                                                       1992999L
+RS9118                                                                  1992999M
+RS9118     IF SUBPROGRAM-CALL-LOG-FILE-OPEN                             1992999N
+RS9118         CLOSE SUBPROGRAM-CALL-LOG-FILE                           1992999O
+RS9118     ELSE                                                         1992999P
+RS9118         CONTINUE                                                 1992999Q
+RS9118     END-IF                                                       1992999R
+RS9119                                                                  1992999S
+RS9119     IF BIT-TWIDDLE-DIFF-FILE-OPEN                                1992999T
+RS9119         CLOSE BIT-TWIDDLE-DIFF-LOG-FILE                          1992999U
+RS9119     ELSE                                                         1992999V
+RS9119         CONTINUE                                                 1992999W
+RS9119     END-IF                                                       1992999X
                                                                         19930005
                                                                         19940005
            MOVE  GRAND-TOT-ADJ-AMOUNT TO GRAND-TOT-ADJ-AMOUNT-X         19950005
                                                                         19960005
+RS9113     PERFORM CHECK-GRAND-TOTAL-TOLERANCE                          19961005
+                                                                        19970205
+RS9115     PERFORM WRITE-EAV-VOLUME-SUMMARY                             19962005
+                                                                        19970305
            DISPLAY '++++++++++++++++++++++++++++++++++++++++++++++',    19970005
                    '++++++++++++'                                       19980005
            DISPLAY '+++++++++++++++++++HRHSAO3C STATISTICS++++++++',    19990005
@@ -2269,6 +3692,93 @@ ANI612     DISPLAY  '  WYETN TRAILER COUNT    :'                        20830005
            DISPLAY ' '                                                  20850005
            DISPLAY '++++++++++++++++++++++++++++++++++++++++++++++',    20860005
                    '++++++++++++'                                       20870005
+                                                                        20875005
+RS9102     ADD WK-ACARE-DETL-CNT   WK-MCARE-DETL-CNT   WK-NJCDH-DETL-CNT20875105
+RS9102         WK-AOPTM-DETL-CNT   WK-AOPTR-DETL-CNT   WK-AARCH-DETL-CNT20875205
+RS9102         WK-MAGLN-DETL-CNT   WK-BEACN-DETL-CNT   WK-MACMK-DETL-CNT20875305
+RS9102         WK-CCARE-DETL-CNT   WK-CVSCM-DETL-CNT   WK-WYETH-DETL-CNT20875405
+RS9102             GIVING A-TOT-VENDOR-DETAIL-OUT                        20875505
+RS9102                                                                  20875605
+RS9102     IF A-TOT-VENDOR-DETAIL-OUT NOT = A-TOT-CRMK-REC-IN            20875705
+RS9102         SET VENDOR-RECON-DISCREPANCY TO TRUE                     20875805
+RS9102     ELSE                                                         20875905
+RS9102         SET VENDOR-RECON-OK          TO TRUE                     20876005
+RS9102     END-IF                                                       20876105
+RS9102                                                                  20876205
+RS9102     DISPLAY '+++++++++++++++VENDOR RECONCILIATION+++++++++++',   20876305
+RS9102             '++++++++++++'                                       20876405
+RS9102     DISPLAY '+ CLAIMS READ IN             : ' A-TOT-CRMK-REC-IN  20876505
+RS9102     DISPLAY '+ VENDOR DETAIL RECS WRITTEN : '                    20876605
+RS9102             A-TOT-VENDOR-DETAIL-OUT                               20876705
+RS9102     IF VENDOR-RECON-DISCREPANCY                                  20876805
+RS9102         DISPLAY '+ *** RECONCILIATION DISCREPANCY - CLAIMS ',    20876905
+RS9102                 'READ DOES NOT EQUAL VENDOR DETAIL WRITTEN ***'  20877005
+RS9102         MOVE 4                       TO RETURN-CODE              20877015
+RS9102     ELSE                                                         20877105
+RS9102         DISPLAY '+ RECONCILIATION OK                         '   20877205
+RS9102     END-IF                                                       20877305
+RS9102     DISPLAY '++++++++++++++++++++++++++++++++++++++++++++++',    20877405
+RS9102             '++++++++++++'                                       20877505
+RS9102                                                                  20877605
+RS9104     DISPLAY '+ CDH CLIENT-ID MAPPING NOT FOUND           : '     20877705
+RS9104             A-TOT-CDH-MAP-NOTFND                                 20877805
+RS9104     DISPLAY '++++++++++++++++++++++++++++++++++++++++++++++',    20877905
+RS9104             '++++++++++++'                                       20878005
+RS9104                                                                  20878105
+RS9106     DISPLAY '+ CAR-REC-ID AUDIT RECORDS WRITTEN          : '     20878205
+RS9106             A-TOT-CAR-REC-AUDIT                                  20878305
+RS9106     DISPLAY '++++++++++++++++++++++++++++++++++++++++++++++',    20878405
+RS9106             '++++++++++++'                                       20878505
+RS9106                                                                  20878605
+RS9108     DISPLAY '+ RAW SSN SENT TO MCARE/NJCDH (CAR-PATIENT-ID): '   20878705
+RS9108             A-TOT-SSN-EXPOSURE                                   20878805
+RS9108     DISPLAY '++++++++++++++++++++++++++++++++++++++++++++++',    20878905
+RS9108             '++++++++++++'                                       20879005
+RS9108                                                                  20879105
+RS9109     DISPLAY '+ ZERO-DOLLAR-AFTER-DOLLAR CLAIMS             : '   20879205
+RS9109             A-TOT-ZERO-AFTER-DOLLAR                              20879305
+RS9109     DISPLAY '+ DOLLAR-AFTER-ZERO-DOLLAR CLAIMS             : '   20879405
+RS9109             A-TOT-DOLLAR-AFTER-ZERO                              20879505
+RS9109     DISPLAY '++++++++++++++++++++++++++++++++++++++++++++++',    20879605
+RS9109             '++++++++++++'                                       20879705
+RS9109                                                                  20879805
+RS9112     DISPLAY '+ CDH=S/STATUS=8 CLAIMS TRACED               : '    20879905
+RS9112             A-TOT-CDH-STAT8-TRACE                                20879A05
+RS9112     DISPLAY '++++++++++++++++++++++++++++++++++++++++++++++',    20879B05
+RS9112             '++++++++++++'                                       20879C05
+RS9112                                                                  20879D05
+RS9114     DISPLAY '+ CDHFLDMP CLIENT-ID MAPPING HISTORY RECS     : '   20879E05
+RS9114             A-TOT-CDHFLDMP-HISTORY                               20879F05
+RS9114     DISPLAY '++++++++++++++++++++++++++++++++++++++++++++++',    20879G05
+RS9114             '++++++++++++'                                       20879H05
+RS9114                                                                  20879I05
+RS9116     DISPLAY '+ COMINGLE CATEGORY REMAP EXCEPTIONS          : '   20879J05
+RS9116             A-TOT-COMINGLE-EXCEPTION                             20879K05
+RS9116     DISPLAY '++++++++++++++++++++++++++++++++++++++++++++++',    20879L05
+RS9116             '++++++++++++'                                       20879M05
+RS9116                                                                  20879N05
+RS9118     DISPLAY '+ SUBPROGRAM CALLS LOGGED                     : '   20879O05
+RS9118             A-TOT-SUBPROG-CALL-LOG                               20879P05
+RS9118     DISPLAY '+ SUBPROGRAM CALLS WITH A BAD RETURN          : '   20879Q05
+RS9118             A-TOT-SUBPROG-CALL-BAD                               20879R05
+RS9118     DISPLAY '++++++++++++++++++++++++++++++++++++++++++++++',    20879S05
+RS9118             '++++++++++++'                                       20879T05
+RS9118                                                                  20879U05
+RS9119     DISPLAY '+ BIT-TWIDDLE BEFORE/AFTER DIFFS LOGGED       : '   20879V05
+RS9119             A-TOT-BIT-TWIDDLE-DIFF                               20879W05
+RS9119     DISPLAY '++++++++++++++++++++++++++++++++++++++++++++++',    20879X05
+RS9119             '++++++++++++'                                       20879Y05
+RS9119                                                                  20879Z05
+RS9121     DISPLAY '+ CLAIM LINES MATCHED BUT NOT VENDOR-WRITTEN  : '   20879950
+RS9121             A-TOT-NO-VENDOR-FILE-WRTN                            20879960
+RS9121     DISPLAY '++++++++++++++++++++++++++++++++++++++++++++++',    20879970
+RS9121             '++++++++++++'                                       20879980
+RS9121                                                                  20879990
+RS9122     DISPLAY '+ BATCH WINDOW THROUGHPUT ALERTS RAISED       : '   20879991
+RS9122             A-TOT-BATCH-WINDOW-ALERTS                            20879992
+RS9122     DISPLAY '++++++++++++++++++++++++++++++++++++++++++++++',    20879993
+RS9122             '++++++++++++'                                       20879994
+RS9122                                                                  20879995
            .                                                            20880005
 PERIOD****/ \                                                           20890005
                                                                         20900005
@@ -2277,6 +3787,45 @@ PERIOD****/ \                                                           20890005
       ******************************************************************20930005
        WRITE-VENDOR-FILE.                                               20940005
                                                                         20950005
+RS9121     SET VENDOR-FILE-WRITTEN          TO TRUE                     20950015
+RS9101     SET CURRENT-VENDOR-ACTIVE        TO TRUE                     20951005
+RS9101     SET VRT-NDX                      TO 1                        20952005
+RS9101     SEARCH VRT-ENTRY                                             20953005
+RS9101         AT END                                                   20954005
+RS9101             CONTINUE                                             20955005
+RS9101         WHEN VRT-VENDOR-CODE(VRT-NDX) = GENO-VENDOR-CODE         20956005
+RS9101             IF VRT-INACTIVE(VRT-NDX)                             20957005
+RS9101                 SET CURRENT-VENDOR-INACTIVE TO TRUE              20958005
+RS9101             END-IF                                               20959005
+RS9101     END-SEARCH                                                   20960105
+RS9101                                                                  20960205
+RS9103     SET BH-CLAIM-NOT-EXCLUDED        TO TRUE                     20960215
+RS9103     SET BHC-NDX                      TO 1                        20960225
+RS9103     SEARCH BHC-ENTRY                                             20960235
+RS9103         AT END                                                   20960245
+RS9103             CONTINUE                                             20960255
+RS9103         WHEN BHC-VENDOR-CODE(BHC-NDX) = GENO-VENDOR-CODE AND      20960265
+RS9103              BHC-PROV-ID(BHC-NDX)     = PROVIDER-GROUP-NUMBER    20960275
+RS9103             SET BH-CLAIM-EXCLUDED     TO TRUE                    20960285
+RS9103     END-SEARCH                                                   20960295
+RS9103                                                                  20960298
+RS9112     IF CONSUMER-DRIVEN-HEALTH-IND = 'S' AND                      20960296
+RS9112        CLAIM-PROCESS-STATUS      = '8'                           20960297
+RS9112         PERFORM 3600-WRITE-CDH-STAT8-TRACE-RPT                   20960298
+RS9112     END-IF                                                       20960299
+RS9110     SET VENDOR-ONBOARD-NOT-MATCHED   TO TRUE                     20960299
+RS9110     SET VND-NDX                      TO 1                        20960301
+RS9110     SEARCH VND-ENTRY                                             20960302
+RS9110         AT END                                                   20960303
+RS9110             CONTINUE                                             20960304
+RS9110         WHEN VND-VENDOR-CODE(VND-NDX) = GENO-VENDOR-CODE         20960305
+RS9110             SET VENDOR-ONBOARD-MATCHED   TO TRUE                 20960306
+RS9110     END-SEARCH                                                   20960307
+RS9110                                                                  20960308
+RS9101     IF CURRENT-VENDOR-INACTIVE OR BH-CLAIM-EXCLUDED              20960305
+RS9101         CONTINUE                                                 20960405
+RS9101     ELSE                                                         20960505
+                                                                        20960605
            INITIALIZE CAREMARK-HORIZON-RECORD                           20960005
                                                                         20970005
 ANI612     SET  DETAIL-REC,                                             20980005
@@ -2308,6 +3857,7 @@ AN1308         GENO-VENDOR-MAGLN OR  GENO-VENDOR-BEACN)                 21230005
 AN1308         MOVE ACTIV-PLAN-CODE    TO WS-ACTIV-PLAN-CODE            21240005
 AN1308         MOVE WS-ACTIV-PLAN-CODE TO CAR-REC-ID(48:3)              21250005
 AN1308     END-IF                                                       21260005
+RS9106     PERFORM 3300-WRITE-CAR-REC-AUDIT                             21261005
            MOVE SPACES                    TO CAR-REC-RESPOND-STATUS     21270005
                                              CAR-REC-REJ-CODE           21280005
                                                                         21290005
@@ -2345,10 +3895,14 @@ AN1855                 SET   NOT-CHANGE-OF-KEY TO TRUE                  21590005
 AN1855                 PERFORM 3100-READ-NEXT-MAPPING-REC UNTIL         21610005
 AN1855                         CHANGE-OF-KEY OR CLINT-ID-FND            21620005
 AN1855              END-IF                                              21630005
+RS9104              IF NOT-CLINT-ID-FND                                 21631005
+RS9104              PERFORM 3200-WRITE-CDH-MAP-NOTFND                   21632005
+RS9104              END-IF                                              21633005
                                                                         21640005
 NR0007         WHEN GENO-VENDOR-MCARE                                   21650005
                                                                         21660005
 AN8824              MOVE SUB-SOC-SEC-NO     TO CAR-PATIENT-ID           21670005
+RS9108              PERFORM 3400-WRITE-SSN-EXPOSURE-RPT                 21671005
 MI1323              MOVE CHR-SENDER-ID      TO CAR-REC-SENDER-ID        21680005
 MI1323              MOVE CHR-SENDER-NAME    TO CAR-REC-SENDER-NAME      21690005
 MI1323              MOVE CHR-RECEIVER-ID    TO CAR-REC-RECIEVER-ID      21700005
@@ -2358,6 +3912,7 @@ MI1323              MOVE CHR-ID-NAME        TO CAR-REC-ID-NAME          21720005
 NR0007         WHEN GENO-VENDOR-NJCDH                                   21740005
                                                                         21750005
 NJ1164              MOVE SUB-SOC-SEC-NO    TO CAR-PATIENT-ID            21760005
+RS9108              PERFORM 3400-WRITE-SSN-EXPOSURE-RPT                 21761005
 NJ1164              MOVE NJ-SENDER-ID      TO CAR-REC-SENDER-ID         21770005
 NJ1164              MOVE NJ-SENDER-NAME    TO CAR-REC-SENDER-NAME       21780005
 NJ1164              MOVE NJ-RECEIVER-ID    TO CAR-REC-RECIEVER-ID       21790005
@@ -2381,6 +3936,9 @@ AN1855                 SET   NOT-CHANGE-OF-KEY TO TRUE                  21950005
 AN1887                 PERFORM 3100-READ-NEXT-MAPPING-REC UNTIL         21970005
 AN1887                      CHANGE-OF-KEY OR CLINT-ID-FND               21980005
 AN1887              END-IF                                              21990005
+RS9104              IF NOT-CLINT-ID-FND                                 21991005
+RS9104              PERFORM 3200-WRITE-CDH-MAP-NOTFND                   21992005
+RS9104              END-IF                                              21993005
 AN1887                                                                  22000005
 AN1560         WHEN GENO-VENDOR-AOPTR                                   22010005
 AN1560                                                                  22020005
@@ -2399,6 +3957,9 @@ AN1560                                                                  22140005
 AN1560                 PERFORM 3100-READ-NEXT-MAPPING-REC UNTIL         22150005
 AN1560                      CHANGE-OF-KEY OR CLINT-ID-FND               22160005
 AN1560              END-IF                                              22170005
+RS9104              IF NOT-CLINT-ID-FND                                 22171005
+RS9104              PERFORM 3200-WRITE-CDH-MAP-NOTFND                   22172005
+RS9104              END-IF                                              22173005
 AN1560                                                                  22180005
 AN1781         WHEN GENO-VENDOR-AARCH                                   22190005
 AN1781                                                                  22200005
@@ -2417,6 +3978,9 @@ AN1781                                                                  22320005
 AN1781                 PERFORM 3100-READ-NEXT-MAPPING-REC UNTIL         22330005
 AN1781                      CHANGE-OF-KEY OR CLINT-ID-FND               22340005
 AN1781              END-IF                                              22350005
+RS9104              IF NOT-CLINT-ID-FND                                 22351005
+RS9104              PERFORM 3200-WRITE-CDH-MAP-NOTFND                   22352005
+RS9104              END-IF                                              22353005
 AN1781                                                                  22360005
 AN1589         WHEN GENO-VENDOR-MAGLN                                   22370005
 AN1589                                                                  22380005
@@ -2435,6 +3999,9 @@ AN1589                                                                  22500005
 AN1589                 PERFORM 3100-READ-NEXT-MAPPING-REC UNTIL         22510005
 AN1589                      CHANGE-OF-KEY OR CLINT-ID-FND               22520005
 AN1589              END-IF                                              22530005
+RS9104              IF NOT-CLINT-ID-FND                                 22531005
+RS9104              PERFORM 3200-WRITE-CDH-MAP-NOTFND                   22532005
+RS9104              END-IF                                              22533005
 AN1589                                                                  22540005
 AN0127         WHEN GENO-VENDOR-BEACN                                   22550005
 AN0127                                                                  22560005
@@ -2453,6 +4020,9 @@ AN0127                                                                  22680005
 AN0127                 PERFORM 3100-READ-NEXT-MAPPING-REC UNTIL         22690005
 AN0127                      CHANGE-OF-KEY OR CLINT-ID-FND               22700005
 AN0127              END-IF                                              22710005
+RS9104              IF NOT-CLINT-ID-FND                                 22711005
+RS9104              PERFORM 3200-WRITE-CDH-MAP-NOTFND                   22712005
+RS9104              END-IF                                              22713005
 AN0127                                                                  22720005
 NR0007         WHEN GENO-VENDOR-MACMK                                   22730005
                                                                         22740005
@@ -2478,6 +4048,13 @@ MA2010                 MOVE L-RETURN-SSN     TO CAR-PATIENT-ID          22930005
 MA8679                ELSE                                              22940005
 MA8679                 MOVE PND-SUB-NO (1:9) TO CAR-PATIENT-ID          22950005
 MA2010                END-IF                                            22960005
+RS9118                MOVE 'HRHSMASN' TO SCL-SUBPROGRAM-NAME            22960015
+RS9118                IF L-RETURN-CODE = '00'                           22960025
+RS9118                    SET SCL-CALL-SUCCESSFUL TO TRUE               22960035
+RS9118                ELSE                                              22960045
+RS9118                    SET SCL-CALL-FAILED     TO TRUE               22960055
+RS9118                END-IF                                            22960065
+RS9118                PERFORM LOG-SUBPROGRAM-CALL-OUTCOME               22960075
 MA8679              ELSE                                                22970005
 MA8679                MOVE SUB-SOC-SEC-NO    TO CAR-PATIENT-ID          22980005
 MA8679              END-IF                                              22990005
@@ -2509,6 +4086,13 @@ MA2010              IF L-RETURN-CODE = '00'                             23240005
 MA2010                 MOVE L-RETURN-CLIENT-ID                          23250005
 MA2010                                       TO CAR-REC-ID-NAME         23260005
 MA2010              END-IF                                              23270005
+RS9118              MOVE 'HRHSMASN' TO SCL-SUBPROGRAM-NAME              23270015
+RS9118              IF L-RETURN-CODE = '00'                             23270025
+RS9118                  SET SCL-CALL-SUCCESSFUL TO TRUE                 23270035
+RS9118              ELSE                                                23270045
+RS9118                  SET SCL-CALL-FAILED     TO TRUE                 23270055
+RS9118              END-IF                                              23270065
+RS9118              PERFORM LOG-SUBPROGRAM-CALL-OUTCOME                 23270075
                                                                         23280005
 NR0007         WHEN GENO-VENDOR-CCARE                                   23290005
 MD7568              IF SUB-SOC-SEC-NO IS EQUAL TO ZEROES                23300005
@@ -2530,6 +4114,9 @@ MD2689                 SET   NOT-CHANGE-OF-KEY TO TRUE                  23450005
 MD2689                 PERFORM 3100-READ-NEXT-MAPPING-REC UNTIL         23460005
 MD2689                      CHANGE-OF-KEY OR CLINT-ID-FND               23470005
 MD2689              END-IF                                              23480005
+RS9104              IF NOT-CLINT-ID-FND                                 23481005
+RS9104              PERFORM 3200-WRITE-CDH-MAP-NOTFND                   23482005
+RS9104              END-IF                                              23483005
                                                                         23490005
 NR0007         WHEN GENO-VENDOR-CVSCM                                   23500005
 MD6619*             BUILDS CAR-PATIEND-ID BY CALLING HRHSID01           23510005
@@ -2542,12 +4129,30 @@ MD6619              MOVE CVS-CAR-REC-ID-NAME TO CAR-REC-ID-NAME         23570005
 MD6619                                                                  23580005
 AN4993         WHEN OTHER                                               23590005
                                                                         23600005
-AN882A              MOVE SUB-SOC-SEC-NO   TO CAR-PATIENT-ID             23610005
-AN4993              MOVE C-SENDER-ID      TO CAR-REC-SENDER-ID          23620005
-AN4993              MOVE C-SENDER-NAME    TO CAR-REC-SENDER-NAME        23630005
-AN4993              MOVE C-RECEIVER-ID    TO CAR-REC-RECIEVER-ID        23640005
-AN4993              MOVE C-RECEIVER-NAME  TO CAR-REC-RECIEVER-NAME      23650005
-AN4993              MOVE C-ID-NAME        TO CAR-REC-ID-NAME            23660005
+RS9110              IF VENDOR-ONBOARD-MATCHED                           23601005
+RS9110                  IF VND-PATIENT-SRC-CERT-BASE(VND-NDX)           23602005
+RS9110                      MOVE SUB-CERT-BASE TO CAR-PATIENT-ID(1:9)   23603005
+RS9110                  ELSE                                            23604005
+RS9110                      MOVE SUB-SOC-SEC-NO TO CAR-PATIENT-ID       23605005
+RS9110                  END-IF                                          23606005
+RS9110                  MOVE VND-SENDER-ID(VND-NDX)                     23607005
+RS9110                                  TO CAR-REC-SENDER-ID            23608005
+RS9110                  MOVE VND-SENDER-NAME(VND-NDX)                   23609005
+RS9110                                  TO CAR-REC-SENDER-NAME          23610105
+RS9110                  MOVE VND-RECEIVER-ID(VND-NDX)                   23610205
+RS9110                                  TO CAR-REC-RECIEVER-ID          23610305
+RS9110                  MOVE VND-RECEIVER-NAME(VND-NDX)                 23610405
+RS9110                                  TO CAR-REC-RECIEVER-NAME        23610505
+RS9110                  MOVE VND-SENDER-NAME(VND-NDX)                   23610605
+RS9110                                  TO CAR-REC-ID-NAME              23610705
+AN882A              ELSE                                                23610805
+AN882A                  MOVE SUB-SOC-SEC-NO   TO CAR-PATIENT-ID         23610005
+AN4993                  MOVE C-SENDER-ID      TO CAR-REC-SENDER-ID      23620005
+AN4993                  MOVE C-SENDER-NAME    TO CAR-REC-SENDER-NAME    23630005
+AN4993                  MOVE C-RECEIVER-ID    TO CAR-REC-RECIEVER-ID    23640005
+AN4993                  MOVE C-RECEIVER-NAME  TO CAR-REC-RECIEVER-NAME  23650005
+AN4993                  MOVE C-ID-NAME        TO CAR-REC-ID-NAME        23660005
+RS9110              END-IF                                              23660205
                                                                         23670005
 AN4993     END-EVALUATE                                                 23680005
 AN4993                                                                  23690005
@@ -2632,7 +4237,13 @@ MA5098             MOVE L-RETURN-AREA-CVS(1:01) TO CAR-PATIENT-GENDER   24470005
 MA5098             MOVE L-RETURN-AREA-CVS(2:01) TO                      24480005
 MA5098                                        CAR-PATIENT-RELATIONSHIP  24490005
 MA5098           END-IF                                                 24500005
+RS9118          MOVE 'HRHSID01' TO SCL-SUBPROGRAM-NAME                  24500015
+RS9118          SET SCL-CALL-SUCCESSFUL TO TRUE                         24500025
+RS9118          PERFORM LOG-SUBPROGRAM-CALL-OUTCOME                     24500035
 MA5098         ELSE                                                     24510005
+RS9118          MOVE 'HRHSID01' TO SCL-SUBPROGRAM-NAME                  24510015
+RS9118          SET SCL-CALL-FAILED TO TRUE                             24510025
+RS9118          PERFORM LOG-SUBPROGRAM-CALL-OUTCOME                     24510035
 MA5098           CONTINUE                                               24520005
 MA5098         END-IF                                                   24530005
 MA5098       ELSE                                                       24540005
@@ -2770,7 +4381,8 @@ MA1368        CAR-SPONSOR-PLAN-PAID-AMT = +0                            25580005
 MA1368                                                                  25590005
                                                                         25600005
 MA1368        IF    S-ZERO-DOL-HAD-DOL-Y                                25610005
-MA1368           CONTINUE                                               25620005
+RS9109           MOVE 'Z'       TO ZD-SEQUENCE-TYPE                     25611005
+RS9109           PERFORM 3500-WRITE-ZERO-DOL-SEQ-RPT                    25612005
 MA1368        ELSE                                                      25630005
 MA1368           IF BNCH-ID  =  'R' OR 'Z'                              25640005
 MA1368              SET  S-ZERO-DOL-HAD-DOL-N          TO TRUE          25650005
@@ -2786,6 +4398,8 @@ MA1368        IF BNCH-ID  =  'Z'                                        25740005
 MA1368           SET  S-ZERO-DOL-HAD-DOL-Y          TO TRUE             25750005
 MA1368           MOVE  'R'               TO                             25760005
 MA1368                 BNCH-ID                                          25770005
+RS9109           MOVE 'R'       TO ZD-SEQUENCE-TYPE                     25771005
+RS9109           PERFORM 3500-WRITE-ZERO-DOL-SEQ-RPT                    25772005
 MA1368        END-IF                                                    25780005
                                                                         25790005
 MA1368        SET  S-ZERO-DOL-HAD-DOL-Y          TO TRUE                25800005
@@ -2862,12 +4476,13 @@ MA2010          WHEN OTHER                                              26410005
 MA2010               ADD CAR-OOP-AMT     TO A-BAT-TRL-OOP-AMT-NJ        26420005
 MA2010       END-EVALUATE                                               26430005
 MA2010                                                                  26440005
-MD8008        IF SUBSCRIBER-PLAN = 780 OR 580 OR 690                    26450005
-NJ0983           PERFORM 4000-MAP-FROM-INVENOMP                         26460005
-NJ0983        END-IF                                                    26470005
-MI2783        IF SUBSCRIBER-PLAN = 710                                  26480005
-MI2783           PERFORM 4000-MAP-FROM-INVENOMP                         26490005
-MI2783        END-IF                                                    26500005
+RS9117        SET IVR-NDX TO 1                                          26441005
+RS9117        SEARCH IVR-PLAN-CODE                                      26442005
+RS9117            AT END                                                26443005
+RS9117                CONTINUE                                          26444005
+RS9117            WHEN IVR-PLAN-CODE (IVR-NDX) = SUBSCRIBER-PLAN        26445005
+RS9117                PERFORM 4000-MAP-FROM-INVENOMP                    26446005
+RS9117        END-SEARCH                                                26447005
 AN4993        EVALUATE TRUE                                             26510005
 NR0007            WHEN GENO-VENDOR-ACARE                                26520005
 AN4993                 MOVE CAREMARK-HORIZON-RECORD TO                  26530005
@@ -2940,6 +4555,10 @@ NJ5584                                                                  27190005
 NJ5584                 CALL C-BIT-TWIDDLER    USING                     27200005
 NJ5584                    THE-UNTWIDDLED-BITS                           27210005
 NJ5584                    THE-TWIDDLED-BITS                             27220005
+RS9119                 MOVE 'FLAG17'   TO BTD-FIELD-NAME                27220015
+RS9119                 MOVE THE-UNTWIDDLED-BITS TO BTD-BEFORE-VALUE     27220025
+RS9119                 MOVE THE-TWIDDLED-BITS   TO BTD-AFTER-VALUE      27220035
+RS9119                 PERFORM WRITE-BIT-TWIDDLE-DIFF                   27220045
 NJ5584                                                                  27230005
 NJ5584                 MOVE BENE-FLAG-401-560 (LINE-INDEX) TO           27240005
 NJ5584                       W-BENEFIT-FLAG-401-560                     27250005
@@ -2949,6 +4568,10 @@ NJ5584                                                                  27280005
 NJ5584                 CALL C-BIT-TWIDDLER USING                        27290005
 NJ5584                    THE-UNTWIDDLED-BITS-W1                        27300005
 NJ5584                    THE-TWIDDLED-BITS-W1                          27310005
+RS9119                 MOVE 'FLAG515'  TO BTD-FIELD-NAME                27310015
+RS9119                 MOVE THE-UNTWIDDLED-BITS-W1 TO BTD-BEFORE-VALUE  27310025
+RS9119                 MOVE THE-TWIDDLED-BITS-W1   TO BTD-AFTER-VALUE   27310035
+RS9119                 PERFORM WRITE-BIT-TWIDDLE-DIFF                   27310045
 NJ5584*********   FLAG 399 IF BIT-7 EQUALS '1'   *********              27320005
 NJ5584*********   FLAG 400 IF BIT-8 EQUALS '1'   *********              27330005
 NJ5584*********   FLAG 515 IF BIT-3-W1 EQUALS '1'*********              27340005
@@ -3032,6 +4655,9 @@ NJ476C             ,  MOVE W-SPGMPARM-TIMINGS(1)   TO L-TPOS-FREQUENCY  28011005
 NJ476C             ,  MOVE HMO-POS-TIER-LVL(LINE-INDEX)                 28012005
 NJ476C             ,                               TO L-TPOS-TIER-VALUE 28013005
 NJ476C             ,  CALL W-HRHSTPOS USING HRHSTPOS-PARMS              28014005
+RS9118             ,  MOVE 'HRHSTPOS' TO SCL-SUBPROGRAM-NAME            28014105
+RS9118             ,  SET SCL-CALL-SUCCESSFUL TO TRUE                   28014205
+RS9118             ,  PERFORM LOG-SUBPROGRAM-CALL-OUTCOME               28014305
 TR354I             , END-IF                                             28015006
 NJ476C             END-IF                                               28016005
 NJ476C                                                                  28017005
@@ -3367,8 +4993,15 @@ NR0007                 IF GENO-BACKOUT-CALL                             30740005
 NR0007                    MOVE 1 TO GENO-FLUSH-WRITTEN                  30750005
 NR1362                 END-IF                                           30760005
 MD7684               ELSE                                               30770005
-MD7684                 WRITE OUT-CVSCM-VEND-RECORDS FROM                30780005
-MD7684                               CAREMARK-HORIZON-RECORD            30790005
+RS9105                 INITIALIZE CVSCM-EXCEPTION-RECORD                30771005
+RS9105                 MOVE CAR-CLM-ID           TO CVX-CLAIM-ID        30772005
+RS9105                 MOVE CAR-PATIENT-ID       TO CVX-MEMBER-ID       30773005
+RS9105                 MOVE '01'           TO CVX-REJECT-REASON-CODE    30774005
+RS9105                 MOVE 'GRP/SECT/PKG MISMATCH VS HDRT5W2K'         30774105
+RS9105                                     TO CVX-REJECT-REASON-TEXT    30774205
+RS9105                 MOVE CAR-SPONSOR-PLAN-PAID-AMT TO CVX-DOLLAR-AMT 30774505
+RS9105                 WRITE OUT-CVSCM-VEND-RECORDS FROM                30774605
+RS9105                               CVSCM-EXCEPTION-RECORD             30774705
 MD7684               END-IF                                             30800005
 AN4993            WHEN OTHER                                            30810005
 TR354I                                                                  30820006
@@ -3389,6 +5022,9 @@ NJ476C               ,  MOVE W-SPGMPARM-TIMINGS(1)  TO L-TPOS-FREQUENCY 30880805
 NJ476C               ,  MOVE HMO-POS-TIER-LVL(LINE-INDEX)               30880905
 NJ476C               ,                              TO L-TPOS-TIER-VALUE30881005
 NJ476C               ,  CALL W-HRHSTPOS USING HRHSTPOS-PARMS            30882005
+RS9118               ,  MOVE 'HRHSTPOS' TO SCL-SUBPROGRAM-NAME          30882105
+RS9118               ,  SET SCL-CALL-SUCCESSFUL TO TRUE                 30882205
+RS9118               ,  PERFORM LOG-SUBPROGRAM-CALL-OUTCOME             30882305
 TR354I               , END-IF                                           30883006
 NJ476C               END-IF                                             30884005
 NJ476C                                                                  30885005
@@ -3550,6 +5186,8 @@ AN0609     END-IF                                                       32300005
 AN0609                                                                  32310005
 AN0609     INITIALIZE CAR-4QTR-DQ                                       32320005
 AN0609                                                                  32330005
+RS9101     END-IF                                                       32331005
+RS9101                                                                  32332005
 PERIOD     .                                                            32340005
 PERIOD**--/ \                                                           32350005
                                                                         32360005
@@ -3690,6 +5328,13 @@ MD6619      MOVE L-RETURN-AREA-CVS(1:13) TO CAR-PATIENT-ID(1:13)        33700005
 MD6619      MOVE ZEROES                  TO CAR-PATIENT-ID(14:2)        33710005
 MD6619      MOVE SPACES                  TO CAR-PATIENT-ID(16:5)        33720005
 MD6619     END-IF                                                       33730005
+RS9118     MOVE 'HRHSID01' TO SCL-SUBPROGRAM-NAME                       33730015
+RS9118     IF L-RETURN-CODE-CVS = '000'                                 33730025
+RS9118         SET SCL-CALL-SUCCESSFUL TO TRUE                          33730035
+RS9118     ELSE                                                         33730045
+RS9118         SET SCL-CALL-FAILED     TO TRUE                          33730055
+RS9118     END-IF                                                       33730065
+RS9118     PERFORM LOG-SUBPROGRAM-CALL-OUTCOME                          33730075
 PERIOD     .                                                            33740005
 PERIOD**--/ \                                                           33750005
                                                                         33760005
@@ -3725,6 +5370,11 @@ ANI547                                                                  34050005
 ANI547                 MOVE    W-DED-AMT-DOLLAR          TO             34060005
 ANI547                         W-OUT-OF-POCKET                          34070005
                                                                         34080005
+RS9116                 MOVE 'DED'        TO CGX-BEFORE-CATEGORY         34081005
+RS9116                 MOVE 'OOP'        TO CGX-AFTER-CATEGORY          34082005
+RS9116                 MOVE DED-AMT-DOLLARS(LINE-INDEX) TO              34083005
+RS9116                      CGX-REMAP-AMOUNT                            34084005
+RS9116                 PERFORM WRITE-COMINGLE-EXCEPTION                 34085005
                                                                         34090005
 NR0007              WHEN GENO-OUTOFPOCKET(GENO-CO-MIN-INDEX)            34100005
                        COMPUTE W-OUT-OF-POCKET = W-OUT-OF-POCKET        34110005
@@ -3966,10 +5616,12 @@ NX1471                                 GENO-PACKAGE-CODEA = 000)        36460005
 AN1887                            MOVE GENO-FIELD-VALUE TO              36470005
 AN1887                                             CAR-REC-ID-NAME      36480005
 AN1887                            SET CLINT-ID-FND TO TRUE              36490005
+RS9114                            PERFORM 3700-LOG-CDHFLDMP-HIST        36490105
 AN1887                         END-IF                                   36500005
 AN1887                      ELSE                                        36510005
 MI2155                         MOVE GENO-FIELD-VALUE TO CAR-REC-ID-NAME 36520005
 MI2155                         SET CLINT-ID-FND  TO TRUE                36530005
+RS9114                         PERFORM 3700-LOG-CDHFLDMP-HIST           36530105
 AN1887                      END-IF                                      36540005
 MI2155                                                                  36550005
 MI2155                    WHEN OTHER                                    36560005
@@ -3994,6 +5646,170 @@ MI2155 3100-EXIT.                                                       36740005
 MI2155     EXIT                                                         36750005
 MI2155     .                                                            36760005
 PERIOD****/ \                                                           36770005
+RS9114                                                                  36770105
+RS9114***************************************************************** 36770205
+RS9114*    3700-LOG-CDHFLDMP-HIST - LOG THE GENO-VENDOR-KEY AND       * 36770305
+RS9114*    FIELD VALUE EVERY TIME A CLIENT-ID MAPPING LOOKUP          * 36770405
+RS9114*    SUCCEEDS, STAMPED WITH TODAY'S DATE, SO A DISPUTE ON AN    * 36770505
+RS9114*    OLD CLAIM CAN BE ANSWERED FROM WHAT CDHFLDMP SAID THAT DAY.* 36770605
+RS9114***************************************************************** 36770705
+RS9114                                                                  36770805
+RS9114 3700-LOG-CDHFLDMP-HIST.                                          36770905
+RS9114                                                                  36771005
+RS9114     IF CDHFLDMP-HISTORY-FILE-OPEN                                36771105
+RS9114         ADD 1                      TO A-TOT-CDHFLDMP-HISTORY     36771205
+RS9114         MOVE GENO-PLAN-CODEA       TO CDMH-PLAN-CODE             36771305
+RS9114         MOVE GENO-VENDOR-CODE      TO CDMH-VENDOR-CODE           36771405
+RS9114         MOVE GENO-GROUP-BASE-NO    TO CDMH-GROUP-BASE-NO         36771505
+RS9114         MOVE GENO-GROUP-SECTION-NO TO CDMH-GROUP-SECTION-NO      36771605
+RS9114         MOVE GENO-PACKAGE-CODEA    TO CDMH-PACKAGE-CODE          36771705
+RS9114         MOVE GENO-FIELD-NAME       TO CDMH-FIELD-NAME            36771805
+RS9114         MOVE GENO-FIELD-VALUE      TO CDMH-FIELD-VALUE           36771905
+RS9114         ACCEPT CDMH-EFFECTIVE-DATE FROM DATE                     36772005
+RS9114         WRITE CDHFLDMP-HISTORY-RECORD                            36772105
+RS9114     ELSE                                                         36772205
+RS9114         CONTINUE                                                 36772305
+RS9114     END-IF                                                       36772405
+RS9114     .                                                            36772505
+RS9114                                                                  36772605
+RS9114 3700-EXIT.                                                       36772705
+RS9114     EXIT                                                         36772805
+RS9114     .                                                            36772905
+PERIOD****/ \                                                           36773005
+RS9104                                                                  36771005
+RS9104***************************************************************** 36772005
+RS9104*         WRITE THE CDHFLDMP CLIENT-ID NOT-FOUND EXCEPTION        * 36773005
+RS9104*         REPORT RECORD FOR A CLAIM WHOSE 3100-READ-NEXT-         * 36774005
+RS9104*         MAPPING-REC SCAN NEVER FOUND A 'CLINTID ' ROW.          * 36775005
+RS9104***************************************************************** 36776005
+RS9104 3200-WRITE-CDH-MAP-NOTFND.                                       36777005
+RS9104                                                                  36778005
+RS9104     IF CDH-NOTFND-FILE-OPEN                                      36779005
+RS9104         ADD 1                        TO A-TOT-CDH-MAP-NOTFND     36780105
+RS9104         MOVE GENO-VENDOR-CODE        TO NF-VENDOR-CODE           36780205
+RS9104         MOVE CLAIM-CTL-NO            TO NF-CLAIM-CTL-NO          36780305
+RS9104         MOVE GENO-GROUP-BASE-NO      TO NF-GROUP-BASE-NO         36780405
+RS9104         MOVE GENO-GROUP-SECTION-NO   TO NF-GROUP-SECTION-NO      36780505
+RS9104         WRITE CDH-MAP-NOTFND-RECORD                              36780605
+RS9104     ELSE                                                         36780705
+RS9104         CONTINUE                                                 36780805
+RS9104     END-IF                                                       36780905
+RS9104     .                                                            36781005
+PERIOD****/ \                                                           36781105
+RS9104                                                                  36781205
+RS9104 3200-EXIT.                                                       36781305
+RS9104     EXIT                                                         36781405
+RS9104     .                                                            36781505
+PERIOD****/ \                                                           36781605
+RS9106                                                                  36781705
+RS9106***************************************************************** 36781805
+RS9106*         WRITE THE CAR-REC-ID AUDIT RECORD MAPPING THE VENDOR   * 36781905
+RS9106*         RECORD ID JUST BUILT BACK TO ITS SOURCE CLAIM, THE     * 36782005
+RS9106*         SERVICE/ADJUSTMENT DATE, AND THE RUN THAT PRODUCED IT. * 36782105
+RS9106***************************************************************** 36782205
+RS9106 3300-WRITE-CAR-REC-AUDIT.                                        36782305
+RS9106                                                                  36782405
+RS9106     IF CAR-AUDIT-FILE-OPEN                                       36782505
+RS9106         ADD 1                        TO A-TOT-CAR-REC-AUDIT      36782605
+RS9106         MOVE CAR-REC-ID              TO AR-CAR-REC-ID            36782705
+RS9106         MOVE CLAIM-CTL-NO            TO AR-CLAIM-CTL-NO          36782805
+RS9106         MOVE FST-SVC-DATE(LINE-INDEX) TO AR-ADJUSTMENT-DATE      36782905
+RS9106         MOVE GENO-VENDOR-CODE        TO AR-VENDOR-CODE           36783005
+RS9106         MOVE CAR-REC-ID-TIMEJ        TO AR-RUN-TIMEJ             36783105
+RS9106         MOVE CAR-REC-ID-TIMEH        TO AR-RUN-TIMEH             36783205
+RS9106         WRITE CAR-REC-AUDIT-RECORD                               36783305
+RS9106     ELSE                                                         36783405
+RS9106         CONTINUE                                                 36783505
+RS9106     END-IF                                                       36783605
+RS9106     .                                                            36783705
+PERIOD****/ \                                                           36783805
+RS9106                                                                  36783905
+RS9106 3300-EXIT.                                                       36784005
+RS9106     EXIT                                                         36784105
+RS9106     .                                                            36784205
+PERIOD****/ \                                                           36784305
+RS9108                                                                  36784405
+RS9108***************************************************************** 36784505
+RS9108*         WRITE THE SSN-EXPOSURE EXCEPTION RECORD FOR A CLAIM    * 36784605
+RS9108*         WHOSE RAW SUB-SOC-SEC-NO WAS SENT TO MCARE OR NJCDH    * 36784705
+RS9108*         AS CAR-PATIENT-ID INSTEAD OF THE CERT-BASE ID.         * 36784805
+RS9108***************************************************************** 36784905
+RS9108 3400-WRITE-SSN-EXPOSURE-RPT.                                     36785005
+RS9108                                                                  36785105
+RS9108     IF SSN-EXPOSURE-FILE-OPEN                                    36785205
+RS9108         ADD 1                        TO A-TOT-SSN-EXPOSURE       36785305
+RS9108         MOVE GENO-VENDOR-CODE        TO SX-VENDOR-CODE           36785405
+RS9108         MOVE CLAIM-CTL-NO            TO SX-CLAIM-CTL-NO          36785505
+RS9108         MOVE GENO-GROUP-BASE-NO      TO SX-GROUP-BASE-NO         36785605
+RS9108         MOVE GENO-GROUP-SECTION-NO   TO SX-GROUP-SECTION-NO      36785705
+RS9108         WRITE SSN-EXPOSURE-RECORD                                36785805
+RS9108     ELSE                                                         36785905
+RS9108         CONTINUE                                                 36786005
+RS9108     END-IF                                                       36786105
+RS9108     .                                                            36786205
+PERIOD****/ \                                                           36786305
+RS9108                                                                  36786405
+RS9108 3400-EXIT.                                                       36786505
+RS9108     EXIT                                                         36786605
+RS9108     .                                                            36786705
+PERIOD****/ \                                                           36786805
+RS9109                                                                  36786810
+RS9109***************************************************************** 36786820
+RS9109*         WRITE THE ZERO-DOL-SEQ-FILE RECORD FOR A CLAIM WHOSE   * 36786830
+RS9109*         S-ZERO-DOL-HAD-DOL SWITCH JUST FLIPPED, I.E. A ZERO-   * 36786840
+RS9109*         DOLLAR ADJUSTMENT FOLLOWED A DOLLAR-BEARING ONE (OR    * 36786850
+RS9109*         VICE VERSA) ON THE SAME CLAIM.  ZD-SEQUENCE-TYPE MUST  * 36786860
+RS9109*         BE SET BY THE CALLER BEFORE THIS PARAGRAPH IS          * 36786870
+RS9109*         PERFORMED.                                             * 36786880
+RS9109***************************************************************** 36786890
+RS9109 3500-WRITE-ZERO-DOL-SEQ-RPT.                                     36786900
+RS9109                                                                  36786910
+RS9109     IF ZERO-DOL-SEQ-FILE-OPEN                                    36786920
+RS9109         MOVE GENO-VENDOR-CODE        TO ZD-VENDOR-CODE           36786930
+RS9109         MOVE CLAIM-CTL-NO            TO ZD-CLAIM-CTL-NO          36786940
+RS9109         WRITE ZERO-DOL-SEQ-RECORD                                36786950
+RS9109         IF ZD-ZERO-AFTER-DOLLAR                                  36786960
+RS9109             ADD 1        TO A-TOT-ZERO-AFTER-DOLLAR              36786970
+RS9109         ELSE                                                     36786980
+RS9109             ADD 1        TO A-TOT-DOLLAR-AFTER-ZERO              36786990
+RS9109         END-IF                                                   36787000
+RS9109     ELSE                                                         36787010
+RS9109         CONTINUE                                                 36787020
+RS9109     END-IF                                                       36787030
+RS9109     .                                                            36787040
+RS9109                                                                  36787050
+RS9109 3500-EXIT.                                                       36787060
+RS9109     EXIT                                                         36787070
+RS9109     .                                                            36787080
+PERIOD****/ \                                                           36787090
+RS9112                                                                  36787091
+RS9112***************************************************************** 36787092
+RS9112*         WRITE ONE CDH-STAT8-TRACE-FILE RECORD FOR THE          * 36787093
+RS9112*         CURRENT CLAIM LINE WHEN CONSUMER-DRIVEN-HEALTH-IND =   * 36787094
+RS9112*         'S' AND CLAIM-PROCESS-STATUS = '8', SINCE THE          * 36787095
+RS9112*         MI1537/MI2203 SUPPRESSION FOR THAT COMBINATION IS NOW  * 36787096
+RS9112*         COMMENTED OUT AND PROCESS-CLAIM ALWAYS RUNS FOR IT.    * 36787097
+RS9112***************************************************************** 36787098
+RS9112 3600-WRITE-CDH-STAT8-TRACE-RPT.                                  36787099
+RS9112                                                                  36787101
+RS9112     IF CDH-STAT8-TRACE-FILE-OPEN                                 36787102
+RS9112         ADD 1                      TO A-TOT-CDH-STAT8-TRACE      36787103
+RS9112         MOVE CLAIM-CTL-NO          TO C8T-CLAIM-CTL-NO           36787104
+RS9112         MOVE GRP-BASE(LINE-INDEX)  TO C8T-GRP-BASE               36787105
+RS9112         MOVE CONSUMER-DRIVEN-HEALTH-IND                          36787106
+RS9112                                    TO C8T-CDH-IND                36787107
+RS9112         MOVE CLAIM-PROCESS-STATUS  TO C8T-CLAIM-STATUS           36787108
+RS9112         MOVE GENO-VENDOR-CODE      TO C8T-VENDOR-CODE            36787109
+RS9112         WRITE CDH-STAT8-TRACE-RECORD                             36787110
+RS9112     ELSE                                                         36787111
+RS9112         CONTINUE                                                 36787112
+RS9112     END-IF                                                       36787113
+RS9112     .                                                            36787114
+RS9112                                                                  36787115
+RS9112 3600-EXIT.                                                       36787116
+RS9112     EXIT                                                         36787117
+RS9112     .                                                            36787118
+PERIOD****/ \                                                           36787119
 NJ0983                                                                  36780005
 NJ0983/*****************************************************************36790005
 NJ0983*         4 0 0 0 - M A P - F R O M - I N V E N O M P             36800005
@@ -4048,6 +5864,13 @@ NJ9032     MOVE CAR-CLM-DTE-SERVICE-CCYYMMDD TO L-MOOP-HNDI-DOS         37280005
 NJ9032                                                                  37290005
 NJ9032*    RENEWAL DATE RETURNED IS IN CCYYMMDD FORMAT                  37300005
 NJ9032     CALL W-HRHSEHNC USING HRHSEHNC-PARMS                         37310005
+RS9118     MOVE 'HRHSEHNC' TO SCL-SUBPROGRAM-NAME                       37310015
+RS9118     IF L-MOOP-HNDO-MATCH                                         37310025
+RS9118         SET SCL-CALL-SUCCESSFUL TO TRUE                          37310035
+RS9118     ELSE                                                         37310045
+RS9118         SET SCL-CALL-FAILED     TO TRUE                          37310055
+RS9118     END-IF                                                       37310065
+RS9118     PERFORM LOG-SUBPROGRAM-CALL-OUTCOME                          37310075
 NJ9032     .                                                            37320005
 PERIOD****/ \                                                           37330005
 MD7684/*****************************************************************37340005
